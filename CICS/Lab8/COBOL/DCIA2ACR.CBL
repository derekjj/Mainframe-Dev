@@ -0,0 +1,327 @@
+       identification division.
+       program-id. DCIA2ACR.
+       author. Derek Johnston.
+       date-written. 2026-08-09.
+       date-compiled. 2026-08-09.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select acct-file
+           assign to "ACCTFILE"
+           organization is indexed
+           access mode is sequential
+           record key is fd-acctkey
+           file status is ws-acct-status.
+
+           select report-file
+           assign to "../../../data/DCIA2ACR.out"
+           organization is line sequential.
+
+      *    shared credit-limit-ceiling config file - lets the flag
+      *    threshold on the report be tuned without a recompile.
+           select crlimit-config-file
+           assign to "../../../data/CRLimitConfig.dat"
+           organization is line sequential
+           file status is ws-crlimitcfg-status.
+
+       data division.
+       file section.
+
+       fd  acct-file
+           record contains 99 characters.
+       01  acct-file-record.
+           05 fd-acctkey.
+               10 fd-acctcode           pic x(3).
+               10 fd-acctno             pic 9(5).
+           05 filler                    pic x(91).
+
+       fd  report-file
+           data record is report-print-line
+           record contains 120 characters.
+
+       01  report-print-line.
+           05 filler                    pic x(120).
+
+       fd  crlimit-config-file
+           data record is crlimit-config-line.
+
+       01  crlimit-config-line.
+           05 cc-ceiling                pic 9(8).
+
+       working-storage section.
+
+      * COPY ACCTFILE RECORD LAYOUT (SAME COPYBOOK THE CICS PROGRAMS USE)
+       COPY 'ACCTREC'.
+
+       01  name-line.
+           05  filler                   pic x(5) value spaces.
+           05  filler                   pic x(28)
+               value "Derek Johnston, ACCOUNT RPT".
+           05  filler                   pic x(5) value spaces.
+           05  nl-date                  pic 9(6).
+           05  filler                   pic x(5) value spaces.
+           05  nl-time                  pic 9(8).
+
+       01  rpt-heading.
+           05 filler                    pic x(29)
+               value "ACCTFILE CONTROL TOTAL REPORT".
+           05 filler                    pic x(18).
+           05 filler                    pic x(6) value "PAGE ".
+           05 rpt-heading-page          pic z9 value 0.
+
+       01  heading-line1.
+           05 filler                    pic x(3).
+           05 filler                    pic x(4)
+               value "ACCT".
+           05 filler                    pic x(4).
+           05 filler                    pic x(4)
+               value "NAME".
+           05 filler                    pic x(29).
+           05 filler                    pic x(6)
+               value "STATUS".
+           05 filler                    pic x(6).
+           05 filler                    pic x(6)
+               value "CREDIT".
+           05 filler                    pic x(8).
+           05 filler                    pic x(7)
+               value "CURRENT".
+
+       01  heading-line2.
+           05 filler                    pic x(3).
+           05 filler                    pic x(6)
+               value "NUMBER".
+           05 filler                    pic x(5).
+           05 filler                    pic x(30).
+           05 filler                    pic x(9).
+           05 filler                    pic x(5)
+               value "LIMIT".
+           05 filler                    pic x(9).
+           05 filler                    pic x(7)
+               value "BALANCE".
+
+       01  data-line.
+           05 filler                    pic x(3).
+           05 print-acctcode            pic x(3).
+           05 print-acctno              pic 9(5).
+           05 filler                    pic x(3).
+           05 print-fname               pic x(15).
+           05 filler                    pic x(1).
+           05 print-sname               pic x(15).
+           05 filler                    pic x(6).
+           05 print-stat                pic x.
+           05 filler                    pic x(10).
+           05 print-crlimit              pic $$$,$$$,$$9.
+           05 filler                    pic x(1).
+           05 print-curbal               pic $$$,$$$,$$9.
+
+       01  over-ceiling-line.
+           05 filler                    pic x(50).
+           05 filler                    pic x(38)
+               value "***** CREDIT LIMIT EXCEEDS CEILING ***".
+
+       01  over-limit-line.
+           05 filler                    pic x(50).
+           05 filler                    pic x(45)
+               value "***** CURRENT BALANCE EXCEEDS CREDIT LIMIT **".
+
+       01  status-total-line.
+           05 filler                    pic x(3).
+           05 filler                    pic x(11)
+               value "STATUS ".
+           05 st-line-stat               pic x.
+           05 filler                    pic x(10)
+               value " -  COUNT:".
+           05 st-line-count              pic zzz9.
+           05 filler                    pic x(5)
+               value " SUM:".
+           05 st-line-sum                pic $$,$$$,$$9.
+
+       01  grand-total-line.
+           05 filler                    pic x(3).
+           05 filler                    pic x(13)
+               value "RECORD COUNT:".
+           05 gt-line-count               pic zzzz9.
+           05 filler                    pic x(5)
+               value " SUM:".
+           05 gt-line-sum                pic $$$,$$$,$$9.
+
+      *--------------Loop Switch-------------------------------
+       01  sw-eof                       pic x value 'n'.
+       01  ws-acct-status               pic xx value spaces.
+       01  ws-crlimitcfg-status         pic xx value spaces.
+
+      *--------------Constants-------------------------------
+       77  ws-lines-per-page            pic 99 value 40.
+
+      * CONFIGURABLE CREDIT-LIMIT CEILING - ANY ACCOUNT OVER THIS
+      * LIMIT IS FLAGGED ON THE REPORT. LOADED FROM CRLIMITCONFIG.DAT
+      * AT JOB START; A MISSING CONFIG FILE LEAVES THIS COMPILED-IN
+      * DEFAULT IN PLACE.
+       77  ws-crlimit-ceiling           pic 9(8) value 50000.
+
+      *------counts and totals per status code---------------
+      *    STAT='C' (closed) is not carried here - DCIA2PGD's
+      *    600-CLOSE-ACCOUNT always follows its soft-close REWRITE with
+      *    a physical DELETE, so no record with STAT='C' ever survives
+      *    on ACCTFILE for this report to find.
+       01  ws-status-totals.
+           05 ws-status-entry occurs 4 times
+               indexed by ws-status-idx.
+               10 ws-status-code        pic x.
+               10 ws-status-count       pic 9(5) value 0.
+               10 ws-status-sum         pic 9(9) value 0.
+
+       01  ws-counts.
+           05 ws-count-line            pic 99 value 0.
+           05 ws-count-page            pic 99 value 1.
+           05 ws-count-total           pic 9(5) value 0.
+           05 ws-count-over-limit      pic 9(5) value 0.
+
+       01  ws-total-crlimit            pic 9(9) value 0.
+
+       01  over-limit-total-line.
+           05 filler                    pic x(3).
+           05 filler                    pic x(23)
+               value "OVER-LIMIT ACCOUNTS:".
+           05 olt-line-count            pic zzzz9.
+
+       procedure division.
+           open input acct-file,
+                output report-file.
+
+           if ws-acct-status not = "00"
+               display "ACCTFILE OPEN FAILED - STATUS: " ws-acct-status
+               stop run
+           end-if.
+
+           perform 970-read-crlimit-config.
+
+           accept nl-date from date.
+           accept nl-time from time.
+
+           move 'A' to ws-status-code(1).
+           move 'B' to ws-status-code(2).
+           move 'X' to ws-status-code(3).
+           move 'Z' to ws-status-code(4).
+
+           perform 100-print-headings.
+
+           read acct-file into ACCTREC at end move 'y' to sw-eof.
+           perform 000-process-records until sw-eof = 'y'.
+
+           perform 900-print-totals.
+
+           close acct-file,
+                 report-file.
+           stop run.
+
+       000-process-records.
+
+           move spaces to data-line.
+
+           add 1 to ws-count-total.
+           add CRLIMIT to ws-total-crlimit.
+           perform 200-accumulate-status-total.
+
+           move ACCTCODE to print-acctcode.
+           move ACCTNO   to print-acctno.
+           move FNAME    to print-fname.
+           move SNAME    to print-sname.
+           move STAT     to print-stat.
+           move CRLIMIT  to print-crlimit.
+           move CURBAL   to print-curbal.
+
+           if ws-count-line = ws-lines-per-page
+               add 1 to ws-count-page
+               move 0 to ws-count-line
+               perform 100-print-headings
+           end-if.
+
+           write report-print-line from data-line
+               after advancing 1 line.
+           add 1 to ws-count-line.
+
+           if CRLIMIT > ws-crlimit-ceiling
+               write report-print-line from over-ceiling-line
+                   after advancing 1 line
+               add 1 to ws-count-line
+           end-if.
+
+      * FLAG ANY ACCOUNT WHOSE CURRENT BALANCE HAS RUN PAST ITS
+      * CREDIT LIMIT SO THE EXPOSURE DOESN'T SIT UNNOTICED
+           if CURBAL > CRLIMIT
+               write report-print-line from over-limit-line
+                   after advancing 1 line
+               add 1 to ws-count-line
+               add 1 to ws-count-over-limit
+           end-if.
+
+           read acct-file into ACCTREC at end move 'y' to sw-eof.
+
+       100-print-headings.
+           move spaces to report-print-line.
+           move ws-count-page to rpt-heading-page.
+
+           write report-print-line from name-line
+               after advancing page.
+           write report-print-line from rpt-heading
+               after advancing 2 lines.
+           write report-print-line from heading-line1
+               after advancing 2 lines.
+           write report-print-line from heading-line2
+               after advancing 1 line.
+
+       200-accumulate-status-total.
+           set ws-status-idx to 1.
+           search ws-status-entry
+               when ws-status-code(ws-status-idx) = STAT
+                   add 1 to ws-status-count(ws-status-idx)
+                   add CRLIMIT to ws-status-sum(ws-status-idx)
+           end-search.
+
+       900-print-totals.
+           write report-print-line from spaces
+               after advancing 2 lines.
+
+           perform 950-print-status-line
+               varying ws-status-idx from 1 by 1
+               until ws-status-idx > 4.
+
+           move ws-count-total to gt-line-count.
+           move ws-total-crlimit to gt-line-sum.
+           write report-print-line from grand-total-line
+               after advancing 2 lines.
+
+           move ws-count-over-limit to olt-line-count.
+           write report-print-line from over-limit-total-line
+               after advancing 1 line.
+
+       950-print-status-line.
+           if ws-status-count(ws-status-idx) > 0
+               move ws-status-code(ws-status-idx)
+                   to st-line-stat
+               move ws-status-count(ws-status-idx)
+                   to st-line-count
+               move ws-status-sum(ws-status-idx)
+                   to st-line-sum
+               write report-print-line from status-total-line
+                   after advancing 1 line
+           end-if.
+
+       970-read-crlimit-config.
+      *    a missing config file just leaves the compiled-in
+      *    ws-crlimit-ceiling default in place.
+           open input crlimit-config-file.
+           if ws-crlimitcfg-status = "00"
+               read crlimit-config-file
+                   at end continue
+               end-read
+               if ws-crlimitcfg-status = "00"
+                   move cc-ceiling to ws-crlimit-ceiling
+               end-if
+               close crlimit-config-file
+           end-if.
+
+       end program DCIA2ACR.
