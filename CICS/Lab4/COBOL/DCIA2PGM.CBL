@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCIA2PGM.
+       AUTHOR. DEREK JOHNSTON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COPY MENU MAP LAYOUT
+       COPY 'DCIA2MM'.
+
+       01 WS-MESSAGE        PIC X(60) VALUE SPACES.
+
+      * VARIABLES USED TO SEND XCTL ON TO THE CHOSEN TRANSACTION.
+       01 WS-COMMAREA       PIC X(3)
+                        VALUE 'XXX'.
+       01 WS-COMM-LEN       PIC S9(4) COMP
+                        VALUE 3.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA       PIC X(3).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+      * IF COMING BACK HERE VIA XCTL FROM ONE OF THE ACCOUNT
+      * TRANSACTIONS (PF9 OUT OF CREATE/INQUIRY/UPDATE/DELETE)
+           IF EIBCALEN = 3 THEN
+               GO TO 100-FIRST-TIME
+           END-IF.
+      * UPON UNSUCCESSFUL MAP RECEIVE, ASSUME THIS IS THE INITIAL RUN
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+                PF9(999-EXIT)
+           END-EXEC.
+
+      * ATTEMPT TO RECEIVE MAP FROM TERMINAL
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCIA2MM')
+           END-EXEC.
+
+      * RECEIVE WAS SUCCESSFUL, PROCEED WITH MAIN PROCESSING
+           GO TO 200-MAIN-LOGIC.
+
+       100-FIRST-TIME.
+
+           MOVE LOW-VALUES TO MENUO.
+
+           EXEC CICS SEND
+               MAP('MAP1')
+               MAPSET('DCIA2MM')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('IA20')
+           END-EXEC.
+
+       200-MAIN-LOGIC.
+
+      * IMPLEMENT VALIDATION LOGIC
+
+           IF CHOICEI = "1" THEN
+                GO TO 610-GOTO-INQUIRY
+           ELSE
+           IF CHOICEI = "2" THEN
+                GO TO 620-GOTO-CREATE
+           ELSE
+           IF CHOICEI = "3" THEN
+                GO TO 630-GOTO-UPDATE
+           ELSE
+           IF CHOICEI = "4" THEN
+                GO TO 640-GOTO-DELETE
+           ELSE
+                MOVE "INVALID CHOICE - ENTER 1-4" TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           END-IF.
+
+       500-REPORT-ERROR.
+           MOVE LOW-VALUES TO MENUO.
+
+           MOVE WS-MESSAGE TO MSGO.
+           MOVE SPACES TO WS-MESSAGE.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MM')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA20')
+           END-EXEC.
+
+       610-GOTO-INQUIRY.
+           EXEC CICS XCTL
+                PROGRAM('DCIA2PGR')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       620-GOTO-CREATE.
+           EXEC CICS XCTL
+                PROGRAM('DCIA2PGC')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       630-GOTO-UPDATE.
+           EXEC CICS XCTL
+                PROGRAM('DCIA2PGU')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       640-GOTO-DELETE.
+           EXEC CICS XCTL
+                PROGRAM('DCIA2PGD')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       999-EXIT.
+
+      * PF9 OUT OF THE MENU ENDS THE TASK - THIS IS THE ACCOUNT
+      * SYSTEM'S FRONT DOOR, SO THERE IS NOWHERE ELSE TO XCTL TO.
+           EXEC CICS RETURN
+           END-EXEC.
+
+       END PROGRAM DCIA2PGM.
