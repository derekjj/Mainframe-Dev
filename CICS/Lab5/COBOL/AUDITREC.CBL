@@ -0,0 +1,20 @@
+       01 AUDITREC.
+           05 AUDIT-DATE        PIC 9(6).
+           05 AUDIT-TIME        PIC 9(6).
+           05 AUDIT-USERID      PIC X(8).
+           05 AUDIT-TERMID      PIC X(4).
+           05 AUDIT-TRANSID     PIC X(4).
+           05 AUDIT-ACTION      PIC X.
+                88 AUDIT-ACTION-CREATE   VALUE 'C'.
+                88 AUDIT-ACTION-UPDATE   VALUE 'U'.
+                88 AUDIT-ACTION-DELETE   VALUE 'D'.
+           05 AUDIT-ACCTKEY.
+                10 AUDIT-ACCTCODE   PIC X(3).
+                10 AUDIT-ACCTNO     PIC 9(5).
+           05 AUDIT-BEFORE-IMAGE.
+                10 AUDIT-BEFORE-CRLIMIT  PIC 9(8).
+                10 AUDIT-BEFORE-STAT     PIC X.
+           05 AUDIT-AFTER-IMAGE.
+                10 AUDIT-AFTER-CRLIMIT   PIC 9(8).
+                10 AUDIT-AFTER-STAT      PIC X.
+       01 AUDITREC-LEN         PIC S9(4) COMP VALUE 55.
