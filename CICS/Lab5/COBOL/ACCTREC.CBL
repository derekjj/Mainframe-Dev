@@ -8,5 +8,7 @@
            05 ADDR1             PIC X(20).
            05 ADDR2             PIC X(20).
            05 CRLIMIT           PIC 9(8).
+           05 CURBAL            PIC 9(8).
            05 STAT              PIC X.
-       01 ACCTREC-LEN           PIC S9(4) COMP VALUE 91.
\ No newline at end of file
+                88 ACCT-STAT-CLOSED    VALUE 'C'.
+       01 ACCTREC-LEN           PIC S9(4) COMP VALUE 99.
