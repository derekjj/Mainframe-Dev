@@ -0,0 +1,9 @@
+       01 CRHISTREC.
+           05 CRHIST-DATE          PIC 9(6).
+           05 CRHIST-ACCTKEY.
+                10 CRHIST-ACCTCODE PIC X(3).
+                10 CRHIST-ACCTNO   PIC 9(5).
+           05 CRHIST-OLD-LIMIT     PIC 9(8).
+           05 CRHIST-NEW-LIMIT     PIC 9(8).
+           05 CRHIST-REASON        PIC X(2).
+       01 CRHISTREC-LEN        PIC S9(4) COMP VALUE 32.
