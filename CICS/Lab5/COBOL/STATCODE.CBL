@@ -0,0 +1,16 @@
+      * VALIDATED ACCOUNT STATUS-CODE REFERENCE TABLE. WHENEVER THE
+      * BUSINESS ADDS OR RETIRES A STATUS CODE THIS TABLE IS THE ONLY
+      * PLACE THAT NEEDS TO CHANGE - VALIDATION LOGIC SEARCHES IT
+      * INSTEAD OF HARDCODING THE LETTERS.
+       01 WS-STATUS-TABLE.
+           05 WS-STATUS-ENTRY OCCURS 4 TIMES
+               INDEXED BY WS-STATUS-IDX.
+               10 WS-STATUS-CODE         PIC X.
+               10 WS-STATUS-DESC         PIC X(24).
+               10 WS-STATUS-ALLOW-NEW    PIC X.
+                    88 WS-STATUS-ALLOWS-NEW      VALUE 'Y'.
+               10 WS-STATUS-ALLOW-UPDATE PIC X.
+                    88 WS-STATUS-ALLOWS-UPDATE   VALUE 'Y'.
+
+       01 WS-STATUS-FOUND-SW    PIC X VALUE 'N'.
+            88 WS-STATUS-FOUND       VALUE 'Y'.
