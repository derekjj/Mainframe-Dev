@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCIA2PGD.
+       AUTHOR. DEREK JOHNSTON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COPY CLOSE/DELETE MAP LAYOUT
+       COPY 'DCIA2MD'.
+
+      * COPY ACCTFILE RECORD LAYOUT
+       COPY 'ACCTREC'.
+
+      * COPY AUDIT JOURNAL RECORD LAYOUT
+       COPY 'AUDITREC'.
+
+       01 WS-MESSAGE        PIC X(60) VALUE SPACES.
+       01 WS-ABSTIME        PIC S9(15) COMP-3.
+       01 WS-BEFORE-CRLIMIT PIC 9(8).
+       01 WS-BEFORE-STAT    PIC X.
+
+      * VARIABLES USED TO SEND XCTL BACK TO MENU.
+       01 WS-COMMAREA       PIC X(3)
+                        VALUE 'XXX'.
+       01 WS-COMM-LEN       PIC S9(4) COMP
+                        VALUE 3.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA       PIC X(3).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+      * IF COMING FROM THE MENU
+           IF EIBCALEN = 3 THEN
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+      * UPON UNSUCCESSFUL MAP RECEIVE, ASSUME THIS IS THE INITIAL RUN
+      * ADD CONDITION FOR RECORD NOT FOUND IN ACCTFILE
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                NOTFND(300-ACCTFILE-NOTFND)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+                PF9(999-EXIT)
+           END-EXEC.
+
+      * ATTEMPT TO RECEIVE MAP FROM TERMINAL
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCIA2MD')
+           END-EXEC.
+
+      * RECEIVE WAS SUCCESSFUL, PROCEED WITH MAIN PROCESSING
+           GO TO 200-MAIN-LOGIC.
+
+       100-FIRST-TIME.
+
+           MOVE LOW-VALUES TO MAP1O.
+
+           EXEC CICS SEND
+               MAP('MAP1')
+               MAPSET('DCIA2MD')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('IA24')
+           END-EXEC.
+
+       200-MAIN-LOGIC.
+
+      * IMPLEMENT VALIDATION LOGIC
+
+           IF ACCTNOI = "XXXXX" THEN
+                GO TO 999-EXIT
+           ELSE
+           IF ACCTNOL < 5 THEN
+                MOVE "ACCOUNT NUMBERS MUST BE 5 NUMBERS LONG"
+                    TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           ELSE
+           IF ACCTNOI IS NOT NUMERIC THEN
+                GO TO 400-NOT-NUMERIC
+           ELSE
+           IF ACCTCODEL = 0 THEN
+                MOVE "ORIGINATING BRANCH CODE REQUIRED" TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           ELSE
+                GO TO 600-CLOSE-ACCOUNT
+           END-IF.
+
+       300-ACCTFILE-NOTFND.
+
+           MOVE ACCTNOI TO ACCTNO.
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE 'ACCOUNT NOT FOUND' TO MSGO.
+           MOVE ACCTNO  TO ACCTNOO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MD')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA24')
+           END-EXEC.
+
+       400-NOT-NUMERIC.
+           MOVE LOW-VALUES TO MAP1O.
+
+           MOVE 'ACCOUNT NUMBERS MUST BE NUMERIC' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MD')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA24')
+           END-EXEC.
+
+       500-REPORT-ERROR.
+           MOVE LOW-VALUES TO MAP1O.
+
+           MOVE WS-MESSAGE TO MSGO.
+           MOVE SPACES TO WS-MESSAGE.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MD')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA24')
+           END-EXEC.
+
+       600-CLOSE-ACCOUNT.
+
+      * READ FOR UPDATE, NOTFND IS TRAPPED BY THE HANDLE CONDITION ABOVE
+           MOVE ACCTNOI   TO ACCTNO.
+           MOVE ACCTCODEI TO ACCTCODE.
+           EXEC CICS READ
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+                UPDATE
+           END-EXEC.
+
+      * KEEP THE BEFORE-IMAGE FOR THE AUDIT JOURNAL
+           MOVE CRLIMIT TO WS-BEFORE-CRLIMIT.
+           MOVE STAT    TO WS-BEFORE-STAT.
+
+      * SOFT-CLOSE THE RECORD BEFORE THE PHYSICAL DELETE SO THE
+      * LAST-KNOWN STATE ON FILE IS ALWAYS "CLOSED", NEVER "ACTIVE",
+      * IF SOMETHING INTERRUPTS US BETWEEN THE REWRITE AND THE DELETE.
+           SET ACCT-STAT-CLOSED TO TRUE.
+           EXEC CICS REWRITE
+                FILE('ACCTFILE')
+                FROM(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+           END-EXEC.
+
+           EXEC CICS DELETE
+                FILE('ACCTFILE')
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+      * DROP AN ENTRY TO THE AUDIT JOURNAL FOR THIS CLOSE/DELETE
+           MOVE SPACES TO AUDITREC.
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYMMDD(AUDIT-DATE)
+                TIME(AUDIT-TIME)
+           END-EXEC.
+           MOVE EIBUSER  TO AUDIT-USERID.
+           MOVE EIBTRMID TO AUDIT-TERMID.
+           MOVE EIBTRNID TO AUDIT-TRANSID.
+           SET AUDIT-ACTION-DELETE TO TRUE.
+           MOVE ACCTKEY  TO AUDIT-ACCTKEY.
+           MOVE WS-BEFORE-CRLIMIT TO AUDIT-BEFORE-CRLIMIT.
+           MOVE WS-BEFORE-STAT    TO AUDIT-BEFORE-STAT.
+           MOVE ZERO     TO AUDIT-AFTER-CRLIMIT.
+           MOVE SPACES   TO AUDIT-AFTER-STAT.
+
+           EXEC CICS WRITE
+                FILE('AUDTFILE')
+                FROM(AUDITREC)
+                LENGTH(AUDITREC-LEN)
+           END-EXEC.
+
+      * RECORD CLOSED, MOVE VALUES TO MAP OUTPUTS
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "ACCOUNT CLOSED AND REMOVED FROM ACCTFILE" TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MD')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA24')
+           END-EXEC.
+
+       999-EXIT.
+
+           MOVE LOW-VALUES TO MAP1O.
+
+           EXEC CICS XCTL
+                PROGRAM('DCIA2PGM')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       END PROGRAM DCIA2PGD.
