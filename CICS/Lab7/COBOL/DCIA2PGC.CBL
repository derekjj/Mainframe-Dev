@@ -13,7 +13,21 @@
       * COPY ACCTFILE RECORD LAYOUT
        COPY 'ACCTREC'.
 
+      * COPY AUDIT JOURNAL RECORD LAYOUT
+       COPY 'AUDITREC'.
+
+      * COPY STATUS-CODE REFERENCE TABLE
+       COPY 'STATCODE'.
+
        01 WS-MESSAGE        PIC X(60) VALUE SPACES.
+       01 WS-ABSTIME        PIC S9(15) COMP-3.
+
+      * USED BY THE DUPLICATE NAME/ADDRESS BROWSE IN 350-CHECK-DUPLICATE
+       01 WS-RESP           PIC S9(8) COMP VALUE ZERO.
+       01 WS-DUP-SW         PIC X VALUE 'N'.
+            88 WS-DUP-FOUND      VALUE 'Y'.
+       01 WS-BR-SW          PIC X VALUE 'N'.
+            88 WS-BR-DONE        VALUE 'Y'.
 
       * VARIABLES USED TO SEND XCTL BACK TO MENU.
        01 WS-COMMAREA       PIC X(3)
@@ -66,6 +80,35 @@
                TRANSID('IA22')
            END-EXEC.
 
+       150-INIT-STATUS-TABLE.
+
+           MOVE 'A' TO WS-STATUS-CODE(1).
+           MOVE 'ACTIVE' TO WS-STATUS-DESC(1).
+           MOVE 'Y' TO WS-STATUS-ALLOW-NEW(1).
+           MOVE 'Y' TO WS-STATUS-ALLOW-UPDATE(1).
+
+           MOVE 'B' TO WS-STATUS-CODE(2).
+           MOVE 'ACTIVE - ON HOLD' TO WS-STATUS-DESC(2).
+           MOVE 'Y' TO WS-STATUS-ALLOW-NEW(2).
+           MOVE 'Y' TO WS-STATUS-ALLOW-UPDATE(2).
+
+           MOVE 'X' TO WS-STATUS-CODE(3).
+           MOVE 'SUSPENDED' TO WS-STATUS-DESC(3).
+           MOVE 'N' TO WS-STATUS-ALLOW-NEW(3).
+           MOVE 'Y' TO WS-STATUS-ALLOW-UPDATE(3).
+
+           MOVE 'Z' TO WS-STATUS-CODE(4).
+           MOVE 'CLOSED - PENDING REVIEW' TO WS-STATUS-DESC(4).
+           MOVE 'N' TO WS-STATUS-ALLOW-NEW(4).
+           MOVE 'Y' TO WS-STATUS-ALLOW-UPDATE(4).
+
+       155-VALIDATE-STATUS-CODE.
+
+           IF WS-STATUS-CODE(WS-STATUS-IDX) = STATI
+               AND WS-STATUS-ALLOWS-NEW(WS-STATUS-IDX) THEN
+                SET WS-STATUS-FOUND TO TRUE
+           END-IF.
+
        200-MAIN-LOGIC.
 
       * IMPLEMENT VALIDATION LOGIC
@@ -81,6 +124,11 @@
            IF ACCTNOI IS NOT NUMERIC THEN
                 GO TO 400-NOT-NUMERIC
            ELSE
+           IF ACCTCODEL = 0 THEN
+                MOVE "ORIGINATING BRANCH CODE REQUIRED"
+                    TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           ELSE
            IF FNAMEL = 0 THEN
                 MOVE "FIRST NAME REQUIRED" TO WS-MESSAGE
                 GO TO 500-REPORT-ERROR
@@ -97,8 +145,12 @@
                 MOVE "ADDRESS REQUIRED" TO WS-MESSAGE
                 GO TO 500-REPORT-ERROR
            ELSE
-           IF STATI NOT EQUAL "A" AND "B" AND "X" AND "Z" THEN
-                MOVE "ERROR. STATUS OPTIONS ARE A, B, X, OR Z."
+           PERFORM 150-INIT-STATUS-TABLE
+           PERFORM 155-VALIDATE-STATUS-CODE
+                VARYING WS-STATUS-IDX FROM 1 BY 1
+                UNTIL WS-STATUS-IDX > 4
+           IF NOT WS-STATUS-FOUND THEN
+                MOVE "ERROR. INVALID STATUS CODE - SEE STATCODE TABLE"
                     TO WS-MESSAGE
                 GO TO 500-REPORT-ERROR
            ELSE
@@ -112,7 +164,14 @@
                     TO WS-MESSAGE
                 GO TO 500-REPORT-ERROR
            ELSE
-                GO TO 600-CREATE-ACCOUNT
+                PERFORM 350-CHECK-DUPLICATE-NAME
+                IF WS-DUP-FOUND THEN
+                     MOVE "POSSIBLE DUPLICATE: NAME/ADDRESS ALREADY ON FILE"
+                         TO WS-MESSAGE
+                     GO TO 500-REPORT-ERROR
+                ELSE
+                     GO TO 600-CREATE-ACCOUNT
+                END-IF
            END-IF.
 
        300-ACCTFILE-DUPREC.
@@ -143,6 +202,46 @@
                 TRANSID('IA22')
            END-EXEC.
 
+       350-CHECK-DUPLICATE-NAME.
+
+      * NO ALTERNATE INDEX EXISTS ON ACCTFILE YET, SO CATCHING A
+      * MATCHING NAME/ADDRESS KEYED UNDER A DIFFERENT ACCOUNT NUMBER
+      * MEANS BROWSING THE WHOLE FILE BY THE PRIMARY KEY.
+           MOVE 'N' TO WS-DUP-SW.
+           MOVE 'N' TO WS-BR-SW.
+           MOVE LOW-VALUES TO ACCTKEY.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFILE')
+                RIDFLD(ACCTKEY)
+                GTEQ
+           END-EXEC.
+
+           PERFORM 360-SCAN-NEXT-ACCOUNT
+                UNTIL WS-BR-DONE OR WS-DUP-FOUND.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFILE')
+           END-EXEC.
+
+       360-SCAN-NEXT-ACCOUNT.
+
+           EXEC CICS READNEXT
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+                MOVE 'Y' TO WS-BR-SW
+           ELSE
+           IF FNAME = FNAMEI AND SNAME = SNAMEI AND ADDR1 = ADDR1I THEN
+                MOVE 'Y' TO WS-DUP-SW
+           END-IF
+           END-IF.
+
        500-REPORT-ERROR.
            MOVE LOW-VALUES TO MAP1O.
 
@@ -162,6 +261,7 @@
 
 
       * MOVE VALUES FROM I FEILDS TO ACCTREC
+           MOVE ACCTCODEI TO ACCTCODE.
            MOVE ACCTNOI  TO ACCTNO.
            MOVE TITLI    TO TITL.
            MOVE FNAMEI   TO FNAME.
@@ -173,6 +273,7 @@
       * TODO: fix limit, random number in right char
       * PROF WORK AROUND USED, CHANGED LIMIT TO PIC X IN ACCTREC
            MOVE CRLIMITI TO CRLIMIT.
+           MOVE ZERO     TO CURBAL.
 
            EXEC CICS WRITE
                 FILE('ACCTFILE')
@@ -181,6 +282,32 @@
                 RIDFLD(ACCTKEY)
            END-EXEC.
 
+      * DROP AN ENTRY TO THE AUDIT JOURNAL FOR THIS CREATE
+           MOVE SPACES TO AUDITREC.
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYMMDD(AUDIT-DATE)
+                TIME(AUDIT-TIME)
+           END-EXEC.
+           MOVE EIBUSER  TO AUDIT-USERID.
+           MOVE EIBTRMID TO AUDIT-TERMID.
+           MOVE EIBTRNID TO AUDIT-TRANSID.
+           SET AUDIT-ACTION-CREATE TO TRUE.
+           MOVE ACCTKEY  TO AUDIT-ACCTKEY.
+           MOVE ZERO     TO AUDIT-BEFORE-CRLIMIT.
+           MOVE SPACES   TO AUDIT-BEFORE-STAT.
+           MOVE CRLIMIT  TO AUDIT-AFTER-CRLIMIT.
+           MOVE STAT     TO AUDIT-AFTER-STAT.
+
+           EXEC CICS WRITE
+                FILE('AUDTFILE')
+                FROM(AUDITREC)
+                LENGTH(AUDITREC-LEN)
+           END-EXEC.
+
       * RECORD FOUND, MOVE VALUES TO MAP OUTPUTS
            MOVE LOW-VALUES TO MAP1O.
            MOVE "RECORD SUCCESSFULLY WRITTEN!" TO MSGO.
