@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCIA2PGU.
+       AUTHOR. DEREK JOHNSTON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COPY UPDATE MAP LAYOUT
+       COPY 'DCIA2MU'.
+
+      * COPY ACCTFILE RECORD LAYOUT
+       COPY 'ACCTREC'.
+
+      * COPY AUDIT JOURNAL RECORD LAYOUT
+       COPY 'AUDITREC'.
+
+      * COPY CREDIT-LIMIT HISTORY RECORD LAYOUT
+       COPY 'CRHISTRC'.
+
+      * COPY STATUS-CODE REFERENCE TABLE
+       COPY 'STATCODE'.
+
+       01 WS-MESSAGE        PIC X(60) VALUE SPACES.
+       01 WS-ABSTIME        PIC S9(15) COMP-3.
+       01 WS-BEFORE-CRLIMIT PIC 9(8).
+       01 WS-BEFORE-STAT    PIC X.
+
+      * VARIABLES USED TO SEND XCTL BACK TO MENU.
+       01 WS-COMMAREA       PIC X(3)
+                        VALUE 'XXX'.
+       01 WS-COMM-LEN       PIC S9(4) COMP
+                        VALUE 3.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA       PIC X(3).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+      * IF COMING FROM THE MENU
+           IF EIBCALEN = 3 THEN
+               GO TO 100-FIRST-TIME
+           END-IF.
+
+      * UPON UNSUCCESSFUL MAP RECEIVE, ASSUME THIS IS THE INITIAL RUN
+      * ADD CONDITION FOR RECORD NOT FOUND IN ACCTFILE
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                NOTFND(300-ACCTFILE-NOTFND)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+                PF9(999-EXIT)
+           END-EXEC.
+
+      * ATTEMPT TO RECEIVE MAP FROM TERMINAL
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCIA2MU')
+           END-EXEC.
+
+      * RECEIVE WAS SUCCESSFUL, PROCEED WITH MAIN PROCESSING
+           GO TO 200-MAIN-LOGIC.
+
+       100-FIRST-TIME.
+
+           MOVE LOW-VALUES TO MAP1O.
+
+           EXEC CICS SEND
+               MAP('MAP1')
+               MAPSET('DCIA2MU')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('IA23')
+           END-EXEC.
+
+       150-INIT-STATUS-TABLE.
+
+           MOVE 'A' TO WS-STATUS-CODE(1).
+           MOVE 'ACTIVE' TO WS-STATUS-DESC(1).
+           MOVE 'Y' TO WS-STATUS-ALLOW-NEW(1).
+           MOVE 'Y' TO WS-STATUS-ALLOW-UPDATE(1).
+
+           MOVE 'B' TO WS-STATUS-CODE(2).
+           MOVE 'ACTIVE - ON HOLD' TO WS-STATUS-DESC(2).
+           MOVE 'Y' TO WS-STATUS-ALLOW-NEW(2).
+           MOVE 'Y' TO WS-STATUS-ALLOW-UPDATE(2).
+
+           MOVE 'X' TO WS-STATUS-CODE(3).
+           MOVE 'SUSPENDED' TO WS-STATUS-DESC(3).
+           MOVE 'N' TO WS-STATUS-ALLOW-NEW(3).
+           MOVE 'Y' TO WS-STATUS-ALLOW-UPDATE(3).
+
+           MOVE 'Z' TO WS-STATUS-CODE(4).
+           MOVE 'CLOSED - PENDING REVIEW' TO WS-STATUS-DESC(4).
+           MOVE 'N' TO WS-STATUS-ALLOW-NEW(4).
+           MOVE 'Y' TO WS-STATUS-ALLOW-UPDATE(4).
+
+      * UPDATE ALLOWS ANY RECOGNIZED STATUS, INCLUDING X/Z, SINCE THE
+      * RECORD BEING RE-KEYED HERE MAY ALREADY BE AT ONE OF THEM AND
+      * THIS SCREEN HAS NO PRE-POPULATE STEP - WS-STATUS-ALLOWS-NEW IS
+      * THE CREATE-ONLY RESTRICTION AND DOESN'T APPLY HERE.
+       155-VALIDATE-STATUS-CODE.
+
+           IF WS-STATUS-CODE(WS-STATUS-IDX) = STATI
+               AND WS-STATUS-ALLOWS-UPDATE(WS-STATUS-IDX) THEN
+                SET WS-STATUS-FOUND TO TRUE
+           END-IF.
+
+       200-MAIN-LOGIC.
+
+      * IMPLEMENT VALIDATION LOGIC, SAME RULES AS ACCOUNT CREATE
+
+           IF ACCTNOI = "XXXXX" THEN
+                GO TO 999-EXIT
+           ELSE
+           IF ACCTNOL < 5 THEN
+                MOVE "ACCOUNT NUMBERS MUST BE 5 NUMBERS LONG"
+                    TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           ELSE
+           IF ACCTNOI IS NOT NUMERIC THEN
+                GO TO 400-NOT-NUMERIC
+           ELSE
+           IF ACCTCODEL = 0 THEN
+                MOVE "ORIGINATING BRANCH CODE REQUIRED" TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           ELSE
+           IF FNAMEL = 0 THEN
+                MOVE "FIRST NAME REQUIRED" TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           ELSE
+           IF SNAMEL = 0 THEN
+                MOVE "SIR NAME REQUIRED" TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           ELSE
+           IF ADDR1L = 0 THEN
+                MOVE "ADDRESS REQUIRED" TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           ELSE
+           IF ADDR2L = 0 THEN
+                MOVE "ADDRESS REQUIRED" TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           ELSE
+           PERFORM 150-INIT-STATUS-TABLE
+           PERFORM 155-VALIDATE-STATUS-CODE
+                VARYING WS-STATUS-IDX FROM 1 BY 1
+                UNTIL WS-STATUS-IDX > 4
+           IF NOT WS-STATUS-FOUND THEN
+                MOVE "ERROR. INVALID STATUS CODE - SEE STATCODE TABLE"
+                    TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           ELSE
+           IF CRLIMITI(1:CRLIMITL) IS NOT NUMERIC THEN
+                MOVE "LIMIT MUST BE NUMERIC"
+                    TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           ELSE
+           IF CRLIMITL < 3 THEN
+                MOVE "LIMIT MUST BE 100 TO 99999999 INCLUSIVE"
+                    TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           ELSE
+                GO TO 600-UPDATE-ACCOUNT
+           END-IF.
+
+       300-ACCTFILE-NOTFND.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE 'ACCOUNT NOT FOUND, NOTHING TO UPDATE' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MU')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA23')
+           END-EXEC.
+
+       400-NOT-NUMERIC.
+           MOVE LOW-VALUES TO MAP1O.
+
+           MOVE 'ACCOUNT NUMBERS MUST BE NUMERIC' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MU')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA23')
+           END-EXEC.
+
+       500-REPORT-ERROR.
+           MOVE LOW-VALUES TO MAP1O.
+
+           MOVE WS-MESSAGE TO MSGO.
+           MOVE SPACES TO WS-MESSAGE.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MU')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA23')
+           END-EXEC.
+
+       600-UPDATE-ACCOUNT.
+
+      * READ FOR UPDATE TO LOCK THE RECORD AGAINST OTHER REWRITES,
+      * NOTFND IS TRAPPED BY THE HANDLE CONDITION ABOVE
+           MOVE ACCTNOI   TO ACCTNO.
+           MOVE ACCTCODEI TO ACCTCODE.
+           EXEC CICS READ
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+                UPDATE
+           END-EXEC.
+
+      * KEEP THE BEFORE-IMAGE OF THE FIELDS WE TRACK HISTORY ON
+           MOVE CRLIMIT TO WS-BEFORE-CRLIMIT.
+           MOVE STAT    TO WS-BEFORE-STAT.
+
+      * MOVE VALUES FROM I FEILDS TO ACCTREC
+           MOVE TITLI    TO TITL.
+           MOVE FNAMEI   TO FNAME.
+           MOVE SNAMEI   TO SNAME.
+           MOVE ADDR1I   TO ADDR1.
+           MOVE ADDR2I   TO ADDR2.
+           MOVE STATI    TO STAT.
+           MOVE CRLIMITI TO CRLIMIT.
+
+      * A REASON CODE IS ONLY REQUIRED WHEN THE LIMIT ITSELF IS
+      * ACTUALLY MOVING - AN ADDRESS-ONLY UPDATE DOESN'T NEED ONE
+           IF CRLIMIT NOT EQUAL WS-BEFORE-CRLIMIT AND REASNL = 0
+                MOVE "REASON CODE REQUIRED FOR ACCOUNT UPDATE"
+                    TO WS-MESSAGE
+                GO TO 500-REPORT-ERROR
+           END-IF.
+
+           EXEC CICS REWRITE
+                FILE('ACCTFILE')
+                FROM(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+           END-EXEC.
+
+      * GET THE CURRENT DATE/TIME ONCE, USED BY BOTH THE HISTORY AND
+      * AUDIT JOURNAL ENTRIES BELOW
+           EXEC CICS ASKTIME
+                ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(WS-ABSTIME)
+                YYMMDD(AUDIT-DATE)
+                TIME(AUDIT-TIME)
+           END-EXEC.
+
+      * IF THE LIMIT ITSELF MOVED, KEEP A CREDIT-LIMIT HISTORY ENTRY
+      * SHOWING THE OLD AND NEW LIMIT AND WHY IT CHANGED
+           IF CRLIMIT NOT EQUAL WS-BEFORE-CRLIMIT
+                MOVE SPACES TO CRHISTREC
+                MOVE AUDIT-DATE TO CRHIST-DATE
+                MOVE ACCTKEY TO CRHIST-ACCTKEY
+                MOVE WS-BEFORE-CRLIMIT TO CRHIST-OLD-LIMIT
+                MOVE CRLIMIT TO CRHIST-NEW-LIMIT
+                MOVE REASNI TO CRHIST-REASON
+
+                EXEC CICS WRITE
+                     FILE('CRHISTFL')
+                     FROM(CRHISTREC)
+                     LENGTH(CRHISTREC-LEN)
+                END-EXEC
+           END-IF.
+
+      * DROP AN ENTRY TO THE AUDIT JOURNAL FOR THIS UPDATE
+           MOVE EIBUSER  TO AUDIT-USERID.
+           MOVE EIBTRMID TO AUDIT-TERMID.
+           MOVE EIBTRNID TO AUDIT-TRANSID.
+           SET AUDIT-ACTION-UPDATE TO TRUE.
+           MOVE ACCTKEY  TO AUDIT-ACCTKEY.
+           MOVE WS-BEFORE-CRLIMIT TO AUDIT-BEFORE-CRLIMIT.
+           MOVE WS-BEFORE-STAT    TO AUDIT-BEFORE-STAT.
+           MOVE CRLIMIT  TO AUDIT-AFTER-CRLIMIT.
+           MOVE STAT     TO AUDIT-AFTER-STAT.
+
+           EXEC CICS WRITE
+                FILE('AUDTFILE')
+                FROM(AUDITREC)
+                LENGTH(AUDITREC-LEN)
+           END-EXEC.
+
+      * RECORD UPDATED, MOVE VALUES TO MAP OUTPUTS
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "RECORD SUCCESSFULLY UPDATED!" TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MU')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA23')
+           END-EXEC.
+
+       999-EXIT.
+
+           MOVE LOW-VALUES TO MAP1O.
+
+           EXEC CICS XCTL
+                PROGRAM('DCIA2PGM')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMM-LEN)
+           END-EXEC.
+
+       END PROGRAM DCIA2PGU.
