@@ -15,6 +15,14 @@
 
        01 WS-MESSAGE        PIC X(60) VALUE SPACES.
 
+      * USED BY THE NAME-SEARCH BROWSE AGAINST THE ACCTNAME
+      * ALTERNATE INDEX BELOW
+       01 WS-RESP           PIC S9(8) COMP VALUE ZERO.
+       01 WS-NAMEKEY.
+            05 WS-NAMEKEY-SNAME    PIC X(15).
+            05 WS-NAMEKEY-FNAME    PIC X(15).
+            05 WS-NAMEKEY-ACCTNO   PIC 9(5).
+
       * VARIABLES USED TO SEND XCTL BACK TO MENU.
        01 WS-COMMAREA       PIC X(3)
                         VALUE 'XXX'.
@@ -42,7 +50,13 @@
            END-EXEC.
 
            EXEC CICS HANDLE AID
+                PF5(660-SEARCH-BY-NAME)
+                PF6(680-NEXT-NAME-MATCH)
+                PF7(620-PREV-ACCOUNT)
+                PF8(640-NEXT-ACCOUNT)
                 PF9(999-EXIT)
+                PF10(700-BROWSE-NEXT)
+                PF11(750-BROWSE-PREV)
            END-EXEC.
 
       * ATTEMPT TO RECEIVE MAP FROM TERMINAL
@@ -80,6 +94,9 @@
            ELSE
            IF ACCTNOI IS NOT NUMERIC THEN
                 GO TO 400-NOT-NUMERIC
+           ELSE
+           IF ACCTCODEL = 0 THEN
+                GO TO 550-NO-BRANCH-CODE
            ELSE
                 GO TO 600-FIND-ACCOUNT
            END-IF.
@@ -134,11 +151,28 @@
                 TRANSID('IA21')
            END-EXEC.
 
+       550-NO-BRANCH-CODE.
+           MOVE ACCTNOI TO ACCTNO.
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE 'ORIGINATING BRANCH CODE REQUIRED' TO MSGO.
+           MOVE ACCTNO TO ACCTNOO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MR')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA21')
+           END-EXEC.
+
        600-FIND-ACCOUNT.
 
       * ATTEMPT TO FIND AN ACCOUND RECORD IN ACCTFILE
-      * FROM USER INPUT ACCOUNTNO
-           MOVE ACCTNOI TO ACCTNO.
+      * FROM USER INPUT ACCOUNTNO AND BRANCH CODE
+           MOVE ACCTNOI   TO ACCTNO.
+           MOVE ACCTCODEI TO ACCTCODE.
            EXEC CICS READ
                 FILE('ACCTFILE')
                 INTO(ACCTREC)
@@ -152,7 +186,260 @@
            MOVE "RECORD FOUND!" TO MSGO.
 
       * MOVE VALUES FROM ACCTREC TO O FIELDS
+           MOVE ACCTNO   TO ACCTNOO.
+           MOVE ACCTCODE TO ACCTCODEO.
+           MOVE TITL    TO TITLO.
+           MOVE FNAME   TO FNAMEO.
+           MOVE SNAME   TO SNAMEO.
+           MOVE ADDR1   TO ADDR1O.
+           MOVE ADDR2   TO ADDR2O.
+           MOVE STAT    TO STATO.
+           MOVE CRLIMIT TO CRLIMITO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MR')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA21')
+           END-EXEC.
+
+       620-PREV-ACCOUNT.
+
+      * STEP DIRECTLY TO THE ACCOUNT NUMBERED ONE LESS THAN WHAT'S
+      * CURRENTLY ON SCREEN. NOTFND IS TRAPPED BY THE HANDLE CONDITION
+      * ESTABLISHED IN 000-START-LOGIC.
+           MOVE ACCTNOI   TO ACCTNO.
+           MOVE ACCTCODEI TO ACCTCODE.
+           SUBTRACT 1 FROM ACCTNO.
+
+           EXEC CICS READ
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+           GO TO 780-SHOW-BROWSE-RECORD.
+
+       640-NEXT-ACCOUNT.
+
+      * STEP DIRECTLY TO THE ACCOUNT NUMBERED ONE MORE THAN WHAT'S
+      * CURRENTLY ON SCREEN. NOTFND IS TRAPPED BY THE HANDLE CONDITION
+      * ESTABLISHED IN 000-START-LOGIC.
+           MOVE ACCTNOI   TO ACCTNO.
+           MOVE ACCTCODEI TO ACCTCODE.
+           ADD 1 TO ACCTNO.
+
+           EXEC CICS READ
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+           GO TO 780-SHOW-BROWSE-RECORD.
+
+       660-SEARCH-BY-NAME.
+
+      * LOOK UP THE FIRST ACCOUNT ON FILE WHOSE SIR NAME MATCHES
+      * SNAMEI VIA THE ACCTNAME ALTERNATE INDEX (KEYED BY SNAME,
+      * THEN FNAME, THEN ACCTNO TO BREAK TIES) SO STAFF CAN FIND
+      * AN ACCOUNT WITHOUT KNOWING THE ACCOUNT NUMBER UP FRONT.
+           MOVE SNAMEI      TO WS-NAMEKEY-SNAME.
+           MOVE LOW-VALUES  TO WS-NAMEKEY-FNAME.
+           MOVE ZERO        TO WS-NAMEKEY-ACCTNO.
+
+           EXEC CICS STARTBR
+                FILE('ACCTNAME')
+                RIDFLD(WS-NAMEKEY)
+                GTEQ
+           END-EXEC.
+
+           EXEC CICS READNEXT
+                FILE('ACCTNAME')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(WS-NAMEKEY)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           EXEC CICS ENDBR
+                FILE('ACCTNAME')
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+                GO TO 690-NAME-NOTFND
+           ELSE
+           IF SNAME NOT EQUAL SNAMEI THEN
+                GO TO 690-NAME-NOTFND
+           END-IF
+           END-IF.
+
+           GO TO 780-SHOW-BROWSE-RECORD.
+
+       680-NEXT-NAME-MATCH.
+
+      * PAGE TO THE NEXT ACCOUNT SHARING THE SIR NAME OF THE ONE
+      * CURRENTLY ON SCREEN, SKIPPING OVER THAT RECORD ITSELF.
+           MOVE SNAME  TO WS-NAMEKEY-SNAME.
+           MOVE FNAME  TO WS-NAMEKEY-FNAME.
+           MOVE ACCTNO TO WS-NAMEKEY-ACCTNO.
+
+           EXEC CICS STARTBR
+                FILE('ACCTNAME')
+                RIDFLD(WS-NAMEKEY)
+           END-EXEC.
+
+           EXEC CICS READNEXT
+                FILE('ACCTNAME')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(WS-NAMEKEY)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           EXEC CICS READNEXT
+                FILE('ACCTNAME')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(WS-NAMEKEY)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           EXEC CICS ENDBR
+                FILE('ACCTNAME')
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+                GO TO 690-NAME-NOTFND
+           ELSE
+           IF SNAME NOT EQUAL WS-NAMEKEY-SNAME THEN
+                GO TO 690-NAME-NOTFND
+           END-IF
+           END-IF.
+
+           GO TO 780-SHOW-BROWSE-RECORD.
+
+       690-NAME-NOTFND.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE 'NO (MORE) ACCOUNTS FOUND FOR THAT NAME' TO MSGO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MR')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA21')
+           END-EXEC.
+
+       700-BROWSE-NEXT.
+
+      * BROWSE FORWARD FROM THE ACCOUNT CURRENTLY ON SCREEN, SKIPPING
+      * OVER THAT RECORD ITSELF TO LAND ON THE ONE AFTER IT.
+           MOVE ACCTNOI   TO ACCTNO.
+           MOVE ACCTCODEI TO ACCTCODE.
+
+           EXEC CICS HANDLE CONDITION
+                NOTFND(720-BROWSE-NOTFND)
+                ENDFILE(720-BROWSE-NOTFND)
+           END-EXEC.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFILE')
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+           EXEC CICS READNEXT
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+           EXEC CICS READNEXT
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFILE')
+           END-EXEC.
+
+           GO TO 780-SHOW-BROWSE-RECORD.
+
+       750-BROWSE-PREV.
+
+      * BROWSE BACKWARD FROM THE ACCOUNT CURRENTLY ON SCREEN, SKIPPING
+      * OVER THAT RECORD ITSELF TO LAND ON THE ONE BEFORE IT.
+           MOVE ACCTNOI   TO ACCTNO.
+           MOVE ACCTCODEI TO ACCTCODE.
+
+           EXEC CICS HANDLE CONDITION
+                NOTFND(720-BROWSE-NOTFND)
+                ENDFILE(720-BROWSE-NOTFND)
+           END-EXEC.
+
+           EXEC CICS STARTBR
+                FILE('ACCTFILE')
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+           EXEC CICS READPREV
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+           EXEC CICS READPREV
+                FILE('ACCTFILE')
+                INTO(ACCTREC)
+                LENGTH(ACCTREC-LEN)
+                RIDFLD(ACCTKEY)
+           END-EXEC.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFILE')
+           END-EXEC.
+
+           GO TO 780-SHOW-BROWSE-RECORD.
+
+       720-BROWSE-NOTFND.
+
+           EXEC CICS ENDBR
+                FILE('ACCTFILE')
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE 'NO MORE ACCOUNTS IN THAT DIRECTION' TO MSGO.
            MOVE ACCTNO  TO ACCTNOO.
+
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCIA2MR')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('IA21')
+           END-EXEC.
+
+       780-SHOW-BROWSE-RECORD.
+
+      * RECORD FOUND VIA BROWSE, MOVE VALUES TO MAP OUTPUTS
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "RECORD FOUND!" TO MSGO.
+
+           MOVE ACCTNO   TO ACCTNOO.
+           MOVE ACCTCODE TO ACCTCODEO.
            MOVE TITL    TO TITLO.
            MOVE FNAME   TO FNAMEO.
            MOVE SNAME   TO SNAMEO.
