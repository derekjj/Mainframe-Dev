@@ -21,16 +21,66 @@
            assign to "../../../data/lab8NonGradOut.out"
       *    assign to display
            organization is line sequential.
-           
-       configuration section.
+
+           select rate-file
+           assign to "../../../data/lab8Rates.dat"
+           organization is line sequential.
+
+           select checkpoint-file
+           assign to "../../../data/lab8.ckp"
+           organization is line sequential
+           file status is ws-checkpoint-status.
+
+           select reject-file
+           assign to "../../../data/lab8Reject.out"
+           organization is line sequential.
+
+           select ranked-output-file
+           assign to "../../../data/lab8Ranked.out"
+           organization is line sequential.
+
+           select prior-totals-file
+           assign to "../../../data/lab8Prior.dat"
+           organization is line sequential
+           file status is ws-prior-totals-status.
+
+           select cutoff-file
+           assign to "../../../data/lab8Cutoffs.dat"
+           organization is line sequential
+           file status is ws-cutoff-status.
+
+           select gl-voucher-file
+           assign to "../../../data/lab8GLVoucher.out"
+           organization is line sequential.
+
+      *    OPTIONAL - IF PRESENT, TURNS ON THE WHAT-IF DUAL-RATE
+      *    COMPARISON MODE IN 200-PAY-INCREASE
+           select alt-rate-file
+           assign to "../../../data/lab8AltRates.dat"
+           organization is line sequential
+           file status is ws-altrate-status.
+
+      *    shared batch-control file - tracks which business date
+      *    each job in the batch suite last processed.
+           select batch-control-file
+           assign to "../../../data/BatchControl.dat"
+           organization is line sequential
+           file status is ws-batchctl-status.
+
+      *    shared print-configuration file - lets the printed page
+      *    length be tuned without a recompile.
+           select print-config-file
+           assign to "../../../data/PrintConfig.dat"
+           organization is line sequential
+           file status is ws-printcfg-status.
 
        data division.
        file section.
 	   
        fd  input-file
            data record is read-line
-           record contains 29 characters.
-		   
+           record contains 32 characters.
+
        01  input-line.
            05 input-employee-number        pic xxx.
            05 input-name                   pic x(15).
@@ -38,6 +88,7 @@
            05 input-education-code         pic x.
            05 input-present-salary         pic 9(5)v99.
            05 input-budget-estimate        pic 9(6)v99.
+           05 input-cost-center            pic xxx.
            
        FD  grad-output-file
            data record is grad-output-print-line
@@ -49,10 +100,112 @@
        FD  ngrad-output-file
            data record is ngrad-print-line
            record contains 120 characters.
-           
+
        01  ngrad-print-line.
            05 filler                       pic x(120).
-           
+
+       FD  rate-file
+           data record is rate-line
+           record contains 16 characters.
+
+       01  rate-line.
+           05 rate-analyst                 pic 9v999.
+           05 rate-sen-prog                pic 9v999.
+           05 rate-prog                    pic 9v999.
+           05 rate-jr-prog                 pic 9v999.
+
+      *    holds not just how many records are already committed, but
+      *    every accumulator a restart needs to pick back up with -
+      *    otherwise the totals, cost-center breakdown and gl voucher
+      *    extract would only reflect the tail end of the file
+       FD  checkpoint-file
+           data record is checkpoint-line
+           record contains 1015 characters.
+
+       01  checkpoint-line.
+           05 checkpoint-record-count      pic 9(6).
+           05 ckpt-count-records-read      pic 9(5).
+           05 ckpt-count-grad-written      pic 9(5).
+           05 ckpt-count-ngrad-written     pic 9(5).
+           05 ckpt-count-reject            pic 99.
+           05 ckpt-total-grad-analyst      pic 9(6)v99.
+           05 ckpt-total-grad-sen-prog     pic 9(6)v99.
+           05 ckpt-total-grad-prog         pic 9(6)v99.
+           05 ckpt-total-ngrad-prog        pic 9(6)v99.
+           05 ckpt-total-ngrad-jr-prog     pic 9(6)v99.
+           05 ckpt-cc-count                pic 99.
+           05 ckpt-cc-entry occurs 50 times.
+               10 ckpt-cc-code             pic xxx.
+               10 ckpt-cc-grad-total       pic 9(6)v99.
+               10 ckpt-cc-ngrad-total      pic 9(6)v99.
+
+       FD  reject-file
+           data record is reject-print-line
+           record contains 120 characters.
+
+       01  reject-print-line.
+           05 filler                       pic x(120).
+
+       FD  ranked-output-file
+           data record is ranked-print-line
+           record contains 120 characters.
+
+       01  ranked-print-line.
+           05 filler                       pic x(120).
+
+       FD  prior-totals-file
+           data record is prior-totals-line
+           record contains 9 characters.
+
+       01  prior-totals-line.
+           05 prior-grand-total            pic 9(6)v99.
+
+       FD  cutoff-file
+           data record is cutoff-line
+           record contains 10 characters.
+
+       01  cutoff-line.
+           05 cutoff-grad-analyst          pic 99.
+           05 cutoff-grad-sen-prog         pic 99.
+           05 cutoff-grad-prog             pic 99.
+           05 cutoff-ngrad-prog            pic 99.
+           05 cutoff-ngrad-jr-prog         pic 99.
+
+       FD  gl-voucher-file
+           data record is gl-voucher-line
+           record contains 31 characters.
+
+       01  gl-voucher-line.
+           05 glv-account-code             pic x(6).
+           05 filler                       pic x(2).
+           05 glv-class-desc               pic x(11).
+           05 filler                       pic x(2).
+           05 glv-amount                   pic 9(6)v99.
+
+       FD  alt-rate-file
+           data record is alt-rate-line
+           record contains 16 characters.
+
+       01  alt-rate-line.
+           05 alt-rate-analyst             pic 9v999.
+           05 alt-rate-sen-prog            pic 9v999.
+           05 alt-rate-prog                pic 9v999.
+           05 alt-rate-jr-prog             pic 9v999.
+
+       fd  batch-control-file
+           data record is batch-control-line.
+
+       01  batch-control-line.
+           05 bc-job-name                   pic x(8).
+           05 bc-last-run-date              pic 9(8).
+           05 bc-run-sequence               pic 9(5).
+
+       fd  print-config-file
+           data record is print-config-line.
+
+       01  print-config-line.
+           05 pc-lines-per-page             pic 99.
+
        working-storage section.
        
        01  name-line.
@@ -63,7 +216,10 @@
            05  nl-date                     pic 9(6).
            05  filler                      pic x(5) value spaces.
            05  nl-time                     pic 9(8).
-           
+           05  filler                      pic x(5) value spaces.
+           05  filler                      pic x(6) value "RUN #".
+           05  nl-run-sequence             pic zzzz9.
+
        01  rpt-heading.
            05 filler                       pic x(28).
            05 heading-title                pic x(19).
@@ -96,7 +252,13 @@
            05 filler                       pic x(9).
            05 filler                       pic x(6)
                value "BUDGET".
-               
+           05 filler                       pic x(6).
+           05 filler                       pic x(4)
+               value "COST".
+           05 filler                       pic x(4).
+           05 filler                       pic x(7)
+               value "WHAT-IF".
+
        01  heading-line2.
            05 filler                       pic x(3).
            05 filler                       pic x(3)
@@ -128,7 +290,14 @@
            05 filler                       pic x(9).
            05 filler                       pic x(6)
                value "DIFF".
-               
+           05 filler                       pic x(6).
+           05 filler                       pic x(3)
+               value "CTR".
+           05 filler                       pic x(5).
+           05 filler                       pic x(6)
+               value "SALARY".
+
+
        01 data-line.
            05 filler                       pic x(3).
            05 print-employee-number        pic xxx.
@@ -152,7 +321,11 @@
            05 print-budget-est             pic $zzz,zz9.99.
            05 filler                       pic x(3).
            05 print-budget-diff            pic $$$$,$$9.99-.
-           
+           05 filler                       pic x(3).
+           05 print-cost-center            pic xxx.
+           05 filler                       pic x(3).
+           05 print-whatif-new-salary      pic $zzz,zz9.99.
+
        01 page-raise-line.
            05 filler                       pic x(50).
            05 filler                       pic x(17)
@@ -212,33 +385,221 @@
            05 filler                           pic x(35).
            05 filler                           pic x(48)
                value "***** BUDGET DIFFERENCE GREATER THAN $500 ******".
-               
-           
+
+      *    CONTROL-TOTAL TRAILER RECONCILING RECORDS READ FROM
+      *    input-file AGAINST RECORDS WRITTEN TO THE GRAD, NON-GRAD
+      *    AND REJECT REPORTS, SO A SHORT RUN GETS CAUGHT INSTEAD OF
+      *    SLIPPING BY UNNOTICED.
+       01 control-total-line.
+           05 filler                           pic x(3).
+           05 filler                           pic x(15)
+               value "RECORDS READ = ".
+           05 ctl-line-records-read            pic zzzz9.
+           05 filler                           pic x(3).
+           05 filler                           pic x(15)
+               value "GRAD WRITTEN = ".
+           05 ctl-line-grad-written            pic zzzz9.
+           05 filler                           pic x(3).
+           05 filler                           pic x(16)
+               value "NGRAD WRITTEN = ".
+           05 ctl-line-ngrad-written           pic zzzz9.
+           05 filler                           pic x(3).
+           05 filler                           pic x(11)
+               value "REJECTED = ".
+           05 ctl-line-rejected                pic zzzz9.
+
+       01 control-total-balance-line.
+           05 filler                           pic x(3).
+           05 filler                           pic x(41)
+               value "***** CONTROL TOTALS DO NOT BALANCE *****".
+
+      *    COST-CENTER SUBTOTAL SECTION PRINTED ON BOTH REPORTS
+       01 cc-subtotal-heading.
+           05 filler                           pic x(3).
+           05 filler                           pic x(23)
+               value "COST CENTER BREAKDOWN:".
+
+       01 cc-subtotal-line.
+           05 filler                           pic x(3).
+           05 ccl-code                         pic xxx.
+           05 filler                           pic x(3).
+           05 filler                           pic x(9)
+               value "SUBTOTAL=".
+           05 ccl-amount                       pic $$$,$$9.99.
+
+      *    HEADING AND DETAIL LINE FOR THE COMBINED GRAD/NON-GRAD
+      *    RANKED REPORT
+       01 ranked-heading-line.
+           05 filler                           pic x(3).
+           05 filler                           pic x(35)
+               value "PAY INCREASE RANKING - ALL CLASSES".
+
+       01 ranked-column-line.
+           05 filler                           pic x(3).
+           05 filler                           pic x(4)
+               value "RANK".
+           05 filler                           pic x(3).
+           05 filler                           pic x(9)
+               value "EMPLOYEE#".
+           05 filler                           pic x(3).
+           05 filler                           pic x(15)
+               value "NAME".
+           05 filler                           pic x(3).
+           05 filler                           pic x(8)
+               value "CLASS".
+           05 filler                           pic x(3).
+           05 filler                           pic x(12)
+               value "PAY INCREASE".
+
+      *    YEAR-OVER-YEAR VARIANCE LINE COMPARING THIS RUN'S GRAND
+      *    TOTAL PAY INCREASE AGAINST THE PRIOR RUN'S
+       01 variance-line.
+           05 filler                           pic x(3).
+           05 filler                           pic x(23)
+               value "PRIOR RUN TOTAL RAISES=".
+           05 vln-prior-total                  pic $$$,$$9.99.
+           05 filler                           pic x(3).
+           05 filler                           pic x(22)
+               value "THIS RUN TOTAL RAISES=".
+           05 vln-current-total                pic $$$,$$9.99.
+           05 filler                           pic x(3).
+           05 filler                           pic x(10)
+               value "VARIANCE=".
+           05 vln-variance                     pic +$$$,$$9.99.
+
+       01 ranked-detail-line.
+           05 filler                           pic x(3).
+           05 ranked-line-rank                 pic zz9.
+           05 filler                           pic x(4).
+           05 ranked-line-employee-number      pic xxx.
+           05 filler                           pic x(9).
+           05 ranked-line-name                 pic x(15).
+           05 filler                           pic x(3).
+           05 ranked-line-class                pic x(8).
+           05 filler                           pic x(3).
+           05 ranked-line-increase             pic $$,$$9.99.
+
+      *    ANY input-education-code THAT ISN'T "G" OR "N" IS REJECTED
+      *    TO reject-file INSTEAD OF SILENTLY VANISHING FROM BOTH
+      *    THE GRAD AND NON-GRAD REPORTS.
+       01 reject-heading.
+           05 filler                           pic x(5) value spaces.
+           05 filler                           pic x(32)
+               value "UNRECOGNIZED EDUCATION CODE LIST".
+
+       01 reject-line.
+           05 filler                           pic x(3).
+           05 reject-employee-number           pic xxx.
+           05 filler                           pic x(3).
+           05 reject-employee-name             pic x(15).
+           05 filler                           pic x(3).
+           05 reject-education-code            pic x.
+           05 filler                           pic x(3).
+           05 filler                           pic x(31)
+               value "<-- UNRECOGNIZED EDUCATION CODE".
+
       *--------------Loop Switch-------------------------------
        01  sw-eof               pic x value 'n'.
+      *--------------Checkpoint/Restart-------------------------
+      *    A REPRINT AFTER AN ABEND RESUMES FROM THE LAST COMMITTED
+      *    CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE INPUT FILE
+      *    AND DUPLICATING ALREADY-WRITTEN OUTPUT LINES.
+       01  ws-checkpoint-status         pic xx value spaces.
+       01  ws-checkpoint-count          pic 9(6) value 0.
+       01  ws-checkpoint-quotient       pic 9(6) value 0.
+       01  ws-checkpoint-remainder      pic 9(4) value 0.
+       77  ws-checkpoint-interval       pic 9(4) value 100.
+
+      *--------------Ranked Report Across Both Classes-----------
+      *    ONE ENTRY PER GRAD/NON-GRAD EMPLOYEE PROCESSED THIS RUN,
+      *    SORTED DESCENDING BY PAY INCREASE SO BOTH CLASSES CAN BE
+      *    RANKED AGAINST EACH OTHER ON A SINGLE REPORT.
+       01 ws-ranked-table.
+           05 ws-ranked-entry occurs 999 times.
+               10 ws-ranked-employee-number    pic xxx.
+               10 ws-ranked-name               pic x(15).
+               10 ws-ranked-class               pic x(8).
+               10 ws-ranked-education           pic x.
+               10 ws-ranked-increase            pic 9(6)v99.
+
+       01 ws-ranked-count           pic 9(3) value 0.
+       01 ws-sort-temp-entry.
+           05 ws-sort-temp-employee-number     pic xxx.
+           05 ws-sort-temp-name                pic x(15).
+           05 ws-sort-temp-class                pic x(8).
+           05 ws-sort-temp-education            pic x.
+           05 ws-sort-temp-increase             pic 9(6)v99.
+
+       01 ws-sort-i                 pic 9(3) value 0.
+       01 ws-sort-j                 pic 9(3) value 0.
+
+      *--------------Prior-Run Totals / Variance-----------------
+       01 ws-prior-totals-status    pic xx value spaces.
+       01 ws-cutoff-status          pic xx value spaces.
+       01 ws-prior-grand-total      pic 9(6)v99 value 0.
+       01 ws-current-grand-total    pic 9(6)v99 value 0.
+       01 ws-grand-total-variance   pic s9(6)v99 value 0.
+
+      *--------------Cost-Center Breakdown-----------------------
+      *    ONE ENTRY PER DISTINCT input-cost-center SEEN THIS RUN,
+      *    WITH A RUNNING GRAD AND NON-GRAD RAISE TOTAL FOR EACH -
+      *    BUILT UP AS RECORDS ARE PROCESSED, NOT LOOKED UP FROM A
+      *    FIXED LIST, SINCE COST CENTERS AREN'T ENUMERATED ANYWHERE.
+       01 ws-cc-table.
+           05 ws-cc-entry occurs 50 times.
+               10 ws-cc-code            pic xxx.
+               10 ws-cc-grad-total      pic 9(6)v99 value 0.
+               10 ws-cc-ngrad-total     pic 9(6)v99 value 0.
+
+       01 ws-cc-count                pic 99 value 0.
+       01 ws-cc-idx                  pic 99 value 0.
+       01 ws-cc-match-idx            pic 99 value 0.
+       01 ws-cc-found-sw             pic x value 'N'.
+           88 ws-cc-found                value 'Y'.
       *--------------Constants-------------------------------
        77 ws-lines-per-page                    pic 99 value 15.
        77 ws-lines-group-1                     pic 9 value 5.
        77 ws-lines-group-2                     pic 99 value 10.
        
+      *    THESE ARE THE DEFAULTS USED ONLY IF cutoff-file IS MISSING -
+      *    070-READ-CUTOFF-TABLE NORMALLY OVERLAYS THEM AT JOB START
+      *    SO HR CAN MOVE A BOUNDARY WITHOUT A RECOMPILE.
        01 ws-min-years.
            05 ws-min-years-grad-analyst        pic 99 value 15.
-           05 ws-min-years-grad-sen-prog       pic 9 value 7.
-           05 ws-min-years-grad-prog           pic 9 value 2.
+           05 ws-min-years-grad-sen-prog       pic 99 value 7.
+           05 ws-min-years-grad-prog           pic 99 value 2.
            05 ws-min-years-ngrad-prog          pic 99 value 10.
-           05 ws-min-years-ngrad-jr-prog       pic 9 value 4.
+           05 ws-min-years-ngrad-jr-prog       pic 99 value 4.
            05 ws-min-years-ngrad-bonus         pic 99 value 12.
            
        01 ws-ngrad-bonus-amount                pic 9999 value 1500.
        01 ws-budget-diff-warning               pic 999 value 500.
            
+      *    RATES ARE NO LONGER COMPILED IN - THEY ARE READ FROM
+      *    RATE-FILE AT JOB START BY 050-READ-RATE-TABLE SO A NEW
+      *    BUDGET CYCLE'S FIGURES DON'T REQUIRE A RECOMPILE.
        01 ws-pay-increases.
-           05 ws-pay-inc-analyst               pic 9v999 value 0.119.
-           05 ws-pay-inc-sen-prog              pic 9v999 value 0.093.
-           05 ws-pay-inc-prog                  pic 9v999 value 0.067.
-           05 ws-pay-inc-jr-prog               pic 9v999 value 0.037.
+           05 ws-pay-inc-analyst               pic 9v999 value 0.
+           05 ws-pay-inc-sen-prog              pic 9v999 value 0.
+           05 ws-pay-inc-prog                  pic 9v999 value 0.
+           05 ws-pay-inc-jr-prog               pic 9v999 value 0.
            05 ws-pay-inc-un-class              pic 9v9 value 0.0.
-           
+
+      *    ALTERNATE WHAT-IF RATE TABLE - ONLY LOADED, AND ONLY
+      *    ACTED ON, WHEN alt-rate-file IS PRESENT AT JOB START.
+       01 ws-alt-pay-increases.
+           05 ws-alt-pay-inc-analyst           pic 9v999 value 0.
+           05 ws-alt-pay-inc-sen-prog          pic 9v999 value 0.
+           05 ws-alt-pay-inc-prog              pic 9v999 value 0.
+           05 ws-alt-pay-inc-jr-prog           pic 9v999 value 0.
+           05 ws-alt-pay-inc-un-class          pic 9v9 value 0.0.
+
+       01 ws-altrate-status         pic xx value spaces.
+       01 ws-whatif-sw              pic x value 'N'.
+           88 ws-whatif-mode            value 'Y'.
+       01 ws-whatif-pay-inc         pic 9v999 value 0.
+       01 ws-whatif-new-salary      pic 9(6)v99 value 0.
+
       *------counts----------------------------------------
        01 ws-counts.
            05 ws-count-grad-line               pic 99 value 0.
@@ -250,7 +611,11 @@
            05 ws-count-grad-prog               pic 99 value 0.
            05 ws-count-ngrad-prog              pic 99 value 0.
            05 ws-count-ngrad-jr-prog           pic 99 value 0.
-       
+           05 ws-count-reject                  pic 99 value 0.
+           05 ws-count-records-read            pic 9(5) value 0.
+           05 ws-count-grad-written            pic 9(5) value 0.
+           05 ws-count-ngrad-written           pic 9(5) value 0.
+
       *------totals----------------------------------------
        01 ws-totals.
            05 ws-total-grad-analyst            pic 9(6)v99 value 0.
@@ -272,58 +637,303 @@
            05 ws-ngrad-greatest-raise-name     pic x(15) value spaces.
            05 ws-ngrad-greatest-raise-amount   pic 9(6)v99 value 0.
            05 ws-bonus                         pic 9999 value 0.
-       
+
+      *---------------Shared Batch-Control-------------------------
+       01 ws-batch-control-table.
+           05 ws-bc-entry occurs 50 times.
+               10 ws-bc-job-name             pic x(8).
+               10 ws-bc-last-run-date        pic 9(8).
+               10 ws-bc-run-sequence         pic 9(5).
+
+       01 ws-bc-count                       pic 99 value 0.
+       01 ws-bc-idx                          pic 99 value 0.
+       01 ws-bc-match-idx                    pic 99 value 0.
+       01 ws-bc-found-sw                     pic x value "N".
+           88 ws-bc-found                         value "Y".
+       01 ws-batchctl-status                 pic xx.
+       01 sw-batchctl-eof                    pic x value "n".
+       01 ws-this-job-name                   pic x(8) value "LAB8".
+       01 ws-today-yyyymmdd                  pic 9(8).
+
+      *---------------Shared Print-Configuration--------------------
+       01 ws-printcfg-status                 pic xx.
+
        procedure division.
-           open input input-file,
-                output grad-output-file,
-                output ngrad-output-file.
-                
+           accept ws-today-yyyymmdd from date yyyymmdd.
+           perform 960-check-batch-control.
+           perform 970-read-print-config.
+
+           perform 020-read-checkpoint.
+
+           open input input-file.
+
+           if ws-checkpoint-count > 0
+               open extend grad-output-file
+               open extend ngrad-output-file
+               open extend reject-file
+               perform 030-skip-checkpointed-record
+                   ws-checkpoint-count times
+           else
+               open output grad-output-file
+               open output ngrad-output-file
+               open output reject-file
+           end-if.
+
+      *    the ranked report is always rebuilt fresh from whatever
+      *    is processed this run - on a restart that means only the
+      *    records since the last checkpoint are ranked, since the
+      *    prior run's already-written detail lines aren't re-read.
+           open output ranked-output-file.
+
+           perform 050-read-rate-table.
+           perform 060-read-alt-rate-table.
+           perform 070-read-cutoff-table.
+           perform 192-read-prior-totals.
+
            accept nl-date from date.
            accept nl-time from time.
-           
-      * Header for the first page    
-           perform 100-print-grad-headings.
-           perform 150-print-ngrad-headings.
-      
+           move ws-bc-run-sequence(ws-bc-match-idx) to nl-run-sequence.
+
+      * Header for the first page - a restart resumes mid-report
+      * against output already extended, so only print it fresh
+           if ws-checkpoint-count = 0
+               perform 100-print-grad-headings
+               perform 150-print-ngrad-headings
+               perform 165-print-reject-headings
+           end-if.
+
       * Main loop
            read input-file at end move 'y' to sw-eof.
            perform 000-process-records until  sw-eof = 'y'.
-      
+
       * Footer with averages
            perform 180-print-grad-page-raise.
            perform 190-print-ngrad-page-raise.
            perform 900-averages.
+           perform 239-write-gl-voucher.
+           perform 235-print-grad-cc-subtotals.
+           perform 237-print-ngrad-cc-subtotals.
            perform 170-print-greatest-raises.
-           
+           perform 191-print-variance-line.
+           perform 195-print-control-totals.
+           perform 194-print-ranked-report.
+
+      *    the run completed clean, so clear the checkpoint - the
+      *    next execution is a fresh run, not a restart
+           move 0 to checkpoint-record-count.
+           open output checkpoint-file.
+           write checkpoint-line.
+           close checkpoint-file.
+
       *    accept return-code.
            close   input-file
                    grad-output-file
-                   ngrad-output-file.
+                   ngrad-output-file
+                   reject-file
+                   ranked-output-file.
            stop run.
-           
+
+       050-read-rate-table.
+      *    PICK UP THIS BUDGET CYCLE'S RATES FROM THE EXTERNAL RATE
+      *    FILE INSTEAD OF A COMPILED-IN CONSTANT.
+           open input rate-file.
+           read rate-file into rate-line.
+           move rate-analyst  to ws-pay-inc-analyst.
+           move rate-sen-prog to ws-pay-inc-sen-prog.
+           move rate-prog     to ws-pay-inc-prog.
+           move rate-jr-prog  to ws-pay-inc-jr-prog.
+           close rate-file.
+
+       060-read-alt-rate-table.
+      *    A PRESENT alt-rate-file TURNS ON THE WHAT-IF DUAL-RATE
+      *    COMPARISON MODE FOR THE WHOLE RUN. A MISSING ONE LEAVES
+      *    THE REPORTS EXACTLY AS THEY WERE BEFORE THIS FEATURE.
+           move 'N' to ws-whatif-sw.
+           open input alt-rate-file.
+           if ws-altrate-status = "00"
+               read alt-rate-file into alt-rate-line
+               if ws-altrate-status = "00"
+                   move alt-rate-analyst  to ws-alt-pay-inc-analyst
+                   move alt-rate-sen-prog to ws-alt-pay-inc-sen-prog
+                   move alt-rate-prog     to ws-alt-pay-inc-prog
+                   move alt-rate-jr-prog  to ws-alt-pay-inc-jr-prog
+                   set ws-whatif-mode to true
+               end-if
+               close alt-rate-file
+           end-if.
+
+       241-select-whatif-rate.
+           evaluate print-class
+               when "ANALYST"
+                   move ws-alt-pay-inc-analyst to ws-whatif-pay-inc
+               when "SEN PROG"
+                   move ws-alt-pay-inc-sen-prog to ws-whatif-pay-inc
+               when "PROG"
+                   move ws-alt-pay-inc-prog to ws-whatif-pay-inc
+               when "JR PROG"
+                   move ws-alt-pay-inc-jr-prog to ws-whatif-pay-inc
+               when other
+                   move ws-alt-pay-inc-un-class to ws-whatif-pay-inc
+           end-evaluate.
+
+       242-whatif-pay-increase.
+      *    RUN THE SAME EMPLOYEE THROUGH THE ALTERNATE RATE TABLE SO
+      *    BOTH NEW-SALARY FIGURES CAN BE COMPARED SIDE BY SIDE.
+           perform 241-select-whatif-rate.
+           if ws-whatif-pay-inc > 0
+               compute ws-whatif-new-salary rounded =
+                   ws-bonus + input-present-salary * ws-whatif-pay-inc
+                   + input-present-salary
+           else
+               move input-present-salary to ws-whatif-new-salary
+           end-if.
+           move ws-whatif-new-salary to print-whatif-new-salary.
+
+       070-read-cutoff-table.
+      *    PICK UP THIS BUDGET CYCLE'S YEARS-OF-SERVICE CLASS
+      *    CUTOFFS FROM THE EXTERNAL PARAMETER FILE. IF IT'S MISSING
+      *    THE COMPILED-IN DEFAULTS IN ws-min-years STAND.
+           move "00" to ws-cutoff-status.
+           open input cutoff-file.
+           if ws-cutoff-status = "00"
+               read cutoff-file into cutoff-line
+               if ws-cutoff-status = "00"
+                   move cutoff-grad-analyst
+                       to ws-min-years-grad-analyst
+                   move cutoff-grad-sen-prog
+                       to ws-min-years-grad-sen-prog
+                   move cutoff-grad-prog
+                       to ws-min-years-grad-prog
+                   move cutoff-ngrad-prog
+                       to ws-min-years-ngrad-prog
+                   move cutoff-ngrad-jr-prog
+                       to ws-min-years-ngrad-jr-prog
+               end-if
+               close cutoff-file
+           end-if.
+
+       020-read-checkpoint.
+      *    A MISSING OR EMPTY CHECKPOINT FILE MEANS THIS IS A FRESH
+      *    RUN, NOT A RESTART. OTHERWISE EVERY ACCUMULATOR CARRIED IN
+      *    THE CHECKPOINT RECORD IS RESTORED SO THE SKIPPED RECORDS'
+      *    TOTALS, COST-CENTER BREAKDOWN AND GL VOUCHER EXTRACT AREN'T
+      *    LOST ON RESTART.
+           move 0 to ws-checkpoint-count.
+           open input checkpoint-file.
+           if ws-checkpoint-status = "00"
+               read checkpoint-file into checkpoint-line
+               if ws-checkpoint-status = "00"
+                   move checkpoint-record-count to ws-checkpoint-count
+                   if ws-checkpoint-count > 0
+                       perform 021-restore-checkpoint-totals
+                   end-if
+               end-if
+               close checkpoint-file
+           end-if.
+
+       021-restore-checkpoint-totals.
+           move ckpt-count-records-read  to ws-count-records-read.
+           move ckpt-count-grad-written  to ws-count-grad-written.
+           move ckpt-count-ngrad-written to ws-count-ngrad-written.
+           move ckpt-count-reject        to ws-count-reject.
+
+           move ckpt-total-grad-analyst   to ws-total-grad-analyst.
+           move ckpt-total-grad-sen-prog  to ws-total-grad-sen-prog.
+           move ckpt-total-grad-prog      to ws-total-grad-prog.
+           move ckpt-total-ngrad-prog     to ws-total-ngrad-prog.
+           move ckpt-total-ngrad-jr-prog  to ws-total-ngrad-jr-prog.
+
+           move ckpt-cc-count to ws-cc-count.
+           perform 022-restore-one-cc-entry
+               varying ws-cc-idx from 1 by 1
+               until ws-cc-idx > ws-cc-count.
+
+       022-restore-one-cc-entry.
+           move ckpt-cc-code(ws-cc-idx)        to ws-cc-code(ws-cc-idx).
+           move ckpt-cc-grad-total(ws-cc-idx)
+               to ws-cc-grad-total(ws-cc-idx).
+           move ckpt-cc-ngrad-total(ws-cc-idx)
+               to ws-cc-ngrad-total(ws-cc-idx).
+
+       030-skip-checkpointed-record.
+      *    ADVANCE PAST A RECORD ALREADY COMMITTED ON A PRIOR RUN
+      *    WITHOUT REPROCESSING OR REWRITING IT - THE ACCUMULATORS FOR
+      *    THESE RECORDS WERE ALREADY RESTORED FROM THE CHECKPOINT BY
+      *    021-RESTORE-CHECKPOINT-TOTALS.
+           read input-file at end move 'y' to sw-eof.
+
+       040-write-checkpoint.
+           move ws-checkpoint-count to checkpoint-record-count.
+
+           move ws-count-records-read  to ckpt-count-records-read.
+           move ws-count-grad-written  to ckpt-count-grad-written.
+           move ws-count-ngrad-written to ckpt-count-ngrad-written.
+           move ws-count-reject        to ckpt-count-reject.
+
+           move ws-total-grad-analyst   to ckpt-total-grad-analyst.
+           move ws-total-grad-sen-prog  to ckpt-total-grad-sen-prog.
+           move ws-total-grad-prog      to ckpt-total-grad-prog.
+           move ws-total-ngrad-prog     to ckpt-total-ngrad-prog.
+           move ws-total-ngrad-jr-prog  to ckpt-total-ngrad-jr-prog.
+
+           move ws-cc-count to ckpt-cc-count.
+           perform 041-save-one-cc-entry
+               varying ws-cc-idx from 1 by 1
+               until ws-cc-idx > ws-cc-count.
+
+           open output checkpoint-file.
+           write checkpoint-line.
+           close checkpoint-file.
+
+       041-save-one-cc-entry.
+           move ws-cc-code(ws-cc-idx)        to ckpt-cc-code(ws-cc-idx).
+           move ws-cc-grad-total(ws-cc-idx)
+               to ckpt-cc-grad-total(ws-cc-idx).
+           move ws-cc-ngrad-total(ws-cc-idx)
+               to ckpt-cc-ngrad-total(ws-cc-idx).
+
        000-process-records.
-      
-      *    clear the data in the working storage for ouput.    
+
+      *    clear the data in the working storage for ouput.
            move spaces to data-line.
            move zero to ws-bonus.
-      
+           add 1 to ws-count-records-read.
+
            move input-employee-number to print-employee-number.
            move input-name to print-employee-name.
            move input-years-service to print-years-service.
            move input-present-salary to print-present-salary.
            move "+" to print-pay-symbol.
            move input-budget-estimate to print-budget-est.
-     
-      *    if a grad or non grad    
+           move input-cost-center to print-cost-center.
+
+      *    if a grad or non grad
            if input-education-code = "G"
                perform 1000-grad
            else if input-education-code = "N"
                perform 1100-ngrad
+           else
+               perform 160-reject-record
            end-if.
-      
+
+           if ws-whatif-mode and (input-education-code = "G"
+                   or input-education-code = "N")
+               perform 242-whatif-pay-increase
+           end-if.
+
+      *    commit a checkpoint every ws-checkpoint-interval records so
+      *    a rerun after an abend only reprocesses since the last one
+           add 1 to ws-checkpoint-count.
+           divide ws-checkpoint-count by ws-checkpoint-interval
+               giving ws-checkpoint-quotient
+               remainder ws-checkpoint-remainder.
+           if ws-checkpoint-remainder = 0
+               perform 040-write-checkpoint
+           end-if.
+
       *try to read the next line in the data file
            read input-file at end move 'y' to sw-eof.
-           
+
        100-print-grad-headings.
            move spaces to grad-print-line.
       *    Move the correct title to the heading line
@@ -353,7 +963,241 @@
                after advancing 2 lines.
            write ngrad-print-line from heading-line2
                after advancing 1 line.
-               
+
+       160-reject-record.
+      *    education code is neither "G" nor "N" - log it to the
+      *    reject file instead of letting it drop off both reports
+      *    unnoticed.
+           move spaces to reject-line.
+           move input-employee-number to reject-employee-number.
+           move input-name to reject-employee-name.
+           move input-education-code to reject-education-code.
+           write reject-print-line from reject-line.
+           add 1 to ws-count-reject.
+
+       165-print-reject-headings.
+           move spaces to reject-print-line.
+           write reject-print-line from reject-heading.
+
+      *    GL JOURNAL-VOUCHER EXTRACT - ONE LINE PER CLASS TOTAL,
+      *    READY TO FEED THE POSTING JOB DIRECTLY INSTEAD OF SOMEONE
+      *    RE-KEYING THE PRINTED TOTALS BY HAND.
+       239-write-gl-voucher.
+           open output gl-voucher-file.
+
+           move "501000" to glv-account-code.
+           move "GRAD ANLYST" to glv-class-desc.
+           move ws-total-grad-analyst to glv-amount.
+           write gl-voucher-line.
+
+           move "502000" to glv-account-code.
+           move "GRAD SR PRG" to glv-class-desc.
+           move ws-total-grad-sen-prog to glv-amount.
+           write gl-voucher-line.
+
+           move "503000" to glv-account-code.
+           move "GRAD PROG" to glv-class-desc.
+           move ws-total-grad-prog to glv-amount.
+           write gl-voucher-line.
+
+           move "504000" to glv-account-code.
+           move "NGRAD PROG" to glv-class-desc.
+           move ws-total-ngrad-prog to glv-amount.
+           write gl-voucher-line.
+
+           move "505000" to glv-account-code.
+           move "NGRAD JRPRG" to glv-class-desc.
+           move ws-total-ngrad-jr-prog to glv-amount.
+           write gl-voucher-line.
+
+           close gl-voucher-file.
+
+       230-find-or-add-cost-center.
+      *    LOCATE THIS RECORD'S COST CENTER IN THE TABLE, ADDING A
+      *    NEW ENTRY THE FIRST TIME IT'S SEEN. ws-cc-match-idx COMES
+      *    BACK POINTING AT THE ENTRY TO ACCUMULATE INTO.
+           move 'N' to ws-cc-found-sw.
+           perform 231-check-cost-center-entry
+               varying ws-cc-idx from 1 by 1
+               until ws-cc-idx > ws-cc-count.
+           if ws-cc-found
+               move ws-cc-match-idx to ws-cc-idx
+           else
+               if ws-cc-count < 50
+                   add 1 to ws-cc-count
+                   move input-cost-center to ws-cc-code(ws-cc-count)
+                   move ws-cc-count to ws-cc-match-idx
+                   set ws-cc-found to true
+               end-if
+           end-if.
+
+       231-check-cost-center-entry.
+           if ws-cc-code(ws-cc-idx) = input-cost-center
+               set ws-cc-found to true
+               move ws-cc-idx to ws-cc-match-idx
+           end-if.
+
+       232-accumulate-grad-cost-center.
+      *    the cost-center table is full and this code isn't already
+      *    in it - skip the post rather than corrupt whatever entry
+      *    ws-cc-match-idx happened to be left pointing at
+           perform 230-find-or-add-cost-center.
+           if ws-cc-found
+               add ws-pay-increase to ws-cc-grad-total(ws-cc-match-idx)
+           else
+               display "COST CENTER TABLE FULL - " input-cost-center
+                   " NOT POSTED TO COST CENTER TOTALS"
+           end-if.
+
+       233-accumulate-ngrad-cost-center.
+      *    the cost-center table is full and this code isn't already
+      *    in it - skip the post rather than corrupt whatever entry
+      *    ws-cc-match-idx happened to be left pointing at
+           perform 230-find-or-add-cost-center.
+           if ws-cc-found
+               add ws-pay-increase to ws-cc-ngrad-total(ws-cc-match-idx)
+           else
+               display "COST CENTER TABLE FULL - " input-cost-center
+                   " NOT POSTED TO COST CENTER TOTALS"
+           end-if.
+
+       235-print-grad-cc-subtotals.
+           write grad-print-line from cc-subtotal-heading
+               after advancing 2 lines.
+           perform 236-print-grad-cc-line
+               varying ws-cc-idx from 1 by 1
+               until ws-cc-idx > ws-cc-count.
+
+       236-print-grad-cc-line.
+           move ws-cc-code(ws-cc-idx) to ccl-code.
+           move ws-cc-grad-total(ws-cc-idx) to ccl-amount.
+           write grad-print-line from cc-subtotal-line
+               after advancing 1 line.
+
+       237-print-ngrad-cc-subtotals.
+           write ngrad-print-line from cc-subtotal-heading
+               after advancing 2 lines.
+           perform 238-print-ngrad-cc-line
+               varying ws-cc-idx from 1 by 1
+               until ws-cc-idx > ws-cc-count.
+
+       238-print-ngrad-cc-line.
+           move ws-cc-code(ws-cc-idx) to ccl-code.
+           move ws-cc-ngrad-total(ws-cc-idx) to ccl-amount.
+           write ngrad-print-line from cc-subtotal-line
+               after advancing 1 line.
+
+       196-add-ranked-entry.
+      *    file this employee's pay increase away for the combined
+      *    ranked report printed at the end of the run.
+           if ws-ranked-count < 999
+               add 1 to ws-ranked-count
+               move input-employee-number
+                   to ws-ranked-employee-number(ws-ranked-count)
+               move input-name to ws-ranked-name(ws-ranked-count)
+               move print-class to ws-ranked-class(ws-ranked-count)
+               move input-education-code
+                   to ws-ranked-education(ws-ranked-count)
+               move ws-pay-increase
+                   to ws-ranked-increase(ws-ranked-count)
+           end-if.
+
+       197-sort-ranked-table.
+      *    bubble sort the ranked table into descending pay-increase
+      *    order.
+           perform 198-sort-outer-pass
+               varying ws-sort-i from 1 by 1
+               until ws-sort-i > ws-ranked-count - 1.
+
+       198-sort-outer-pass.
+           perform 199-sort-compare-swap
+               varying ws-sort-j from 1 by 1
+               until ws-sort-j > ws-ranked-count - ws-sort-i.
+
+       199-sort-compare-swap.
+           if ws-ranked-increase(ws-sort-j)
+                   < ws-ranked-increase(ws-sort-j + 1)
+               move ws-ranked-entry(ws-sort-j) to ws-sort-temp-entry
+               move ws-ranked-entry(ws-sort-j + 1)
+                   to ws-ranked-entry(ws-sort-j)
+               move ws-sort-temp-entry to ws-ranked-entry(ws-sort-j + 1)
+           end-if.
+
+       194-print-ranked-report.
+           perform 197-sort-ranked-table.
+
+           move spaces to ranked-print-line.
+           write ranked-print-line from ranked-heading-line
+               after advancing page.
+           write ranked-print-line from ranked-column-line
+               after advancing 2 lines.
+
+           perform 193-print-ranked-detail-line
+               varying ws-sort-i from 1 by 1
+               until ws-sort-i > ws-ranked-count.
+
+       193-print-ranked-detail-line.
+           move ws-sort-i to ranked-line-rank.
+           move ws-ranked-employee-number(ws-sort-i)
+               to ranked-line-employee-number.
+           move ws-ranked-name(ws-sort-i) to ranked-line-name.
+           move ws-ranked-class(ws-sort-i) to ranked-line-class.
+           move ws-ranked-increase(ws-sort-i) to ranked-line-increase.
+           write ranked-print-line from ranked-detail-line
+               after advancing 1 line.
+
+       192-read-prior-totals.
+      *    A MISSING PRIOR-TOTALS FILE MEANS THIS IS THE FIRST RUN -
+      *    THERE IS NOTHING TO COMPARE AGAINST YET.
+           move 0 to ws-prior-grand-total.
+           open input prior-totals-file.
+           if ws-prior-totals-status = "00"
+               read prior-totals-file into prior-totals-line
+               if ws-prior-totals-status = "00"
+                   move prior-grand-total to ws-prior-grand-total
+               end-if
+               close prior-totals-file
+           end-if.
+
+       191-print-variance-line.
+      *    COMPARE THIS RUN'S GRAND TOTAL RAISES AGAINST THE PRIOR
+      *    RUN'S AND CARRY THE NEW GRAND TOTAL FORWARD FOR NEXT TIME.
+           compute ws-current-grand-total =
+               ws-total-grad-analyst + ws-total-grad-sen-prog
+               + ws-total-grad-prog + ws-total-ngrad-prog
+               + ws-total-ngrad-jr-prog.
+           compute ws-grand-total-variance =
+               ws-current-grand-total - ws-prior-grand-total.
+
+           move ws-prior-grand-total to vln-prior-total.
+           move ws-current-grand-total to vln-current-total.
+           move ws-grand-total-variance to vln-variance.
+           write grad-print-line from variance-line
+               after advancing 2 lines.
+
+           move ws-current-grand-total to prior-grand-total.
+           open output prior-totals-file.
+           write prior-totals-line.
+           close prior-totals-file.
+
+       195-print-control-totals.
+      *    reconcile records read against what actually landed on
+      *    the grad, non-grad and reject reports.
+           move ws-count-records-read  to ctl-line-records-read.
+           move ws-count-grad-written  to ctl-line-grad-written.
+           move ws-count-ngrad-written to ctl-line-ngrad-written.
+           move ws-count-reject        to ctl-line-rejected.
+           write grad-print-line from control-total-line
+               after advancing 2 lines.
+
+           if ws-count-records-read not =
+               ws-count-grad-written + ws-count-ngrad-written
+                   + ws-count-reject
+               write grad-print-line from control-total-balance-line
+                   after advancing 1 line
+           end-if.
+
+
        170-print-greatest-raises.
            move ws-grad-greatest-raise-amount
                to highest-pay-raise-line-amount.
@@ -490,10 +1334,11 @@
                    write grad-print-line after advancing 2 lines
            end-if.
            
-      *    new line, add to line count 
+      *    new line, add to line count
            add 1 to ws-count-grad-line
-           
-      
+           add 1 to ws-count-grad-written
+
+
            evaluate input-years-service
                when > ws-min-years-grad-analyst
                    perform 400-analyst
@@ -508,7 +1353,9 @@
            
            perform 200-pay-increase.
            perform 300-grad-pay-incrase.
-           
+           perform 196-add-ranked-entry.
+           perform 232-accumulate-grad-cost-center.
+
            add ws-pay-increase to ws-grad-page-raise.
            move ws-pay-increase to print-pay-increase.
            
@@ -544,9 +1391,10 @@
            end-if.
                
        
-      *    new line, add to line count    
+      *    new line, add to line count
            add 1 to ws-count-ngrad-line
-               
+           add 1 to ws-count-ngrad-written
+
            evaluate input-years-service
                when > ws-min-years-ngrad-prog
                    perform 600-prog
@@ -563,7 +1411,9 @@
            
            perform 200-pay-increase.
            perform 350-ngrad-pay-increase.
-           
+           perform 196-add-ranked-entry.
+           perform 233-accumulate-ngrad-cost-center.
+
            add ws-pay-increase to ws-ngrad-page-raise.
            move ws-pay-increase to print-pay-increase.
            
@@ -588,5 +1438,99 @@
                write ngrad-print-line from budget-diff-warning-msg
                    after advancing 1 line
            end-if.
-           
-       end program lab8.
\ No newline at end of file
+
+       960-check-batch-control.
+           perform 961-read-batch-control.
+
+           move "N" to ws-bc-found-sw.
+           perform 964-check-bc-job-entry
+               varying ws-bc-idx from 1 by 1
+               until ws-bc-idx > ws-bc-count.
+
+           if ws-bc-found
+               if ws-bc-last-run-date(ws-bc-match-idx)
+                       = ws-today-yyyymmdd
+                   display "warning - " ws-this-job-name
+                       " has already processed today's data"
+               end-if
+               add 1 to ws-bc-run-sequence(ws-bc-match-idx)
+               move ws-today-yyyymmdd
+                   to ws-bc-last-run-date(ws-bc-match-idx)
+           else
+               if ws-bc-count < 50
+                   add 1 to ws-bc-count
+                   move ws-this-job-name to ws-bc-job-name(ws-bc-count)
+                   move ws-today-yyyymmdd
+                       to ws-bc-last-run-date(ws-bc-count)
+                   move 1 to ws-bc-run-sequence(ws-bc-count)
+                   move ws-bc-count to ws-bc-match-idx
+               end-if
+           end-if.
+
+           perform 965-write-batch-control.
+
+       961-read-batch-control.
+      *    a missing control file just means this is the first run
+      *    of any job against it.
+           open input batch-control-file.
+           if ws-batchctl-status = "00"
+               read batch-control-file
+                   at end move "y" to sw-batchctl-eof
+               end-read
+               if ws-batchctl-status not = "00"
+                   move "y" to sw-batchctl-eof
+               end-if
+               perform 962-load-one-bc-entry
+                   until sw-batchctl-eof = "y"
+                       or ws-bc-count = 50
+               close batch-control-file
+           end-if.
+
+       962-load-one-bc-entry.
+
+           add 1 to ws-bc-count.
+           move bc-job-name to ws-bc-job-name(ws-bc-count).
+           move bc-last-run-date to ws-bc-last-run-date(ws-bc-count).
+           move bc-run-sequence to ws-bc-run-sequence(ws-bc-count).
+
+           read batch-control-file
+               at end move "y" to sw-batchctl-eof
+           end-read.
+           if ws-batchctl-status not = "00"
+               move "y" to sw-batchctl-eof
+           end-if.
+
+       964-check-bc-job-entry.
+           if ws-bc-job-name(ws-bc-idx) = ws-this-job-name
+               set ws-bc-found to true
+               move ws-bc-idx to ws-bc-match-idx
+           end-if.
+
+       965-write-batch-control.
+           open output batch-control-file.
+           perform 966-write-one-bc-entry
+               varying ws-bc-idx from 1 by 1
+               until ws-bc-idx > ws-bc-count.
+           close batch-control-file.
+
+       966-write-one-bc-entry.
+           move ws-bc-job-name(ws-bc-idx) to bc-job-name.
+           move ws-bc-last-run-date(ws-bc-idx) to bc-last-run-date.
+           move ws-bc-run-sequence(ws-bc-idx) to bc-run-sequence.
+           write batch-control-line.
+
+       970-read-print-config.
+      *    a missing print-config-file just leaves the compiled-in
+      *    ws-lines-per-page default in place.
+           open input print-config-file.
+           if ws-printcfg-status = "00"
+               read print-config-file
+                   at end continue
+               end-read
+               if ws-printcfg-status = "00"
+                   move pc-lines-per-page to ws-lines-per-page
+               end-if
+               close print-config-file
+           end-if.
+
+       end program lab8.
