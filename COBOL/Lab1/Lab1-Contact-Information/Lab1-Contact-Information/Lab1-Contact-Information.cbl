@@ -7,17 +7,58 @@
        environment division.
        configuration section.
 
+       input-output section.
+       file-control.
+
+           select contact-file
+           assign to "../../../data/lab1Contacts.dat"
+           organization is line sequential
+           file status is ws-contactfile-status.
+
+           select print-file
+           assign to "../../../data/lab1.out"
+           organization is line sequential.
+
        data division.
+       file section.
+
+       fd  contact-file
+           data record is contact-record.
+
+       01  contact-record.
+           05 cr-name                          pic x(14).
+           05 cr-email                         pic x(24).
+           05 cr-phone                         pic x(12).
+
+       fd  print-file
+           data record is print-line.
+
+       01  print-line                          pic x(60).
+
        working-storage section.
       *The Pause key done the wrong way for display marking only.
        01 ws-exit-key  pic x(3).
-       
+
       *Header display preloaded
        01 ws-header.
            05 filler                           pic x(18).
            05 ws-header-info                   pic x(22)
                value "MAFD 4204 Contact List".
-               
+
+      *Column headings for the printed export, same
+      *heading-line1/heading-line2/underline pattern the other
+      *lab programs use for their reports.
+       01 heading-line1.
+           05 filler                           pic x(1).
+           05 filler                           pic x(14) value "NAME".
+           05 filler                           pic x(3).
+           05 filler                           pic x(24) value "EMAIL".
+           05 filler                           pic x(3).
+           05 filler                           pic x(12) value "PHONE".
+
+       01 underline-line                       pic x(60)
+               value all "-".
+
       *Working storage of the student contact info
        01 ws-student-info.
            05 ws-name-student-info             pic x(14).
@@ -25,33 +66,121 @@
            05 ws-email-student-info            pic x(24).
            05 filler                           pic x(3).
            05 ws-phone-student-info            pic x(12).
-       
+
+      *Contacts loaded from the contact-file so new students and
+      *instructors can be added without touching the source.
+       01 ws-contact-table.
+           05 ws-contact-entry occurs 200 times.
+               10 ws-contact-name               pic x(14).
+               10 ws-contact-email               pic x(24).
+               10 ws-contact-phone               pic x(12).
+
+       01 ws-contact-count               pic 999 value 0.
+       01 ws-contact-idx                  pic 999 value 0.
+       01 ws-contactfile-status           pic xx.
+       01 sw-contactfile-eof              pic x value "n".
+
+      *name-based lookup against the loaded roster
+       01 ws-search-name                 pic x(14).
+       01 ws-search-idx                   pic 999 value 0.
+       01 ws-search-found-sw              pic x value "N".
+           88 ws-search-found                  value "Y".
+
        procedure division.
+      *load the contact roster from the file-driven master
+           perform 010-read-contacts.
+
       *display header!
            display ws-header.
-		   move spaces to ws-header.
-		   display ws-header.
-      
-      *Move and display my contact info.    
-           move "Derek Johnston" to ws-name-student-info.
-           move "derek.johnston@dcmail.ca" to ws-email-student-info.
-           move "905-926-8279" to ws-phone-student-info.
-           display ws-student-info.
-      
-      *Move and display student 1 contact info.    
-           move "Kyle Warner" to ws-name-student-info.
-           move "kyle.warner@dcmail.ca" to ws-email-student-info.
-           move "555-926-8277" to ws-phone-student-info.
-           display ws-student-info.
-      
-      *Move and display student 2 contact info.    
-           move "Rob Budd" to ws-name-student-info.
-           move "robert.budd1@dcmail.ca" to ws-email-student-info.
-           move "555-926-8276" to ws-phone-student-info.
-           display ws-student-info.
-           
-      *Pause the display, done the wrong way as shown in class.    
+           open output print-file.
+           move ws-header to print-line.
+           write print-line after advancing 1 line.
+           move heading-line1 to print-line.
+           write print-line after advancing 2 lines.
+           move underline-line to print-line.
+           write print-line after advancing 1 line.
+
+      *display and print every contact loaded from the master file.
+           perform 030-display-one-contact
+               varying ws-contact-idx from 1 by 1
+               until ws-contact-idx > ws-contact-count.
+
+           close print-file.
+
+      *name-based search against the roster just loaded.
+           display "enter a name to search for (blank to skip): ".
+           accept ws-search-name.
+           if ws-search-name not = spaces
+               perform 020-search-contact
+               if ws-search-found
+                   move ws-contact-name(ws-search-idx)
+                       to ws-name-student-info
+                   move ws-contact-email(ws-search-idx)
+                       to ws-email-student-info
+                   move ws-contact-phone(ws-search-idx)
+                       to ws-phone-student-info
+                   display ws-student-info
+               else
+                   display "no contact found with that name."
+               end-if
+           end-if.
+
+      *Pause the display, done the wrong way as shown in class.
            accept ws-exit-key.
            goback.
-       
-       end program Lab1-Contact-Information.
\ No newline at end of file
+
+       010-read-contacts.
+      *    a missing contact master just leaves the roster empty
+      *    instead of failing the run.
+           open input contact-file.
+
+           if ws-contactfile-status = "00"
+               read contact-file
+                   at end move "y" to sw-contactfile-eof
+               end-read
+               if ws-contactfile-status not = "00"
+                   move "y" to sw-contactfile-eof
+               end-if
+               perform 011-load-one-contact
+                   until sw-contactfile-eof = "y"
+                       or ws-contact-count = 200
+               close contact-file
+           end-if.
+
+       011-load-one-contact.
+
+           add 1 to ws-contact-count.
+           move cr-name to ws-contact-name(ws-contact-count).
+           move cr-email to ws-contact-email(ws-contact-count).
+           move cr-phone to ws-contact-phone(ws-contact-count).
+
+           read contact-file
+               at end move "y" to sw-contactfile-eof
+           end-read.
+           if ws-contactfile-status not = "00"
+               move "y" to sw-contactfile-eof
+           end-if.
+
+       020-search-contact.
+           move "N" to ws-search-found-sw.
+           perform 021-check-contact-entry
+               varying ws-search-idx from 1 by 1
+               until ws-search-idx > ws-contact-count
+                       or ws-search-found.
+
+       021-check-contact-entry.
+           if ws-contact-name(ws-search-idx) = ws-search-name
+               set ws-search-found to true
+           end-if.
+
+       030-display-one-contact.
+           move ws-contact-name(ws-contact-idx) to ws-name-student-info.
+           move ws-contact-email(ws-contact-idx)
+               to ws-email-student-info.
+           move ws-contact-phone(ws-contact-idx)
+               to ws-phone-student-info.
+           display ws-student-info.
+           move ws-student-info to print-line.
+           write print-line after advancing 1 line.
+
+       end program Lab1-Contact-Information.
