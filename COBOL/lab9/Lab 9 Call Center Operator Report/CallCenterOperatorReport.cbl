@@ -12,6 +12,14 @@
            select report-file assign to '../../../data/lab9.out'
                organization is line sequential.
 
+           select csv-file assign to '../../../data/lab9.csv'
+               organization is line sequential.
+
+           select batch-control-file
+               assign to '../../../data/BatchControl.dat'
+               organization is line sequential
+               file status is ws-batchctl-status.
+
        data division.
        file section.
 
@@ -23,24 +31,40 @@
            05 emp-rec-name              pic x(12).
            05 emp-rec-calls.
                10 emp-rec-calls-month   pic 9(3)
-                   occurs 6 times.
+                   occurs 12 times.
 
-       fd report-file 
+       fd report-file
            data record is print-line.
 
        01 print-line                    pic x(132).
 
+       fd csv-file
+           data record is csv-line.
+
+       01 csv-line                      pic x(150).
+
+       fd batch-control-file
+           data record is batch-control-line.
+
+       01 batch-control-line.
+           05 bc-job-name                pic x(8).
+           05 bc-last-run-date           pic 9(8).
+           05 bc-run-sequence            pic 9(5).
+
        working-storage section.
        
       *create the necessary working storage variables for your code here
        01 ws-constants.
-           05 ws-number-of-months     pic 99   value 6.
-       
-       01 ws-month-subscript          pic 9.
-           
+           05 ws-number-of-months     pic 99   value 12.
+           05 ws-min-calls-threshold  pic 9(3) value 50.
+
+       01 ws-month-subscript          pic 99.
+
        01 ws-calculated-fields.
            05 ws-non-zero-month-count pic 9(2) value 0.
-           
+           05 ws-avg-for-csv          pic 9(4) value 0.
+
+
        
        01 found-eof                     pic x value 'n'.
            88 is-end-of-file                  value "y".
@@ -58,18 +82,33 @@
            05 name-line-date         pic 9(6).
            05 filler                 pic x(5)  value spaces.
            05 name-line-time         pic 9(8).
+           05 filler                 pic x(5)  value spaces.
+           05 filler                 pic x(6)  value 'run #'.
+           05 name-line-run-sequence pic zzzz9.
 
        01 report-heading.
            05 filler                 pic x(20).
-           05 filler                 pic x(39)
-                        value 'call centre volumes for july - december'.
+           05 filler                 pic x(42)
+               value 'call centre volumes for january - december'.
 
        01 heading-line1.
            05 filler                 pic x(2) value spaces.
            05 filler                 pic x(8) value 'operator'.
            05 filler                 pic x(2) value spaces.
            05 filler                 pic x(8) value 'operator'.
-           05 filler                 pic x(6) value spaces.
+           05 filler                 pic x(5) value spaces.
+           05 filler                 pic x(3) value 'jan'.
+           05 filler                 pic x(4) value spaces.
+           05 filler                 pic x(3) value 'feb'.
+           05 filler                 pic x(4) value spaces.
+           05 filler                 pic x(3) value 'mar'.
+           05 filler                 pic x(4) value spaces.
+           05 filler                 pic x(3) value 'apr'.
+           05 filler                 pic x(4) value spaces.
+           05 filler                 pic x(3) value 'may'.
+           05 filler                 pic x(4) value spaces.
+           05 filler                 pic x(3) value 'jun'.
+           05 filler                 pic x(4) value spaces.
            05 filler                 pic x(3) value 'jul'.
            05 filler                 pic x(4) value spaces.
            05 filler                 pic x(3) value 'aug'.
@@ -88,6 +127,11 @@
            05 filler                 pic x(4) value spaces.
            05 filler                 pic x(3) value 'rem'.
 
+       01 heading-line1b.
+           05 filler                 pic x(2) value spaces.
+           05 filler                 pic x(58) value
+              '(* = below minimum staffing threshold for that month)'.
+
        01 heading-line2.
            05 filler                 pic x(5) value spaces.
            05 filler                 pic x(1) value '#'.
@@ -101,9 +145,10 @@
            05 detail-line-name          pic x(12).
            05 filler                    pic x(1) value spaces.
            05 detail-line-months.
-               10 filler                occurs 6 times.
+               10 filler                occurs 12 times.
                    15 detail-line-month pic zz9.
-                   15 filler            pic x(4) value spaces.
+                   15 detail-line-flag  pic x value spaces.
+                   15 filler            pic x(3) value spaces.
            05 filler                    pic x(1) value spaces.
            05 detail-line-total         pic zz9.
            05 filler                    pic x(5) value spaces.
@@ -128,14 +173,110 @@
            05 filler                    pic x(15) value spaces.
            05 total-line-calls          pic zzz99.
 
+      *--------------Ranked Report Across All Operators-----------
+      *    the operator table is filed away as each detail line is
+      *    printed, then sorted descending by total calls at the end
+      *    of the run so team leads can see top/bottom performers.
+       01 ws-ranked-table.
+           05 ws-ranked-entry occurs 999 times.
+               10 ws-ranked-num          pic x(3).
+               10 ws-ranked-name         pic x(12).
+               10 ws-ranked-total        pic 9(4).
+               10 ws-ranked-avg          pic 9(4).
+
+       01 ws-ranked-count            pic 9(3) value 0.
+       01 ws-sort-temp-entry.
+           05 ws-sort-temp-num           pic x(3).
+           05 ws-sort-temp-name          pic x(12).
+           05 ws-sort-temp-total         pic 9(4).
+           05 ws-sort-temp-avg           pic 9(4).
+
+       01 ws-sort-i                  pic 9(3) value 0.
+       01 ws-sort-j                  pic 9(3) value 0.
+
+       01 ranked-heading-line.
+           05 filler                    pic x(2) value spaces.
+           05 filler                    pic x(38)
+                        value "operator ranking - by total calls".
+
+       01 ranked-column-line.
+           05 filler                    pic x(2) value spaces.
+           05 filler                    pic x(4) value "rank".
+           05 filler                    pic x(4) value spaces.
+           05 filler                    pic x(1) value "#".
+           05 filler                    pic x(8) value spaces.
+           05 filler                    pic x(4) value "name".
+           05 filler                    pic x(10) value spaces.
+           05 filler                    pic x(5) value "total".
+           05 filler                    pic x(4) value spaces.
+           05 filler                    pic x(3) value "avg".
+
+       01 ranked-detail-line.
+           05 filler                    pic x(2) value spaces.
+           05 ranked-line-rank          pic zz9.
+           05 filler                    pic x(3) value spaces.
+           05 ranked-line-num           pic x(3).
+           05 filler                    pic x(6) value spaces.
+           05 ranked-line-name          pic x(12).
+           05 filler                    pic x(1) value spaces.
+           05 ranked-line-total         pic zzz9.
+           05 filler                    pic x(4) value spaces.
+           05 ranked-line-avg           pic zzz9.
+
+      *--------------CSV Extract-----------------------------------
+       01 csv-heading-line.
+           05 filler                    pic x(50) value
+              "operator number,operator name,jan,feb,mar,apr,may".
+           05 filler                    pic x(44) value
+              ",jun,jul,aug,sep,oct,nov,dec,total,average".
+
+       01 csv-detail-line.
+           05 csv-num                   pic x(3).
+           05 filler                    pic x value ",".
+           05 csv-name                  pic x(12).
+           05 filler                    pic x value ",".
+           05 csv-months.
+               10 csv-month occurs 12 times.
+                   15 csv-month-val     pic 9(3).
+                   15 filler            pic x value ",".
+           05 csv-total                 pic 9(4).
+           05 filler                    pic x value ",".
+           05 csv-avg                   pic 9(4).
+
+       01 ws-batch-control-table.
+           05 ws-bc-entry occurs 50 times.
+               10 ws-bc-job-name        pic x(8).
+               10 ws-bc-last-run-date   pic 9(8).
+               10 ws-bc-run-sequence    pic 9(5).
+
+       01 ws-bc-count                  pic 99 value 0.
+       01 ws-bc-idx                    pic 99 value 0.
+       01 ws-bc-match-idx              pic 99 value 0.
+
+       01 ws-bc-found-sw               pic x value "N".
+           88 ws-bc-found                  value "Y".
+
+       01 ws-batchctl-status           pic xx.
+       01 sw-batchctl-eof              pic x value "n".
+
+       01 ws-this-job-name             pic x(8) value "LAB9".
+       01 ws-today-yyyymmdd            pic 9(8).
+
        procedure division.
+           *> check batch control and stamp the run sequence
+           accept ws-today-yyyymmdd from date yyyymmdd.
+           perform 960-check-batch-control.
+
            *> open file handles
            open input input-file,
-                output report-file.
+                output report-file,
+                output csv-file.
 
            *> grab the current date & time
            accept name-line-date from date.
            accept name-line-time from time.
+           move ws-bc-run-sequence(ws-bc-match-idx)
+               to name-line-run-sequence.
 
            *> output heading
            perform 000-print-headings.
@@ -149,8 +290,9 @@
 
            *> close file handles
            close input-file
-                 report-file.
-                 
+                 report-file
+                 csv-file.
+
            stop run.
 
        000-print-headings.
@@ -159,8 +301,12 @@
            write print-line from report-heading after advancing 1 line.
 
            write print-line from heading-line1 after advancing 2 lines.
+           write print-line from heading-line1b after advancing 1 line.
            write print-line from heading-line2 after advancing 1 line.
 
+           *> csv extract gets its own comma-delimited column heading
+           write csv-line from csv-heading-line.
+
 
        100-read-input-file.
            *> reads a line from input file & stores it in emp-rec
@@ -174,19 +320,32 @@
            perform varying ws-month-subscript from 1 by 1 until
                 ws-month-subscript > ws-number-of-months
       
-      *Count the months that more then zero calls where made            
+      *Count the months that more then zero calls where made
                 if emp-rec-calls-month(ws-month-subscript) > 0 then
                     add 1 to ws-non-zero-month-count
                 end-if
-      
-      *add the months call to the emp total months calls         
+
+      *add the months call to the emp total months calls
                 add emp-rec-calls-month(ws-month-subscript) to
                     ws-emp-total
-                    
-      *move the months calls to the output array             
+
+      *move the months calls to the output array
                 move emp-rec-calls-month(ws-month-subscript) to
                     detail-line-month(ws-month-subscript)
-      
+
+      *flag any month that falls below the minimum staffing level
+      *so supervisors can spot understaffed months on the report
+                if emp-rec-calls-month(ws-month-subscript)
+                        < ws-min-calls-threshold
+                    move "*" to detail-line-flag(ws-month-subscript)
+                else
+                    move space to detail-line-flag(ws-month-subscript)
+                end-if
+
+      *move the months calls to the csv extract as well
+                move emp-rec-calls-month(ws-month-subscript) to
+                    csv-month-val(ws-month-subscript)
+
            end-perform.
            
       *add the emp total calls to the total calls         
@@ -197,8 +356,9 @@
                divide ws-emp-total by ws-non-zero-month-count
                    giving detail-line-avg rounded
                    remainder detail-line-rem
-      *Other method to find the remainder            
-      *        COMPUTE detail-line-rem = 
+               move detail-line-avg to ws-avg-for-csv
+      *Other method to find the remainder
+      *        COMPUTE detail-line-rem =
       *            FUNCTION MOD (ws-emp-total, ws-non-zero-month-count)
            else
       *If a record has 0 for all 6 values the average cannot be
@@ -207,17 +367,24 @@
       *the average and leave the remainder blank.
                move "ZERO" to detail-line-avg-text
                move spaces to detail-line-rem-text
+               move 0 to ws-avg-for-csv
                add 1 to ws-total-no-calls
            end-if.
-           
-           
+
+
            move emp-rec-num to detail-line-num.
            move emp-rec-name to detail-line-name.
            move ws-emp-total to detail-line-total.
-           
+
            *> print detail line
            write print-line from detail-line after advancing 2 lines.
 
+           *> write the same operator's figures to the csv extract
+           perform 210-write-csv-detail.
+
+           *> file this operator away for the ranking section
+           perform 220-add-ranked-entry.
+
            *> reset field for next record
            move 0 to ws-emp-total.
            move 0 to ws-non-zero-month-count.
@@ -225,15 +392,157 @@
            *> read next record (if any)
            perform 100-read-input-file.
 
+       210-write-csv-detail.
+           move emp-rec-num to csv-num.
+           move emp-rec-name to csv-name.
+           move ws-emp-total to csv-total.
+           move ws-avg-for-csv to csv-avg.
+           write csv-line from csv-detail-line.
+
+       220-add-ranked-entry.
+      *    file this operator's total & average calls away for the
+      *    ranked report printed at the end of the run.
+           if ws-ranked-count < 999
+               add 1 to ws-ranked-count
+               move emp-rec-num to ws-ranked-num(ws-ranked-count)
+               move emp-rec-name to ws-ranked-name(ws-ranked-count)
+               move ws-emp-total to ws-ranked-total(ws-ranked-count)
+               move ws-avg-for-csv to ws-ranked-avg(ws-ranked-count)
+           end-if.
+
 
        500-print-totals.
-       
+
            move ws-total-no-calls to total-line-no-calls.
            move ws-grand-total to total-line-calls.
-           
+
            write print-line from total-line1
                after advancing 2 lines.
            write print-line from total-line2
                after advancing 2 lines.
 
+           perform 230-print-ranked-report.
+
+       230-print-ranked-report.
+           perform 231-sort-ranked-table.
+
+           write print-line from ranked-heading-line
+               after advancing 2 lines.
+           write print-line from ranked-column-line
+               after advancing 2 lines.
+
+           perform 232-print-ranked-detail-line
+               varying ws-sort-i from 1 by 1
+               until ws-sort-i > ws-ranked-count.
+
+       231-sort-ranked-table.
+      *    bubble sort the ranked table into descending total-calls
+      *    order so the busiest operators print first.
+           perform 233-sort-outer-pass
+               varying ws-sort-i from 1 by 1
+               until ws-sort-i > ws-ranked-count - 1.
+
+       232-print-ranked-detail-line.
+           move ws-sort-i to ranked-line-rank.
+           move ws-ranked-num(ws-sort-i) to ranked-line-num.
+           move ws-ranked-name(ws-sort-i) to ranked-line-name.
+           move ws-ranked-total(ws-sort-i) to ranked-line-total.
+           move ws-ranked-avg(ws-sort-i) to ranked-line-avg.
+           write print-line from ranked-detail-line
+               after advancing 1 line.
+
+       233-sort-outer-pass.
+           perform 234-sort-compare-swap
+               varying ws-sort-j from 1 by 1
+               until ws-sort-j > ws-ranked-count - ws-sort-i.
+
+       234-sort-compare-swap.
+           if ws-ranked-total(ws-sort-j)
+                   < ws-ranked-total(ws-sort-j + 1)
+               move ws-ranked-entry(ws-sort-j) to ws-sort-temp-entry
+               move ws-ranked-entry(ws-sort-j + 1)
+                   to ws-ranked-entry(ws-sort-j)
+               move ws-sort-temp-entry to ws-ranked-entry(ws-sort-j + 1)
+           end-if.
+
+       960-check-batch-control.
+           perform 961-read-batch-control.
+
+           move "N" to ws-bc-found-sw.
+           perform 964-check-bc-job-entry
+               varying ws-bc-idx from 1 by 1
+               until ws-bc-idx > ws-bc-count.
+
+           if ws-bc-found
+               if ws-bc-last-run-date(ws-bc-match-idx)
+                       = ws-today-yyyymmdd
+                   display "warning - " ws-this-job-name
+                       " has already processed today's data"
+               end-if
+               add 1 to ws-bc-run-sequence(ws-bc-match-idx)
+               move ws-today-yyyymmdd
+                   to ws-bc-last-run-date(ws-bc-match-idx)
+           else
+               if ws-bc-count < 50
+                   add 1 to ws-bc-count
+                   move ws-this-job-name to ws-bc-job-name(ws-bc-count)
+                   move ws-today-yyyymmdd
+                       to ws-bc-last-run-date(ws-bc-count)
+                   move 1 to ws-bc-run-sequence(ws-bc-count)
+                   move ws-bc-count to ws-bc-match-idx
+               end-if
+           end-if.
+
+           perform 965-write-batch-control.
+
+       961-read-batch-control.
+      *    a missing control file just means this is the first run
+      *    of any job against it.
+           open input batch-control-file.
+           if ws-batchctl-status = "00"
+               read batch-control-file
+                   at end move "y" to sw-batchctl-eof
+               end-read
+               if ws-batchctl-status not = "00"
+                   move "y" to sw-batchctl-eof
+               end-if
+               perform 962-load-one-bc-entry
+                   until sw-batchctl-eof = "y"
+                       or ws-bc-count = 50
+               close batch-control-file
+           end-if.
+
+       962-load-one-bc-entry.
+
+           add 1 to ws-bc-count.
+           move bc-job-name to ws-bc-job-name(ws-bc-count).
+           move bc-last-run-date to ws-bc-last-run-date(ws-bc-count).
+           move bc-run-sequence to ws-bc-run-sequence(ws-bc-count).
+
+           read batch-control-file
+               at end move "y" to sw-batchctl-eof
+           end-read.
+           if ws-batchctl-status not = "00"
+               move "y" to sw-batchctl-eof
+           end-if.
+
+       964-check-bc-job-entry.
+           if ws-bc-job-name(ws-bc-idx) = ws-this-job-name
+               set ws-bc-found to true
+               move ws-bc-idx to ws-bc-match-idx
+           end-if.
+
+       965-write-batch-control.
+           open output batch-control-file.
+           perform 966-write-one-bc-entry
+               varying ws-bc-idx from 1 by 1
+               until ws-bc-idx > ws-bc-count.
+           close batch-control-file.
+
+       966-write-one-bc-entry.
+           move ws-bc-job-name(ws-bc-idx) to bc-job-name.
+           move ws-bc-last-run-date(ws-bc-idx) to bc-last-run-date.
+           move ws-bc-run-sequence(ws-bc-idx) to bc-run-sequence.
+           write batch-control-line.
+
        end program Lab9CallCenterOperatorReport.
\ No newline at end of file
