@@ -14,8 +14,11 @@
            select output-file
            assign to "../../../data/lab2.out"
            organization is line sequential.
-           
-       configuration section.
+
+           select batch-control-file
+           assign to "../../../data/BatchControl.dat"
+           organization is line sequential
+           file status is ws-batchctl-status.
 
        data division.
        file section.
@@ -42,62 +45,336 @@
            05 print-student-year            pic 9(4).
            05 filler                        pic x(5).
            05 print-student-enrolled        pic z9.
-       
+           05 filler                        pic x(5).
+           05 print-grad-flag               pic x(3).
+
+       fd  batch-control-file
+           data record is batch-control-line.
+
+       01  batch-control-line.
+           05 bc-job-name                   pic x(8).
+           05 bc-last-run-date              pic 9(8).
+           05 bc-run-sequence               pic 9(5).
+
        working-storage section.
-       
+
+       01 ws-current-date.
+           05 ws-current-year               pic 9(4).
+           05 ws-current-month               pic 9(2).
+           05 ws-current-day                pic 9(2).
+
        01 ws-end-year                       pic 9999
            value 2016.
        01 ws-student-years                  pic 99.
-       
+       01 ws-grad-threshold                 pic 99 value 04.
+
        01 ws-end-of-file-flag               pic x
            value "N".
-       
+
        01 ws-header.
            05 filler                        pic x(25).
            05 ws-header-name                pic x(14)
            value "Derek Johnston".
-       
+
+      *counters for the end-of-report averages / brackets
+       01 ws-total-students                 pic 9(5) value 0.
+       01 ws-total-years                    pic 9(7) value 0.
+       01 ws-avg-years                      pic 9(4)v99 value 0.
+       01 ws-bracket-low                    pic 9(5) value 0.
+       01 ws-bracket-mid                    pic 9(5) value 0.
+       01 ws-bracket-high                   pic 9(5) value 0.
+
+      *table of student numbers seen so far this run, used to catch
+      *duplicate student-number records
+       01 ws-seen-table.
+           05 ws-seen-entry occurs 500 times
+                                             pic x(9).
+       01 ws-seen-count                     pic 999 value 0.
+       01 ws-seen-idx                        pic 999 value 0.
+       01 ws-dup-found-sw                    pic x value "N".
+           88 ws-dup-found                        value "Y".
+
+      *short exception list of duplicate student numbers
+       01 ws-dup-table.
+           05 ws-dup-entry occurs 100 times pic x(9).
+       01 ws-dup-count                      pic 999 value 0.
+       01 ws-dup-idx                         pic 999 value 0.
+
+       01 stats-heading-line.
+           05 filler                        pic x(5).
+           05 filler                        pic x(23)
+               value "end of report summary".
+
+       01 stats-avg-line.
+           05 filler                        pic x(5).
+           05 filler                        pic x(28)
+               value "average years enrolled = ".
+           05 stats-avg                     pic zz9.99.
+
+       01 stats-bracket-low-line.
+           05 filler                        pic x(5).
+           05 filler                        pic x(28)
+               value "0-2 years enrolled = ".
+           05 stats-bracket-low             pic zzzz9.
+
+       01 stats-bracket-mid-line.
+           05 filler                        pic x(5).
+           05 filler                        pic x(28)
+               value "3-5 years enrolled = ".
+           05 stats-bracket-mid             pic zzzz9.
+
+       01 stats-bracket-high-line.
+           05 filler                        pic x(5).
+           05 filler                        pic x(28)
+               value "6+ years enrolled = ".
+           05 stats-bracket-high            pic zzzz9.
+
+       01 dup-heading-line.
+           05 filler                        pic x(5).
+           05 filler                        pic x(35)
+               value "duplicate student numbers found = ".
+           05 dup-heading-count              pic zz9.
+
+       01 dup-detail-line.
+           05 filler                        pic x(10).
+           05 dup-detail-number              pic x(9).
+
+      *shared batch-control file - tracks which business date each
+      *job in the batch suite last processed, so a job doesn't get
+      *accidentally rerun against the same day's data or skip a day
+       01 ws-batch-control-table.
+           05 ws-bc-entry occurs 50 times.
+               10 ws-bc-job-name             pic x(8).
+               10 ws-bc-last-run-date        pic 9(8).
+               10 ws-bc-run-sequence         pic 9(5).
+
+       01 ws-bc-count                       pic 99 value 0.
+       01 ws-bc-idx                          pic 99 value 0.
+       01 ws-bc-match-idx                    pic 99 value 0.
+       01 ws-bc-found-sw                     pic x value "N".
+           88 ws-bc-found                         value "Y".
+       01 ws-batchctl-status                 pic xx.
+       01 sw-batchctl-eof                    pic x value "n".
+       01 ws-this-job-name                   pic x(8) value "LAB2".
+       01 ws-today-yyyymmdd                  pic 9(8).
+
        procedure division.
-       
+
+           accept ws-today-yyyymmdd from date yyyymmdd.
+           perform 960-check-batch-control.
+
            open output output-file.
            open input input-file.
-      
-      *Write the header being my name    
+
+      *Derive the enrollment cutoff year from today's system date so
+      *this program doesn't need a yearly recompile.
+           accept ws-current-date from date yyyymmdd.
+           move ws-current-year to ws-end-year.
+
+      *Write the header being my name
            write print-line from ws-header
                after advancing 1 line.
-      
-      *Priming the input file       
+
+      *Priming the input file
            read input-file
                at end move "Y" to ws-end-of-file-flag.
-      
+
       *Start of looping the input file
-           perform until ws-end-of-file-flag equals "Y"
-           
+           perform until ws-end-of-file-flag = "Y"
+
       *file processing goes here...
            subtract input-student-year from ws-end-year
                giving ws-student-years
-           
+
+      *check for a student number already seen this run
+           perform 150-check-duplicate
+
+      *accumulate the end-of-report averages / brackets
+           add 1 to ws-total-students
+           add ws-student-years to ws-total-years
+           if ws-student-years <= 2
+               add 1 to ws-bracket-low
+           else
+               if ws-student-years <= 5
+                   add 1 to ws-bracket-mid
+               else
+                   add 1 to ws-bracket-high
+               end-if
+           end-if
+
       *clear output buffer.
            move spaces to print-line
-      
+
       *manipulate output.
            move input-student-number to print-student-number
            move input-student-name to print-student-name
            move input-student-year to print-student-year
            move ws-student-years to print-student-enrolled
-           
-      *preform output.    
+
+      *flag students who have reached the registrar's graduation
+      *eligibility threshold
+           if ws-student-years >= ws-grad-threshold
+               move "YES" to print-grad-flag
+           else
+               move spaces to print-grad-flag
+           end-if
+
+      *preform output.
            write print-line after advancing 2 lines
-      
-      *try to get the next line in the input file    
+
+      *try to get the next line in the input file
            read input-file
                at end move "Y" to ws-end-of-file-flag
-               
-      *end of the looping input file        
+
+      *end of the looping input file
            end-perform.
-           
-      *close the files.    
+
+      *end-of-report aggregate statistics and duplicate exception list
+           perform 300-print-stats.
+           perform 350-print-duplicates.
+
+      *close the files.
            close input-file, output-file.
-           
+
            goback.
+
+       150-check-duplicate.
+           move "N" to ws-dup-found-sw.
+           perform 155-check-seen-entry
+               varying ws-seen-idx from 1 by 1
+               until ws-seen-idx > ws-seen-count.
+           if ws-dup-found
+               if ws-dup-count < 100
+                   add 1 to ws-dup-count
+                   move input-student-number
+                       to ws-dup-entry(ws-dup-count)
+               end-if
+           else
+               if ws-seen-count < 500
+                   add 1 to ws-seen-count
+                   move input-student-number
+                       to ws-seen-entry(ws-seen-count)
+               end-if
+           end-if.
+
+       155-check-seen-entry.
+           if input-student-number = ws-seen-entry(ws-seen-idx)
+               set ws-dup-found to true
+           end-if.
+
+       300-print-stats.
+           if ws-total-students > 0
+               divide ws-total-years by ws-total-students
+                   giving ws-avg-years rounded
+           end-if.
+
+           move ws-avg-years to stats-avg.
+           move ws-bracket-low to stats-bracket-low.
+           move ws-bracket-mid to stats-bracket-mid.
+           move ws-bracket-high to stats-bracket-high.
+
+           write print-line from stats-heading-line
+               after advancing 2 lines.
+           write print-line from stats-avg-line
+               after advancing 2 lines.
+           write print-line from stats-bracket-low-line
+               after advancing 1 line.
+           write print-line from stats-bracket-mid-line
+               after advancing 1 line.
+           write print-line from stats-bracket-high-line
+               after advancing 1 line.
+
+       350-print-duplicates.
+           move ws-dup-count to dup-heading-count.
+           write print-line from dup-heading-line
+               after advancing 2 lines.
+           perform 355-print-one-duplicate
+               varying ws-dup-idx from 1 by 1
+               until ws-dup-idx > ws-dup-count.
+
+       355-print-one-duplicate.
+           move ws-dup-entry(ws-dup-idx) to dup-detail-number.
+           write print-line from dup-detail-line
+               after advancing 1 line.
+
+       960-check-batch-control.
+           perform 961-read-batch-control.
+
+           move "N" to ws-bc-found-sw.
+           perform 964-check-bc-job-entry
+               varying ws-bc-idx from 1 by 1
+               until ws-bc-idx > ws-bc-count.
+
+           if ws-bc-found
+               if ws-bc-last-run-date(ws-bc-match-idx)
+                       = ws-today-yyyymmdd
+                   display "warning - " ws-this-job-name
+                       " has already processed today's data"
+               end-if
+               add 1 to ws-bc-run-sequence(ws-bc-match-idx)
+               move ws-today-yyyymmdd
+                   to ws-bc-last-run-date(ws-bc-match-idx)
+           else
+               if ws-bc-count < 50
+                   add 1 to ws-bc-count
+                   move ws-this-job-name to ws-bc-job-name(ws-bc-count)
+                   move ws-today-yyyymmdd
+                       to ws-bc-last-run-date(ws-bc-count)
+                   move 1 to ws-bc-run-sequence(ws-bc-count)
+                   move ws-bc-count to ws-bc-match-idx
+               end-if
+           end-if.
+
+           perform 965-write-batch-control.
+
+       961-read-batch-control.
+      *    a missing control file just means this is the first run
+      *    of any job against it.
+           open input batch-control-file.
+           if ws-batchctl-status = "00"
+               read batch-control-file
+                   at end move "y" to sw-batchctl-eof
+               end-read
+               if ws-batchctl-status not = "00"
+                   move "y" to sw-batchctl-eof
+               end-if
+               perform 962-load-one-bc-entry
+                   until sw-batchctl-eof = "y"
+                       or ws-bc-count = 50
+               close batch-control-file
+           end-if.
+
+       962-load-one-bc-entry.
+
+           add 1 to ws-bc-count.
+           move bc-job-name to ws-bc-job-name(ws-bc-count).
+           move bc-last-run-date to ws-bc-last-run-date(ws-bc-count).
+           move bc-run-sequence to ws-bc-run-sequence(ws-bc-count).
+
+           read batch-control-file
+               at end move "y" to sw-batchctl-eof
+           end-read.
+           if ws-batchctl-status not = "00"
+               move "y" to sw-batchctl-eof
+           end-if.
+
+       964-check-bc-job-entry.
+           if ws-bc-job-name(ws-bc-idx) = ws-this-job-name
+               set ws-bc-found to true
+               move ws-bc-idx to ws-bc-match-idx
+           end-if.
+
+       965-write-batch-control.
+           open output batch-control-file.
+           perform 966-write-one-bc-entry
+               varying ws-bc-idx from 1 by 1
+               until ws-bc-idx > ws-bc-count.
+           close batch-control-file.
+
+       966-write-one-bc-entry.
+           move ws-bc-job-name(ws-bc-idx) to bc-job-name.
+           move ws-bc-last-run-date(ws-bc-idx) to bc-last-run-date.
+           move ws-bc-run-sequence(ws-bc-idx) to bc-run-sequence.
+           write batch-control-line.
+
        end program Lab2YearsEnrolled.
\ No newline at end of file
