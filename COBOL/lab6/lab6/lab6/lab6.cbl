@@ -16,8 +16,16 @@
            assign to "../../../data/lab6.out"
       *    assign to display
            organization is line sequential.
-           
-       configuration section.
+
+           select batch-control-file
+           assign to "../../../data/BatchControl.dat"
+           organization is line sequential
+           file status is ws-batchctl-status.
+
+           select print-config-file
+           assign to "../../../data/PrintConfig.dat"
+           organization is line sequential
+           file status is ws-printcfg-status.
 
        data division.
        file section.
@@ -39,7 +47,21 @@
            
        01  print-line.
            05 filler                       pic x(90).
-           
+
+       fd  batch-control-file
+           data record is batch-control-line.
+
+       01  batch-control-line.
+           05 bc-job-name                   pic x(8).
+           05 bc-last-run-date              pic 9(8).
+           05 bc-run-sequence               pic 9(5).
+
+       fd  print-config-file
+           data record is print-config-line.
+
+       01  print-config-line.
+           05 pc-lines-per-page             pic 99.
+
        working-storage section.
        01  name-line.
            05  filler                      pic x(5) value spaces.
@@ -49,6 +71,9 @@
            05  nl-date                     pic 9(6).
            05  filler                      pic x(5) value spaces.
            05  nl-time                     pic 9(8).
+           05  filler                      pic x(5) value spaces.
+           05  filler                      pic x(6) value "RUN #".
+           05  nl-run-sequence             pic zzzz9.
            
        01  rpt-heading.
            05 filler                       pic x(28).
@@ -189,13 +214,38 @@
       *------Varables--------------------------------------
        77 ws-pay-inc                           pic 9v999 value 0.0.
        77 ws-pay-increase                      pic 9(5)v99 value 0.
-       
+
+      *---------------Shared Batch-Control-------------------------
+       01 ws-batch-control-table.
+           05 ws-bc-entry occurs 50 times.
+               10 ws-bc-job-name             pic x(8).
+               10 ws-bc-last-run-date        pic 9(8).
+               10 ws-bc-run-sequence         pic 9(5).
+
+       01 ws-bc-count                       pic 99 value 0.
+       01 ws-bc-idx                          pic 99 value 0.
+       01 ws-bc-match-idx                    pic 99 value 0.
+       01 ws-bc-found-sw                     pic x value "N".
+           88 ws-bc-found                         value "Y".
+       01 ws-batchctl-status                 pic xx.
+       01 sw-batchctl-eof                    pic x value "n".
+       01 ws-this-job-name                   pic x(8) value "LAB6".
+       01 ws-today-yyyymmdd                  pic 9(8).
+
+      *---------------Shared Print-Configuration--------------------
+       01 ws-printcfg-status                 pic xx.
+
        procedure division.
+           accept ws-today-yyyymmdd from date yyyymmdd.
+           perform 960-check-batch-control.
+           perform 970-read-print-config.
+
            open input input-file,
                 output output-file.
-                
+
            accept nl-date from date.
            accept nl-time from time.
+           move ws-bc-run-sequence(ws-bc-match-idx) to nl-run-sequence.
            
       * Header for the first page    
            perform 100-print-headings.
@@ -338,5 +388,100 @@
            
            write print-line from average-line1 after advancing 2 lines.
            write print-line from average-line2 after advancing 1 line.
+
+       960-check-batch-control.
+           perform 961-read-batch-control.
+
+           move "N" to ws-bc-found-sw.
+           perform 964-check-bc-job-entry
+               varying ws-bc-idx from 1 by 1
+               until ws-bc-idx > ws-bc-count.
+
+           if ws-bc-found
+               if ws-bc-last-run-date(ws-bc-match-idx)
+                       = ws-today-yyyymmdd
+                   display "warning - " ws-this-job-name
+                       " has already processed today's data"
+               end-if
+               add 1 to ws-bc-run-sequence(ws-bc-match-idx)
+               move ws-today-yyyymmdd
+                   to ws-bc-last-run-date(ws-bc-match-idx)
+           else
+               if ws-bc-count < 50
+                   add 1 to ws-bc-count
+                   move ws-this-job-name to ws-bc-job-name(ws-bc-count)
+                   move ws-today-yyyymmdd
+                       to ws-bc-last-run-date(ws-bc-count)
+                   move 1 to ws-bc-run-sequence(ws-bc-count)
+                   move ws-bc-count to ws-bc-match-idx
+               end-if
+           end-if.
+
+           perform 965-write-batch-control.
+
+       961-read-batch-control.
+      *    a missing control file just means this is the first run
+      *    of any job against it.
+           open input batch-control-file.
+           if ws-batchctl-status = "00"
+               read batch-control-file
+                   at end move "y" to sw-batchctl-eof
+               end-read
+               if ws-batchctl-status not = "00"
+                   move "y" to sw-batchctl-eof
+               end-if
+               perform 962-load-one-bc-entry
+                   until sw-batchctl-eof = "y"
+                       or ws-bc-count = 50
+               close batch-control-file
+           end-if.
+
+       962-load-one-bc-entry.
+
+           add 1 to ws-bc-count.
+           move bc-job-name to ws-bc-job-name(ws-bc-count).
+           move bc-last-run-date to ws-bc-last-run-date(ws-bc-count).
+           move bc-run-sequence to ws-bc-run-sequence(ws-bc-count).
+
+           read batch-control-file
+               at end move "y" to sw-batchctl-eof
+           end-read.
+           if ws-batchctl-status not = "00"
+               move "y" to sw-batchctl-eof
+           end-if.
+
+       964-check-bc-job-entry.
+           if ws-bc-job-name(ws-bc-idx) = ws-this-job-name
+               set ws-bc-found to true
+               move ws-bc-idx to ws-bc-match-idx
+           end-if.
+
+       965-write-batch-control.
+           open output batch-control-file.
+           perform 966-write-one-bc-entry
+               varying ws-bc-idx from 1 by 1
+               until ws-bc-idx > ws-bc-count.
+           close batch-control-file.
+
+       966-write-one-bc-entry.
+           move ws-bc-job-name(ws-bc-idx) to bc-job-name.
+           move ws-bc-last-run-date(ws-bc-idx) to bc-last-run-date.
+           move ws-bc-run-sequence(ws-bc-idx) to bc-run-sequence.
+           write batch-control-line.
+
+       970-read-print-config.
+      *    a missing print-config-file just leaves the compiled-in
+      *    ws-lines-per-page default in place.
+           open input print-config-file.
+           if ws-printcfg-status = "00"
+               read print-config-file
+                   at end continue
+               end-read
+               if ws-printcfg-status = "00"
+                   move pc-lines-per-page to ws-lines-per-page
+               end-if
+               close print-config-file
+           end-if.
+
        end program Program1.
        
\ No newline at end of file
