@@ -15,8 +15,36 @@
            assign to "../../../data/lab3.out"
       *    assign to display
            organization is line sequential.
-           
-       configuration section.
+
+           select customer-master-file
+           assign to "../../../data/lab3CustMast.dat"
+           organization is line sequential
+           file status is ws-custmast-status.
+
+           select item-master-file
+           assign to "../../../data/lab3ItemMast.dat"
+           organization is line sequential
+           file status is ws-itemmast-status.
+
+           select back-order-file
+           assign to "../../../data/lab3BackOrder.out"
+           organization is line sequential.
+
+           select batch-control-file
+           assign to "../../../data/BatchControl.dat"
+           organization is line sequential
+           file status is ws-batchctl-status.
+
+           select acct-file
+           assign to "ACCTFILE"
+           organization is indexed
+           access mode is random
+           record key is fd-acctkey
+           file status is ws-acct-status.
+
+           select credit-hold-file
+           assign to "../../../data/lab3CreditHold.out"
+           organization is line sequential.
 
        data division.
        file section.
@@ -31,6 +59,81 @@
            05 input-description             pic x(13).
            05 input-price                   pic 9(4)v99.
            05 input-class                   pic x.
+           05 input-cust-num                pic x(4).
+           05 input-item-code               pic x(6).
+
+       fd  customer-master-file
+           data record is customer-master-line.
+
+       01  customer-master-line.
+           05 cml-cust-num                  pic x(4).
+           05 cml-trans-class               pic x.
+           05 cml-acct-code                 pic x(3).
+
+       fd  item-master-file
+           data record is item-master-line.
+
+       01  item-master-line.
+           05 iml-item-code                 pic x(6).
+           05 iml-on-hand                   pic 9(5).
+
+       fd  back-order-file
+           data record is back-order-line.
+
+       01  back-order-line.
+           05  bol-invoice-number  pic xxxx.
+           05  filler              pic x(2).
+           05  bol-item-code       pic x(6).
+           05  filler              pic x(2).
+           05  bol-description     pic x(13).
+           05  filler              pic x(2).
+           05  bol-qty-ordered     pic zz9.
+           05  filler              pic x(2).
+           05  bol-qty-on-hand     pic zz9.
+
+       01  back-order-heading-line.
+           05  filler              pic x(3).
+           05  filler              pic x(28)
+               value "back-ordered items exception".
+
+       fd  batch-control-file
+           data record is batch-control-line.
+
+       01  batch-control-line.
+           05 bc-job-name                   pic x(8).
+           05 bc-last-run-date              pic 9(8).
+           05 bc-run-sequence               pic 9(5).
+
+      *    same 99-byte layout DCIA2PGC/DCIA2PGR keep on ACCTFILE -
+      *    the friendly field names come from the ACCTREC copybook,
+      *    read straight into via "read acct-file into acctrec".
+       fd  acct-file
+           record contains 99 characters.
+
+       01  acct-file-record.
+           05 fd-acctkey.
+               10 fd-acctcode                   pic x(3).
+               10 fd-acctno                      pic 9(5).
+           05 filler                        pic x(91).
+
+       fd  credit-hold-file
+           data record is credit-hold-line.
+
+       01  credit-hold-line.
+           05  chl-invoice-number  pic xxxx.
+           05  filler              pic x(2).
+           05  chl-cust-num        pic x(4).
+           05  filler              pic x(2).
+           05  chl-extended-price  pic zzz,zz9.99.
+           05  filler              pic x(2).
+           05  chl-crlimit         pic zz,zzz,zz9.
+           05  filler              pic x(2).
+           05  chl-curbal          pic zz,zzz,zz9.
+
+       01  credit-hold-heading-line.
+           05  filler              pic x(3).
+           05  filler              pic x(24)
+               value "credit hold exception".
 
        FD  output-file
            data record is print-line
@@ -134,15 +237,154 @@
        77 ws-percent-discount               pic 9v999 value 0.
        
        77 total-perc-discount               pic 99v9 value 0.
-       
-       
-       
+
+      *---------------Customer Master Table-------------------------
+      *    loaded once by 050-read-customer-master - supplies the
+      *    transportation class for a customer when input-class is
+      *    left blank on the invoice line.
+       01 ws-customer-table.
+           05 ws-cust-entry occurs 200 times.
+               10 ws-cust-num        pic x(4).
+               10 ws-cust-class      pic x.
+               10 ws-cust-acct-code  pic x(3).
+
+       01 ws-cust-count             pic 999 value 0.
+       01 ws-cust-idx                pic 999 value 0.
+       01 ws-cust-match-idx          pic 999 value 0.
+       01 ws-custmast-status         pic xx.
+       01 sw-custmast-eof            pic x value "n".
+
+       01 ws-cust-found-sw           pic x value "N".
+           88 ws-cust-found               value "Y".
+
+       01 ws-effective-class        pic x.
+
+      *---------------Item Master Table-------------------------------
+      *    loaded once by 052-read-item-master - drives the
+      *    on-hand quantity check and back-order exception in
+      *    160-check-on-hand-quantity.
+       01 ws-item-table.
+           05 ws-item-entry occurs 300 times.
+               10 ws-item-code       pic x(6).
+               10 ws-item-on-hand    pic 9(5).
+
+       01 ws-item-count             pic 999 value 0.
+       01 ws-item-idx                pic 999 value 0.
+       01 ws-item-match-idx          pic 999 value 0.
+       01 ws-itemmast-status         pic xx.
+       01 sw-itemmast-eof            pic x value "n".
+
+       01 ws-item-found-sw           pic x value "N".
+           88 ws-item-found               value "Y".
+
+       01 ws-back-order-sw           pic x value "N".
+           88 ws-back-order               value "Y".
+
+       01 ws-count-back-order       pic 99 value 0.
+
+      *---------------Transportation Charges by Class-----------------
+       77 ws-trans-charge-class-a    pic 9(8)v99 value 0.
+       77 ws-trans-charge-class-b    pic 9(8)v99 value 0.
+       77 ws-trans-charge-other      pic 9(8)v99 value 0.
+
+       01 ws-trans-class-a-line.
+           05 filler                 pic x(3).
+           05 filler                 pic x(25)
+               value "CLASS A TRANSPORTATION = ".
+           05 total-trans-class-a    pic $$$,$$$,$$9.99.
+
+       01 ws-trans-class-b-line.
+           05 filler                 pic x(3).
+           05 filler                 pic x(25)
+               value "CLASS B TRANSPORTATION = ".
+           05 total-trans-class-b    pic $$$,$$$,$$9.99.
+
+       01 ws-trans-class-other-line.
+           05 filler                 pic x(3).
+           05 filler                 pic x(25)
+               value "OTHER TRANSPORTATION = ".
+           05 total-trans-class-other pic $$$,$$$,$$9.99.
+
+      *shared batch-control file - tracks which business date each
+      *job in the batch suite last processed, so a job doesn't get
+      *accidentally rerun against the same day's data or skip a day
+       01 ws-batch-control-table.
+           05 ws-bc-entry occurs 50 times.
+               10 ws-bc-job-name             pic x(8).
+               10 ws-bc-last-run-date        pic 9(8).
+               10 ws-bc-run-sequence         pic 9(5).
+
+       01 ws-bc-count                       pic 99 value 0.
+       01 ws-bc-idx                          pic 99 value 0.
+       01 ws-bc-match-idx                    pic 99 value 0.
+       01 ws-bc-found-sw                     pic x value "N".
+           88 ws-bc-found                         value "Y".
+       01 ws-batchctl-status                 pic xx.
+       01 sw-batchctl-eof                    pic x value "n".
+       01 ws-this-job-name                   pic x(8) value "LAB3".
+       01 ws-today-yyyymmdd                  pic 9(8).
+
+      *---------------Credit-Limit Check (ACCTFILE)--------------------
+      *    same ACCTREC copybook the CICS account-maintenance
+      *    transactions (DCIA2PGC/DCIA2PGR) use, so a customer's
+      *    limit here always matches what account maintenance sees.
+       COPY 'ACCTREC'.
+
+       01 ws-acct-lookup-key.
+           05 ws-acct-lookup-code            pic x(3) value "XXX".
+           05 ws-acct-lookup-no              pic 9(5).
+           05 ws-acct-lookup-no-x redefines
+              ws-acct-lookup-no              pic x(5).
+
+       01 ws-acct-status                     pic xx.
+
+      *    ws-acct-status is the FILE STATUS on acct-file's SELECT, so
+      *    every READ in 180-check-credit-limit overwrites it too - an
+      *    ordinary invalid-key lookup miss would otherwise look like
+      *    the file never opened and permanently disable the check for
+      *    the rest of the run. This copy is set once, right after the
+      *    OPEN, and never touched again.
+       01 ws-acctfile-open-status            pic xx.
+
+       01 ws-acct-found-sw                   pic x value "N".
+           88 ws-acct-found                       value "Y".
+
+      *    looks up the customer's real branch code out of the
+      *    customer master table, the same table 150-determine-
+      *    trans-class already loads - "XXX" is only a fallback
+      *    for a customer master has no entry for this customer.
+       01 ws-acctcode-found-sw               pic x value "N".
+           88 ws-acctcode-found                   value "Y".
+       01 ws-acctcode-match-idx              pic 999 value 0.
+
+       01 ws-credit-hold-sw                  pic x value "N".
+           88 ws-credit-hold                      value "Y".
+
+       01 ws-count-credit-hold               pic 99 value 0.
+
        procedure division.
-       
+
+           accept ws-today-yyyymmdd from date yyyymmdd.
+           perform 960-check-batch-control.
+
            open output output-file.
+           open output back-order-file.
+           open output credit-hold-file.
            open input input-file.
+           open input acct-file.
+           move ws-acct-status to ws-acctfile-open-status.
+           if ws-acctfile-open-status not = "00"
+               display "warning - unable to open ACCTFILE"
+                   " - credit-limit checks will be skipped"
+           end-if.
            move spaces to print-line.
-      
+
+           perform 050-read-customer-master.
+           perform 052-read-item-master.
+
+           write back-order-line from back-order-heading-line.
+           write credit-hold-line from credit-hold-heading-line.
+
       *Write the header being my name
            write print-line from ws-header
                after advancing 2 lines.
@@ -156,84 +398,309 @@
                
            read input-file at end move "Y" to ws-end-of-file-flag.
                
-           perform 100-compute until ws-end-of-file-flag equals "Y".
+           perform 100-compute until ws-end-of-file-flag = "Y".
            
            perform 200-totals.
                
       *    accept return-code.
                
-      *close the files.    
-           close input-file, output-file.
-           
+      *close the files.
+           close input-file, output-file, back-order-file,
+               credit-hold-file, acct-file.
+
            goback.
 
-       
-       100-compute.    
+       050-read-customer-master.
+
+      *    a missing customer master just leaves the table empty,
+      *    so every blank input-class falls through to the
+      *    volume-based default with no override available.
+           open input customer-master-file.
+
+           if ws-custmast-status = "00"
+               read customer-master-file
+                   at end move "y" to sw-custmast-eof
+               end-read
+               if ws-custmast-status not = "00"
+                   move "y" to sw-custmast-eof
+               end-if
+               perform 051-load-one-customer
+                   until sw-custmast-eof = "y"
+                       or ws-cust-count = 200
+               close customer-master-file
+           end-if.
+
+       051-load-one-customer.
+
+           add 1 to ws-cust-count.
+           move cml-cust-num to ws-cust-num(ws-cust-count).
+           move cml-trans-class to ws-cust-class(ws-cust-count).
+           move cml-acct-code to ws-cust-acct-code(ws-cust-count).
+
+           read customer-master-file
+               at end move "y" to sw-custmast-eof
+           end-read.
+           if ws-custmast-status not = "00"
+               move "y" to sw-custmast-eof
+           end-if.
+
+       052-read-item-master.
+
+      *    a missing item master just leaves the table empty, so
+      *    the on-hand check never finds a match and no line is
+      *    flagged as back-ordered.
+           open input item-master-file.
+
+           if ws-itemmast-status = "00"
+               read item-master-file
+                   at end move "y" to sw-itemmast-eof
+               end-read
+               if ws-itemmast-status not = "00"
+                   move "y" to sw-itemmast-eof
+               end-if
+               perform 053-load-one-item
+                   until sw-itemmast-eof = "y"
+                       or ws-item-count = 300
+               close item-master-file
+           end-if.
+
+       053-load-one-item.
+
+           add 1 to ws-item-count.
+           move iml-item-code to ws-item-code(ws-item-count).
+           move iml-on-hand to ws-item-on-hand(ws-item-count).
+
+           read item-master-file
+               at end move "y" to sw-itemmast-eof
+           end-read.
+           if ws-itemmast-status not = "00"
+               move "y" to sw-itemmast-eof
+           end-if.
+
+       150-determine-trans-class.
+
+      *    input-class is kept only as an override - a blank
+      *    class defers to the customer master's own class.
+           if input-class not = space
+               move input-class to ws-effective-class
+           else
+               move "N" to ws-cust-found-sw
+               perform 155-check-customer-entry
+                   varying ws-cust-idx from 1 by 1
+                   until ws-cust-idx > ws-cust-count
+
+               if ws-cust-found
+                   move ws-cust-class(ws-cust-match-idx)
+                       to ws-effective-class
+               else
+                   move space to ws-effective-class
+               end-if
+           end-if.
+
+       155-check-customer-entry.
+
+           if input-cust-num = ws-cust-num(ws-cust-idx)
+               set ws-cust-found to true
+               move ws-cust-idx to ws-cust-match-idx
+           end-if.
+
+       160-check-on-hand-quantity.
+
+           move "N" to ws-item-found-sw.
+           move "N" to ws-back-order-sw.
+
+           perform 165-check-item-entry
+               varying ws-item-idx from 1 by 1
+               until ws-item-idx > ws-item-count.
+
+           if ws-item-found
+               and input-quantity > ws-item-on-hand(ws-item-match-idx)
+               set ws-back-order to true
+           end-if.
+
+       165-check-item-entry.
+
+           if input-item-code = ws-item-code(ws-item-idx)
+               set ws-item-found to true
+               move ws-item-idx to ws-item-match-idx
+           end-if.
+
+       170-report-back-order.
+
+           add 1 to ws-count-back-order.
+
+           move input-invoice-number to bol-invoice-number.
+           move input-item-code to bol-item-code.
+           move input-description to bol-description.
+           move input-quantity to bol-qty-ordered.
+           move ws-item-on-hand(ws-item-match-idx) to bol-qty-on-hand.
+
+           write back-order-line.
+
+       180-check-credit-limit.
+
+      *    ACCTNO is a 5-digit numeric key on ACCTFILE - a 4-digit
+      *    customer number just fills the low-order 4 positions.
+      *    the branch code segment of the key comes from the
+      *    customer master's own account code via 178, below.
+           move "N" to ws-credit-hold-sw.
+
+           if ws-acctfile-open-status = "00"
+               perform 178-find-customer-acct-code
+
+               move zero to ws-acct-lookup-no
+               move input-cust-num to ws-acct-lookup-no-x(2:4)
+               move ws-acct-lookup-key to fd-acctkey
+
+               read acct-file into ACCTREC
+                   invalid key move "N" to ws-acct-found-sw
+                   not invalid key move "Y" to ws-acct-found-sw
+               end-read
+
+               if ws-acct-found
+                   if CURBAL + ws-extended-price > CRLIMIT
+                       set ws-credit-hold to true
+                   end-if
+               end-if
+           else
+               move "N" to ws-acct-found-sw
+           end-if.
+
+       178-find-customer-acct-code.
+
+           move "N" to ws-acctcode-found-sw.
+           perform 179-check-customer-acct-entry
+               varying ws-cust-idx from 1 by 1
+               until ws-cust-idx > ws-cust-count.
+
+           if ws-acctcode-found
+               move ws-cust-acct-code(ws-acctcode-match-idx)
+                   to ws-acct-lookup-code
+           else
+               move "XXX" to ws-acct-lookup-code
+           end-if.
+
+       179-check-customer-acct-entry.
+
+           if input-cust-num = ws-cust-num(ws-cust-idx)
+               set ws-acctcode-found to true
+               move ws-cust-idx to ws-acctcode-match-idx
+           end-if.
+
+       185-report-credit-hold.
+
+           add 1 to ws-count-credit-hold.
+
+           move input-invoice-number to chl-invoice-number.
+           move input-cust-num to chl-cust-num.
+           move ws-extended-price to chl-extended-price.
+           move CRLIMIT to chl-crlimit.
+           move CURBAL to chl-curbal.
+
+           write credit-hold-line.
+
+       100-compute.
                add 1 to ws-total-items.
-      
-      *Find extended price        
-               compute ws-extended-price = 
+
+               perform 150-determine-trans-class.
+               perform 160-check-on-hand-quantity.
+
+           if ws-back-order
+               perform 170-report-back-order
+           else
+      *Find extended price
+               compute ws-extended-price =
                    input-price * input-quantity.
-                   
-      *Discount            
-      *if extendeded price greater then $200 then discount rate is 11%   
-               if ws-extended-price > 200
-               
-                   move 0.11 to ws-discount-percent
-                   
-                   compute ws-discount-amount rounded = 
+
+               perform 180-check-credit-limit.
+
+               if ws-credit-hold
+                   perform 185-report-credit-hold
+               else
+
+      *Discount
+      *if extended price is over $1000 then discount rate is 18%,
+      *over $200 it's 11%, at or under $200 there's no discount
+               if ws-extended-price > 1000
+
+                   move 0.18 to ws-discount-percent
+
+                   compute ws-discount-amount rounded =
                        (ws-extended-price * ws-discount-percent)
-                   
+
                    compute ws-net-price  =
                        (ws-extended-price - ws-discount-amount)
                else
-      *otherwise no discount        
-                   move zero to ws-discount-amount
-                   add 1 to ws-items-no-discount
-                   move ws-extended-price to ws-net-price
+                   if ws-extended-price > 200
+
+                       move 0.11 to ws-discount-percent
+
+                       compute ws-discount-amount rounded =
+                           (ws-extended-price * ws-discount-percent)
+
+                       compute ws-net-price  =
+                           (ws-extended-price - ws-discount-amount)
+                   else
+      *otherwise no discount
+                       move zero to ws-discount-amount
+                       add 1 to ws-items-no-discount
+                       move ws-extended-price to ws-net-price
+                   end-if
                end-if
-      
-      *Transportion charges        
-               if input-class = "A"
+
+      *Transportion charges
+               if ws-effective-class = "A"
                    move 0.29 to ws-trans-percent
-               else if input-class = "B"
+               else if ws-effective-class = "B"
                    move 0.14 to ws-trans-percent
                else if input-quantity > 144
                    move 0.115 to ws-trans-percent
                else
                    move 0 to ws-trans-percent
-               end-if.
-               
+               end-if
+
                if ws-trans-percent > 0
                    compute ws-trans-charge rounded =
                        ws-trans-percent * ws-extended-price
                else
                    move 35 to ws-trans-charge
-               end-if.
-               
+               end-if
+
+      *split the transportation charge into its per-class bucket
+      *so 200-totals can show which class drives freight cost
+               if ws-effective-class = "A"
+                   add ws-trans-charge to ws-trans-charge-class-a
+               else if ws-effective-class = "B"
+                   add ws-trans-charge to ws-trans-charge-class-b
+               else
+                   add ws-trans-charge to ws-trans-charge-other
+               end-if
+
       *adding totals
-               add ws-extended-price to ws-total-extended-price.
-               add ws-net-price to ws-total-net-price.
-               add ws-trans-charge to ws-total-trans-charge.
-      
+               add ws-extended-price to ws-total-extended-price
+               add ws-net-price to ws-total-net-price
+               add ws-trans-charge to ws-total-trans-charge
+
       *moving for printing
                move spaces to print-line
                move input-invoice-number to print-invoice-number
                move ws-extended-price to print-extended-price
                move ws-discount-amount to print-discount-amount
                move ws-net-price to print-net-price
-               move input-class to print-class
+               move ws-effective-class to print-class
                multiply ws-trans-percent by 100
                    giving print-trans-percent
                move ws-trans-charge to print-trans-charge
-      
+
       *advance and print the line.
                write print-line from print-line
-               after advancing 1 lines 
-      
-      *try to read the next line.        
-               read input-file at end move "Y" to ws-end-of-file-flag. 
-       
+               after advancing 1 lines
+               end-if
+           end-if.
+
+      *try to read the next line.
+               read input-file at end move "Y" to ws-end-of-file-flag.
+
        200-totals.
            compute ws-items-discount =
                ws-items-no-discount - ws-total-items.
@@ -251,13 +718,103 @@
            
            move ws-items-no-discount to total-items-no-discount.
            move total-perc-discount to print-percent-discount.
-           
-      *Printing the totals    
+
+           move ws-trans-charge-class-a to total-trans-class-a.
+           move ws-trans-charge-class-b to total-trans-class-b.
+           move ws-trans-charge-other to total-trans-class-other.
+
+      *Printing the totals
            write print-line from ws-total-line
                after advancing 2 lines.
            write print-line from ws-total-line-no-discount
                after advancing 2 lines.
            write print-line from total-line-percent-discount
                after advancing 2 lines.
-           
+           write print-line from ws-trans-class-a-line
+               after advancing 2 lines.
+           write print-line from ws-trans-class-b-line
+               after advancing 1 lines.
+           write print-line from ws-trans-class-other-line
+               after advancing 1 lines.
+
+       960-check-batch-control.
+           perform 961-read-batch-control.
+
+           move "N" to ws-bc-found-sw.
+           perform 964-check-bc-job-entry
+               varying ws-bc-idx from 1 by 1
+               until ws-bc-idx > ws-bc-count.
+
+           if ws-bc-found
+               if ws-bc-last-run-date(ws-bc-match-idx)
+                       = ws-today-yyyymmdd
+                   display "warning - " ws-this-job-name
+                       " has already processed today's data"
+               end-if
+               add 1 to ws-bc-run-sequence(ws-bc-match-idx)
+               move ws-today-yyyymmdd
+                   to ws-bc-last-run-date(ws-bc-match-idx)
+           else
+               if ws-bc-count < 50
+                   add 1 to ws-bc-count
+                   move ws-this-job-name to ws-bc-job-name(ws-bc-count)
+                   move ws-today-yyyymmdd
+                       to ws-bc-last-run-date(ws-bc-count)
+                   move 1 to ws-bc-run-sequence(ws-bc-count)
+                   move ws-bc-count to ws-bc-match-idx
+               end-if
+           end-if.
+
+           perform 965-write-batch-control.
+
+       961-read-batch-control.
+      *    a missing control file just means this is the first run
+      *    of any job against it.
+           open input batch-control-file.
+           if ws-batchctl-status = "00"
+               read batch-control-file
+                   at end move "y" to sw-batchctl-eof
+               end-read
+               if ws-batchctl-status not = "00"
+                   move "y" to sw-batchctl-eof
+               end-if
+               perform 962-load-one-bc-entry
+                   until sw-batchctl-eof = "y"
+                       or ws-bc-count = 50
+               close batch-control-file
+           end-if.
+
+       962-load-one-bc-entry.
+
+           add 1 to ws-bc-count.
+           move bc-job-name to ws-bc-job-name(ws-bc-count).
+           move bc-last-run-date to ws-bc-last-run-date(ws-bc-count).
+           move bc-run-sequence to ws-bc-run-sequence(ws-bc-count).
+
+           read batch-control-file
+               at end move "y" to sw-batchctl-eof
+           end-read.
+           if ws-batchctl-status not = "00"
+               move "y" to sw-batchctl-eof
+           end-if.
+
+       964-check-bc-job-entry.
+           if ws-bc-job-name(ws-bc-idx) = ws-this-job-name
+               set ws-bc-found to true
+               move ws-bc-idx to ws-bc-match-idx
+           end-if.
+
+       965-write-batch-control.
+           open output batch-control-file.
+           perform 966-write-one-bc-entry
+               varying ws-bc-idx from 1 by 1
+               until ws-bc-idx > ws-bc-count.
+           close batch-control-file.
+
+       966-write-one-bc-entry.
+           move ws-bc-job-name(ws-bc-idx) to bc-job-name.
+           move ws-bc-last-run-date(ws-bc-idx) to bc-last-run-date.
+           move ws-bc-run-sequence(ws-bc-idx) to bc-run-sequence.
+           write batch-control-line.
+
        end program Lab3Transportation.
\ No newline at end of file
