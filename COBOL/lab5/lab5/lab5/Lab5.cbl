@@ -6,14 +6,72 @@
 
        input-output section.
        file-control.
-           select sales-file  assign to "../../../data/lab5.dat"
-                    organization is line sequential.
-                    
+      *    the actual path is set at run time by 900-process-one-
+      *    branch from the branch-list-file below, so more than one
+      *    branch's sales-file can be run through this same program.
+           select sales-file  assign to ws-branch-filename
+                    organization is line sequential
+                    file status is ws-sales-status.
+
+      *    list of branch sales files to consolidate - one branch
+      *    code and file path per line. missing file falls back to
+      *    the single lab5.dat path this program always used.
+           select branch-list-file
+           assign to "../../../data/lab5Branches.dat"
+                    organization is line sequential
+                    file status is ws-branchlist-status.
+
            select report-file
            assign to "../../../data/lab5.out"
       *    assign to display
                     organization is line sequential.
 
+      *    tiered commission-rate schedule, one entry per sales
+      *    threshold - replaces the old flat ws-bonus/ws-bonus-rate.
+      *    missing file leaves the compiled-in single-tier default
+      *    in place, same convention as lab8's rate-file.
+           select commission-tier-file
+           assign to "../../../data/lab5CommTiers.dat"
+                    organization is line sequential
+                    file status is ws-commtier-status.
+
+      *    salesperson master, keyed by sm-sman-num - loaded into
+      *    a table at job start so each sales-rec can be checked
+      *    against a real roster instead of trusting sr-sman-num.
+           select salesperson-master-file
+           assign to "../../../data/lab5SmanMast.dat"
+                    organization is line sequential
+                    file status is ws-smanmast-status.
+
+      *    year-to-date commission balances per salesperson - read
+      *    in at job start, updated in memory as each sales-rec is
+      *    processed, then rewritten in full so tomorrow's run
+      *    picks up where today left off.
+           select ytd-file
+           assign to "../../../data/lab5YtdBalances.dat"
+                    organization is line sequential
+                    file status is ws-ytd-status.
+
+      *    exception report for sales-rec input that fails the
+      *    range/numeric edits in 330-validate-sales-record.
+           select reject-file
+           assign to "../../../data/lab5Reject.out"
+                    organization is line sequential.
+
+      *    shared batch-control file - tracks which business date
+      *    each job in the batch suite last processed.
+           select batch-control-file
+           assign to "../../../data/BatchControl.dat"
+           organization is line sequential
+           file status is ws-batchctl-status.
+
+      *    shared print-configuration file - lets the printed page
+      *    length be tuned without a recompile.
+           select print-config-file
+           assign to "../../../data/PrintConfig.dat"
+           organization is line sequential
+           file status is ws-printcfg-status.
+
        data division.
        file section.
        fd  sales-file 
@@ -26,8 +84,11 @@
            05  sr-rate         pic 99.
            05  sr-min          pic 999.
            05  sr-max          pic 9999.
+           05  sr-team-code    pic xxx.
+           05  sr-rec-type     pic x.
+               88 sr-reversal-rec     value 'R'.
 
-       fd  report-file 
+       fd  report-file
            data record is prt-line.
 
        01  prt-line.
@@ -51,6 +112,70 @@
            05  sdl-paid         pic $*,*99.
            05  filler           pic x(3).
            05  sdl-notes        pic x(16).
+           05  filler           pic x(2).
+           05  sdl-ytd-paid     pic $$$,$$9.99.
+
+       fd  commission-tier-file
+           data record is commission-tier-line.
+
+       01  commission-tier-line.
+           05  ctl-threshold    pic 9(5).
+           05  ctl-rate         pic 9v999.
+
+       fd  salesperson-master-file
+           data record is salesperson-master-rec.
+
+       01  salesperson-master-rec.
+           05  sm-sman-num      pic xx.
+           05  sm-name          pic x(8).
+           05  sm-tier-min      pic 999.
+           05  sm-tier-max      pic 9999.
+
+       fd  ytd-file
+           data record is ytd-balance-line.
+
+       01  ytd-balance-line.
+           05  ytdl-sman-num    pic xx.
+           05  ytdl-ytd-paid    pic 9(6)v99.
+
+       fd  reject-file
+           data record is reject-line.
+
+       01  reject-line.
+           05  rjl-sman-num     pic xx.
+           05  filler           pic x(2).
+           05  rjl-name         pic x(8).
+           05  filler           pic x(2).
+           05  rjl-sales        pic x(4).
+           05  filler           pic x(2).
+           05  rjl-rate         pic x(2).
+           05  filler           pic x(2).
+           05  rjl-min          pic x(3).
+           05  filler           pic x(2).
+           05  rjl-max          pic x(4).
+           05  filler           pic x(2).
+           05  rjl-reason       pic x(30).
+
+       fd  branch-list-file
+           data record is branch-list-line.
+
+       01  branch-list-line.
+           05  bll-branch-code   pic xxx.
+           05  bll-branch-path   pic x(60).
+
+       fd  batch-control-file
+           data record is batch-control-line.
+
+       01  batch-control-line.
+           05 bc-job-name                   pic x(8).
+           05 bc-last-run-date              pic 9(8).
+           05 bc-run-sequence               pic 9(5).
+
+       fd  print-config-file
+           data record is print-config-line.
+
+       01  print-config-line.
+           05 pc-lines-per-page             pic 99.
 
        working-storage section.
        
@@ -75,6 +200,8 @@
            05  filler          pic x(4)  value "paid".
            05  filler          pic x(4)  value spaces.
            05  filler          pic x(5)  value "notes".
+           05  filler          pic x(3)  value spaces.
+           05  filler          pic x(3)  value "ytd".
 
        01  underlines.
            05  filler          pic x(1)  value spaces.
@@ -95,6 +222,8 @@
            05  filler          pic x(4)  value "----".
            05  filler          pic x(4)  value spaces.
            05  filler          pic x(6)  value "------".
+           05  filler          pic x(3)  value spaces.
+           05  filler          pic x(3)  value "---".
 
        01  name-line.
            05  filler          pic x(5) value spaces.
@@ -104,7 +233,10 @@
            05  nl-date         pic 9(6).
            05  filler          pic x(5)  value spaces.
            05  nl-time         pic 9(8).
-      
+           05  filler          pic x(5)  value spaces.
+           05  filler          pic x(8)  value "run # ".
+           05  nl-run-sequence pic zzzz9.
+
       *----------------Totals-------------------------------
        
        01  total-line.
@@ -127,7 +259,21 @@
            05  filler          pic x(35)
                 value "number with no bonus less than min ".
            05  minl-num-less-min  pic zz9.
-           
+
+       01  num-unknown-salesperson-line.
+           05  filler          pic x(5).
+           05  filler          pic x(34)
+                value "number with unknown salesperson # ".
+           05  unkl-num-unknown   pic zz9.
+
+       01  num-rejected-line.
+           05  filler          pic x(5).
+           05  filler          pic x(32)
+                value "number of records rejected (see ".
+           05  filler          pic x(15)
+                value "reject report) ".
+           05  rejl-num-rejected  pic zz9.
+
        01  earned-it-percent-line.
            05  filler          pic x(5).
            05  filler          pic x(35)
@@ -156,6 +302,49 @@
            05 filler  pic x(28).
            05 filler  pic x(23)
                    value "sales commission report".
+
+       01  team-subtotal-heading.
+           05  filler          pic x(5)  value spaces.
+           05  filler          pic x(29)
+               value "team commission subtotals".
+
+       01  team-subtotal-line.
+           05  filler          pic x(5).
+           05  filler          pic x(7)  value "team: ".
+           05  tsl-team-code   pic xxx.
+           05  filler          pic x(5)  value spaces.
+           05  filler          pic x(7)  value "earned ".
+           05  tsl-team-earned pic $$$$,$$9.
+           05  filler          pic x(3)  value spaces.
+           05  filler          pic x(5)  value "paid ".
+           05  tsl-team-paid   pic $$$$,$$9.
+
+       01  branch-subtotal-line.
+           05  filler          pic x(5).
+           05  filler          pic x(9)  value "branch: ".
+           05  bsl-branch-code pic xxx.
+           05  filler          pic x(5)  value spaces.
+           05  filler          pic x(7)  value "earned ".
+           05  bsl-branch-earned pic $$$$,$$9.
+           05  filler          pic x(3)  value spaces.
+           05  filler          pic x(5)  value "paid ".
+           05  bsl-branch-paid pic $$$$,$$9.
+
+       01  reject-heading-line1.
+           05  filler          pic x(1)  value spaces.
+           05  filler          pic x(2)  value "no".
+           05  filler          pic x(2)  value spaces.
+           05  filler          pic x(8)  value "name".
+           05  filler          pic x(2)  value spaces.
+           05  filler          pic x(4)  value "sale".
+           05  filler          pic x(2)  value spaces.
+           05  filler          pic x(2)  value "rt".
+           05  filler          pic x(3)  value spaces.
+           05  filler          pic x(3)  value "min".
+           05  filler          pic x(3)  value spaces.
+           05  filler          pic x(4)  value "max".
+           05  filler          pic x(2)  value spaces.
+           05  filler          pic x(30) value "reason".
       
       *---------------Variables------------------------------           
        01 ws-line-calculations.  
@@ -174,71 +363,586 @@
            05 ws-bonus             pic 9999 value 5000.
            05 ws-bonus-rate        pic 9v999 value 0.125.
            05 ws-lines-per-page    pic 99 value 10.
-       
+
+      *---------------Commission Tier Table--------------------
+      *    populated by 050-read-commission-tiers - if
+      *    commission-tier-file is missing this keeps a single
+      *    tier matching the old flat ws-bonus/ws-bonus-rate.
+       01 ws-commission-tiers.
+           05 ws-comm-tier-entry occurs 10 times.
+               10 ws-tier-threshold    pic 9(5).
+               10 ws-tier-rate         pic 9v999.
+
+       01 ws-comm-tier-count       pic 99 value 0.
+       01 ws-tier-idx               pic 99 value 0.
+       01 ws-tier-lower-bound       pic 9(5).
+       01 ws-tier-upper-bound       pic 9(6).
+       01 ws-tier-band-amount       pic s9(6)v99 value 0.
+       01 ws-commtier-status        pic xx.
+
+      *---------------Salesperson Master Table------------------
+      *    loaded once by 057-read-salesperson-master - each
+      *    sales-rec's sr-sman-num is checked against this table
+      *    by 315-validate-salesperson before it earns anything.
+       01 ws-salesperson-table.
+           05 ws-sman-entry occurs 500 times.
+               10 ws-sman-num       pic xx.
+               10 ws-sman-name      pic x(8).
+               10 ws-sman-min       pic 999.
+               10 ws-sman-max       pic 9999.
+
+       01 ws-sman-count            pic 999 value 0.
+       01 ws-sman-idx               pic 999 value 0.
+       01 ws-sman-match-idx         pic 999 value 0.
+       01 ws-smanmast-status        pic xx.
+
+       01 ws-sman-found-sw          pic x value 'N'.
+           88 ws-sman-found              value 'Y'.
+
+      *    the eligibility floor/ceiling actually applied to this
+      *    record - the rep's master tier when known, else the
+      *    record's own sr-min/sr-max as a fallback
+       01 ws-eff-min               pic 999.
+       01 ws-eff-max               pic 9999.
+
+       01 ws-num-unknown-sman      pic 999 value 0.
+       01 ws-ytd-status             pic xx.
+
+      *---------------Input Validation---------------------------
+       01 ws-valid-record-sw        pic x value 'Y'.
+           88 ws-valid-record            value 'Y'.
+           88 ws-invalid-record          value 'N'.
+
+       01 ws-reject-reason          pic x(30) value spaces.
+       01 ws-count-reject           pic 999 value 0.
+       01 ws-max-commission-rate    pic 99 value 50.
+
+      *---------------Branch Consolidation-----------------------
+      *    loaded once by 060-read-branch-list - each branch's
+      *    sales-file is opened and run through the same
+      *    000-process-records logic by 900-process-one-branch.
+       01 ws-branch-filename        pic x(60).
+       01 ws-current-branch-code    pic xxx.
+
+       01 ws-branch-table.
+           05 ws-branch-entry occurs 20 times.
+               10 ws-branch-code    pic xxx.
+               10 ws-branch-path    pic x(60).
+
+       01 ws-branch-count          pic 99 value 0.
+       01 ws-branch-idx             pic 99 value 0.
+       01 ws-branchlist-status      pic xx.
+       01 ws-sales-status           pic xx.
+
+       01 ws-branch-earned         pic 99999 value 0.
+       01 ws-branch-paid           pic 99999 value 0.
+
+      *---------------Team Subtotals-------------------------------
+      *    found-or-added the same way lab8's cost-center table is,
+      *    then printed as one section ahead of the company totals.
+       01 ws-team-table.
+           05 ws-team-entry occurs 50 times.
+               10 ws-team-code      pic xxx.
+               10 ws-team-earned    pic 9(6)v99.
+               10 ws-team-paid      pic 9(6)v99.
+
+       01 ws-team-count            pic 99 value 0.
+       01 ws-team-idx               pic 99 value 0.
+       01 ws-team-match-idx         pic 99 value 0.
+       01 ws-team-found-sw          pic x value 'N'.
+           88 ws-team-found              value 'Y'.
+
+      *---------------Year-To-Date Balance Table-----------------
+      *    one entry per salesperson seen either in the prior
+      *    ytd-file or in today's run - 320-update-ytd-balance
+      *    finds-or-adds the entry the same way lab8's cost-center
+      *    table does, then adds today's ws-paid onto it.
+       01 ws-ytd-table.
+           05 ws-ytd-entry occurs 500 times.
+               10 ws-ytd-sman-num   pic xx.
+               10 ws-ytd-paid       pic 9(6)v99.
+
+       01 ws-ytd-count             pic 999 value 0.
+       01 ws-ytd-idx                pic 999 value 0.
+       01 ws-ytd-match-idx          pic 999 value 0.
+       01 ws-ytd-found-sw           pic x value 'N'.
+           88 ws-ytd-found               value 'Y'.
+
       *--------------Loop Switch-------------------------------
        01  sw-eof               pic x value 'n'.
+       01  sw-commtier-eof      pic x value 'n'.
+       01  sw-smanmast-eof      pic x value 'n'.
+       01  sw-ytd-eof           pic x value 'n'.
+       01  sw-branchlist-eof    pic x value 'n'.
+
+      *---------------Shared Batch-Control-------------------------
+      *    tracks which business date each job in the batch suite
+      *    last processed, so a job doesn't get accidentally rerun
+      *    against the same day's data or skip a day.
+       01 ws-batch-control-table.
+           05 ws-bc-entry occurs 50 times.
+               10 ws-bc-job-name             pic x(8).
+               10 ws-bc-last-run-date        pic 9(8).
+               10 ws-bc-run-sequence         pic 9(5).
+
+       01 ws-bc-count                       pic 99 value 0.
+       01 ws-bc-idx                          pic 99 value 0.
+       01 ws-bc-match-idx                    pic 99 value 0.
+       01 ws-bc-found-sw                     pic x value "N".
+           88 ws-bc-found                         value "Y".
+       01 ws-batchctl-status                 pic xx.
+       01 sw-batchctl-eof                    pic x value "n".
+       01 ws-this-job-name                   pic x(8) value "LAB5".
+       01 ws-today-yyyymmdd                  pic 9(8).
+
+      *---------------Shared Print-Configuration--------------------
+      *    lets ws-lines-per-page be tuned without a recompile - a
+      *    missing print-config-file just leaves the compiled-in
+      *    default above in place.
+       01 ws-printcfg-status                 pic xx.
 
        procedure division.
-           open input sales-file,
-                output report-file.
-                
+           accept ws-today-yyyymmdd from date yyyymmdd.
+           perform 960-check-batch-control.
+           perform 970-read-print-config.
+
+           open output report-file,
+                output reject-file.
+
+           perform 050-read-commission-tiers.
+           perform 057-read-salesperson-master.
+           perform 059-read-ytd-balances.
+           perform 060-read-branch-list.
+
            accept nl-date from date.
            accept nl-time from time.
-                     
+           move ws-bc-run-sequence(ws-bc-match-idx) to nl-run-sequence.
+
            perform 100-print-headings.
-           
-           read sales-file at end move 'y' to sw-eof.
+           perform 105-print-reject-headings.
+
+           perform 900-process-one-branch
+               varying ws-branch-idx from 1 by 1
+               until ws-branch-idx > ws-branch-count.
 
-           perform 000-process-records until  sw-eof = 'y'.
-     
            perform 700-compute-totals.
-           
+
+           perform 220-print-team-subtotals.
+
            perform 200-print-totals.
-           
+
+           perform 800-write-ytd-balances.
+
       *    accept return-code.
-           
-           close   sales-file
-                   report-file.
+
+           close   report-file
+                   reject-file.
            stop run.
 
+       050-read-commission-tiers.
+
+      *    load the tiered rate schedule - if the file is missing
+      *    or empty, fall back to a single tier matching the old
+      *    flat ws-bonus/ws-bonus-rate so behavior is unchanged.
+           move ws-bonus to ws-tier-threshold(1).
+           move ws-bonus-rate to ws-tier-rate(1).
+           move 1 to ws-comm-tier-count.
+
+           open input commission-tier-file.
+
+           if ws-commtier-status = "00"
+               move 0 to ws-comm-tier-count
+               read commission-tier-file
+                   at end move 'y' to sw-commtier-eof
+               end-read
+               if ws-commtier-status not = "00"
+                   move 'y' to sw-commtier-eof
+               end-if
+               perform 055-load-one-tier
+                   until sw-commtier-eof = 'y'
+                       or ws-comm-tier-count = 10
+               close commission-tier-file
+           end-if.
+
+       055-load-one-tier.
+
+           add 1 to ws-comm-tier-count.
+           move ctl-threshold to ws-tier-threshold(ws-comm-tier-count).
+           move ctl-rate to ws-tier-rate(ws-comm-tier-count).
+
+           read commission-tier-file
+               at end move 'y' to sw-commtier-eof
+           end-read.
+           if ws-commtier-status not = "00"
+               move 'y' to sw-commtier-eof
+           end-if.
+
+       057-read-salesperson-master.
+
+      *    a missing master file just leaves the table empty, so
+      *    every sr-sman-num prints as unknown until one exists.
+           open input salesperson-master-file.
+
+           if ws-smanmast-status = "00"
+               read salesperson-master-file
+                   at end move 'y' to sw-smanmast-eof
+               end-read
+               if ws-smanmast-status not = "00"
+                   move 'y' to sw-smanmast-eof
+               end-if
+               perform 058-load-one-salesperson
+                   until sw-smanmast-eof = 'y'
+                       or ws-sman-count = 500
+               close salesperson-master-file
+           end-if.
+
+       058-load-one-salesperson.
+
+           add 1 to ws-sman-count.
+           move sm-sman-num to ws-sman-num(ws-sman-count).
+           move sm-name to ws-sman-name(ws-sman-count).
+           move sm-tier-min to ws-sman-min(ws-sman-count).
+           move sm-tier-max to ws-sman-max(ws-sman-count).
+
+           read salesperson-master-file
+               at end move 'y' to sw-smanmast-eof
+           end-read.
+           if ws-smanmast-status not = "00"
+               move 'y' to sw-smanmast-eof
+           end-if.
+
+       310-validate-salesperson.
+
+      *    look up the rep's master entry before commission math
+      *    runs, so the eligibility tier is on hand for 500/600
+      *    logic - the unknown-salesperson note itself is deferred
+      *    to 312-flag-unknown-salesperson, called after the bonus
+      *    calc, so it still wins the notes column over a min/max
+      *    clamp note.
+           move 'N' to ws-sman-found-sw.
+           perform 315-check-salesperson-entry
+               varying ws-sman-idx from 1 by 1
+               until ws-sman-idx > ws-sman-count.
+
+           if ws-sman-found
+               move ws-sman-min(ws-sman-match-idx) to ws-eff-min
+               move ws-sman-max(ws-sman-match-idx) to ws-eff-max
+           else
+               move sr-min to ws-eff-min
+               move sr-max to ws-eff-max
+           end-if.
+
+       315-check-salesperson-entry.
+
+           if sr-sman-num = ws-sman-num(ws-sman-idx)
+               set ws-sman-found to true
+               move ws-sman-idx to ws-sman-match-idx
+           end-if.
+
+       312-flag-unknown-salesperson.
+
+           if not ws-sman-found
+               add 1 to ws-num-unknown-sman
+               move "unknown salesperson" to sdl-notes
+           end-if.
+
+       059-read-ytd-balances.
+
+      *    a missing ytd-file just starts everyone at a zero
+      *    year-to-date balance, same as a fresh sales force.
+           open input ytd-file.
+
+           if ws-ytd-status = "00"
+               read ytd-file
+                   at end move 'y' to sw-ytd-eof
+               end-read
+               if ws-ytd-status not = "00"
+                   move 'y' to sw-ytd-eof
+               end-if
+               perform 0591-load-one-ytd-balance
+                   until sw-ytd-eof = 'y'
+                       or ws-ytd-count = 500
+               close ytd-file
+           end-if.
+
+       0591-load-one-ytd-balance.
+
+           add 1 to ws-ytd-count.
+           move ytdl-sman-num to ws-ytd-sman-num(ws-ytd-count).
+           move ytdl-ytd-paid to ws-ytd-paid(ws-ytd-count).
+
+           read ytd-file
+               at end move 'y' to sw-ytd-eof
+           end-read.
+           if ws-ytd-status not = "00"
+               move 'y' to sw-ytd-eof
+           end-if.
+
+       320-update-ytd-balance.
+
+           move 'N' to ws-ytd-found-sw.
+           perform 321-check-ytd-entry
+               varying ws-ytd-idx from 1 by 1
+               until ws-ytd-idx > ws-ytd-count.
+
+           if not ws-ytd-found and ws-ytd-count < 500
+               add 1 to ws-ytd-count
+               move sr-sman-num to ws-ytd-sman-num(ws-ytd-count)
+               move 0 to ws-ytd-paid(ws-ytd-count)
+               move ws-ytd-count to ws-ytd-match-idx
+               set ws-ytd-found to true
+           end-if.
+
+      *    the ytd table is full and this salesperson isn't already
+      *    in it - skip the post rather than corrupt whatever entry
+      *    ws-ytd-match-idx happened to be left pointing at
+           if ws-ytd-found
+               if sr-reversal-rec
+                   subtract ws-paid from ws-ytd-paid(ws-ytd-match-idx)
+               else
+                   add ws-paid to ws-ytd-paid(ws-ytd-match-idx)
+               end-if
+               move ws-ytd-paid(ws-ytd-match-idx) to sdl-ytd-paid
+           else
+               display "YTD TABLE FULL - SALESPERSON " sr-sman-num
+                   " NOT POSTED TO YTD BALANCE"
+               move 0 to sdl-ytd-paid
+           end-if.
+
+       321-check-ytd-entry.
+
+           if sr-sman-num = ws-ytd-sman-num(ws-ytd-idx)
+               set ws-ytd-found to true
+               move ws-ytd-idx to ws-ytd-match-idx
+           end-if.
+
+       325-update-team-subtotal.
+
+           move 'N' to ws-team-found-sw.
+           perform 326-check-team-entry
+               varying ws-team-idx from 1 by 1
+               until ws-team-idx > ws-team-count.
+
+           if not ws-team-found and ws-team-count < 50
+               add 1 to ws-team-count
+               move sr-team-code to ws-team-code(ws-team-count)
+               move 0 to ws-team-earned(ws-team-count)
+               move 0 to ws-team-paid(ws-team-count)
+               move ws-team-count to ws-team-match-idx
+               set ws-team-found to true
+           end-if.
+
+      *    the team table is full and this team isn't already in it -
+      *    skip the post rather than corrupt whatever entry
+      *    ws-team-match-idx happened to be left pointing at
+           if ws-team-found
+               if sr-reversal-rec
+                   subtract ws-earned
+                       from ws-team-earned(ws-team-match-idx)
+                   subtract ws-paid from ws-team-paid(ws-team-match-idx)
+               else
+                   add ws-earned to ws-team-earned(ws-team-match-idx)
+                   add ws-paid to ws-team-paid(ws-team-match-idx)
+               end-if
+           else
+               display "TEAM TABLE FULL - TEAM " sr-team-code
+                   " NOT POSTED TO TEAM SUBTOTAL"
+           end-if.
+
+       326-check-team-entry.
+
+           if sr-team-code = ws-team-code(ws-team-idx)
+               set ws-team-found to true
+               move ws-team-idx to ws-team-match-idx
+           end-if.
+
+       800-write-ytd-balances.
+
+           open output ytd-file.
+           perform 801-write-one-ytd-balance
+               varying ws-ytd-idx from 1 by 1
+               until ws-ytd-idx > ws-ytd-count.
+           close ytd-file.
+
+       801-write-one-ytd-balance.
+
+           move ws-ytd-sman-num(ws-ytd-idx) to ytdl-sman-num.
+           move ws-ytd-paid(ws-ytd-idx) to ytdl-ytd-paid.
+           write ytd-balance-line.
+
+       330-validate-sales-record.
+
+           move 'Y' to ws-valid-record-sw.
+           move spaces to ws-reject-reason.
+
+           if sr-sales is not numeric
+               or sr-rate is not numeric
+               or sr-min is not numeric
+               or sr-max is not numeric
+               move 'N' to ws-valid-record-sw
+               move "non-numeric field" to ws-reject-reason
+           else if sr-rate > ws-max-commission-rate
+               move 'N' to ws-valid-record-sw
+               move "commission rate out of range" to ws-reject-reason
+           else if sr-min > sr-max
+               move 'N' to ws-valid-record-sw
+               move "min exceeds max" to ws-reject-reason
+           end-if.
+
+       340-reject-record.
+
+           add 1 to ws-count-reject.
+
+           move sr-sman-num to rjl-sman-num.
+           move sr-name to rjl-name.
+           move sr-sales to rjl-sales.
+           move sr-rate to rjl-rate.
+           move sr-min to rjl-min.
+           move sr-max to rjl-max.
+           move ws-reject-reason to rjl-reason.
+
+           write reject-line.
+
+       060-read-branch-list.
+
+      *    a missing branch-list-file falls back to the single
+      *    file this program always ran against, so a shop with
+      *    only one branch needs no extra setup.
+           open input branch-list-file.
+
+           if ws-branchlist-status = "00"
+               read branch-list-file
+                   at end move 'y' to sw-branchlist-eof
+               end-read
+               if ws-branchlist-status not = "00"
+                   move 'y' to sw-branchlist-eof
+               end-if
+               perform 061-load-one-branch
+                   until sw-branchlist-eof = 'y'
+                       or ws-branch-count = 20
+               close branch-list-file
+           else
+               move 1 to ws-branch-count
+               move spaces to ws-branch-code(1)
+               move "../../../data/lab5.dat" to ws-branch-path(1)
+           end-if.
+
+       061-load-one-branch.
+
+           add 1 to ws-branch-count.
+           move bll-branch-code to ws-branch-code(ws-branch-count).
+           move bll-branch-path to ws-branch-path(ws-branch-count).
+
+           read branch-list-file
+               at end move 'y' to sw-branchlist-eof
+           end-read.
+           if ws-branchlist-status not = "00"
+               move 'y' to sw-branchlist-eof
+           end-if.
+
+       900-process-one-branch.
+
+           move ws-branch-path(ws-branch-idx) to ws-branch-filename.
+           move ws-branch-code(ws-branch-idx) to ws-current-branch-code.
+           move 0 to ws-branch-earned.
+           move 0 to ws-branch-paid.
+           move 'n' to sw-eof.
+
+           open input sales-file.
+
+           if ws-sales-status = "00"
+               read sales-file at end move 'y' to sw-eof end-read
+               if ws-sales-status not = "00"
+                   move 'y' to sw-eof
+               end-if
+               perform 000-process-records until sw-eof = 'y'
+               close sales-file
+           else
+               display "warning - unable to open sales-file for branch "
+                   ws-current-branch-code " - branch skipped"
+           end-if.
+
+           perform 910-print-branch-subtotal.
+
+       910-print-branch-subtotal.
+
+           move ws-current-branch-code to bsl-branch-code.
+           move ws-branch-earned to bsl-branch-earned.
+           move ws-branch-paid to bsl-branch-paid.
+
+           write prt-line from branch-subtotal-line
+               after advancing 2 lines.
+
        000-process-records.
 
            move spaces to prt-line.
-           add 1 to ws-line-count.
-           
-           if sr-sales > ws-bonus
-      
-               perform 300-greater-bonus
-		   
+
+           perform 330-validate-sales-record.
+
+           if ws-invalid-record
+               perform 340-reject-record
            else
-		   
-               perform 400-less-equal-bonus
-		   
-           end-if.
-      
-      *    Move all the data to the sub data line    
-           move sr-sman-num to sdl-sman-num.
-           move sr-name to sdl-name.
-           move sr-sales to sdl-sales.
-           move sr-min to sdl-min.
-           move sr-max to sdl-max.
-           move sr-rate to sdl-rate.
-           move "%" to sdl-perc-sign.
-           move ws-earned to sdl-earned.
-           move ws-paid to sdl-paid.
-           
-      *    Print that line after more line    
-           write prt-line after advancing 1 line.
+               add 1 to ws-line-count
 
-      *    Add values to the totals
-           add ws-earned to ws-tot-earned.
-           add ws-paid to ws-tot-paid.
-           
-           if ws-line-count = ws-lines-per-page
-               perform 100-print-headings
-               move 0 to ws-line-count
+      *        look up the rep's master entry so the eligibility
+      *        tier is on hand before commission math runs
+               perform 310-validate-salesperson
+
+               if sr-reversal-rec
+                   perform 345-process-reversal
+               else
+                   if sr-sales > ws-tier-threshold(1)
+                       perform 300-greater-bonus
+                   else
+                       perform 400-less-equal-bonus
+                   end-if
+               end-if
+
+      *        an unknown salesperson number is a bigger problem
+      *        than an under/over min-max clamp, so it wins the
+      *        notes column
+               perform 312-flag-unknown-salesperson
+
+      *        Move all the data to the sub data line
+               move sr-sman-num to sdl-sman-num
+               move sr-name to sdl-name
+               move sr-sales to sdl-sales
+               move sr-min to sdl-min
+               move sr-max to sdl-max
+               move sr-rate to sdl-rate
+               move "%" to sdl-perc-sign
+               move ws-earned to sdl-earned
+               move ws-paid to sdl-paid
+
+      *        roll today's paid commission into the ytd total
+               perform 320-update-ytd-balance
+
+      *        roll this record's earned/paid into its team subtotal
+               perform 325-update-team-subtotal
+
+      *        Print that line after more line
+               write prt-line after advancing 1 line
+
+      *        Add values to the totals, a reversal record takes
+      *        back out what an earlier run already paid in
+               if sr-reversal-rec
+                   subtract ws-earned from ws-tot-earned
+                   subtract ws-paid from ws-tot-paid
+                   subtract ws-earned from ws-branch-earned
+                   subtract ws-paid from ws-branch-paid
+               else
+                   add ws-earned to ws-tot-earned
+                   add ws-paid to ws-tot-paid
+                   add ws-earned to ws-branch-earned
+                   add ws-paid to ws-branch-paid
+               end-if
+
+               if ws-line-count = ws-lines-per-page
+                   perform 100-print-headings
+                   move 0 to ws-line-count
+               end-if
            end-if.
-           
+
            read sales-file at end move 'y' to sw-eof.
 
        100-print-headings.
@@ -248,7 +952,30 @@
            write prt-line from rpt-heading after advancing 2 lines.
            write prt-line from heading-line1 after advancing 2 lines.
            write prt-line from underlines after advancing 1 line.
-		   
+
+       105-print-reject-headings.
+
+      *    Print the reject-file's own heading line once, up front
+           write reject-line from reject-heading-line1.
+
+       220-print-team-subtotals.
+
+           write prt-line from team-subtotal-heading
+               after advancing 2 lines.
+
+           perform 221-print-one-team-subtotal
+               varying ws-team-idx from 1 by 1
+               until ws-team-idx > ws-team-count.
+
+       221-print-one-team-subtotal.
+
+           move ws-team-code(ws-team-idx) to tsl-team-code.
+           move ws-team-earned(ws-team-idx) to tsl-team-earned.
+           move ws-team-paid(ws-team-idx) to tsl-team-paid.
+
+           write prt-line from team-subtotal-line
+               after advancing 1 line.
+
        200-print-totals.
      
       *    Move all the total data in WS to their line output storage
@@ -256,14 +983,20 @@
            move ws-tot-paid to tl-tot-paid.
            move ws-num-less-min to minl-num-less-min.
            move ws-num-more-max to maxl-num-mor-max.
-      
-      *    Print all the total lines using WS.    
+           move ws-num-unknown-sman to unkl-num-unknown.
+           move ws-count-reject to rejl-num-rejected.
+
+      *    Print all the total lines using WS.
            write prt-line from total-line
                after advancing 2 lines.
            write prt-line from num-max-line
                after advancing 2 lines.
            write prt-line from num-min-line
                after advancing 2 lines.
+           write prt-line from num-unknown-salesperson-line
+               after advancing 2 lines.
+           write prt-line from num-rejected-line
+               after advancing 2 lines.
            write prt-line from earned-it-percent-line
                after advancing 2 lines.
            write prt-line from percent-greater-than-5000-line
@@ -272,13 +1005,42 @@
                after advancing 1 lines.
        
        300-greater-bonus.
-           
-      *     Find the amount earned with bonus
-            compute ws-earned rounded =
-                (sr-sales * (sr-rate/100)) +
-                ((sr-sales - ws-bonus) * ws-bonus-rate).
-                   
+
+      *     Find the base amount earned, then layer on each
+      *     commission tier the sale reaches.
+            compute ws-earned rounded = (sr-sales * (sr-rate/100)).
+
+            perform 305-apply-commission-tier
+                varying ws-tier-idx from 1 by 1
+                until ws-tier-idx > ws-comm-tier-count.
+
             perform 600-max-logic.
+
+       305-apply-commission-tier.
+
+      *     The band this tier covers runs from its own threshold
+      *     up to the next tier's threshold (or to sr-sales itself
+      *     for the last tier) - only the part of sr-sales that
+      *     actually falls in the band earns this tier's rate.
+           move ws-tier-threshold(ws-tier-idx) to ws-tier-lower-bound.
+
+           if ws-tier-idx < ws-comm-tier-count
+               move ws-tier-threshold(ws-tier-idx + 1)
+                   to ws-tier-upper-bound
+           else
+               move sr-sales to ws-tier-upper-bound
+           end-if.
+
+           if ws-tier-upper-bound > sr-sales
+               move sr-sales to ws-tier-upper-bound
+           end-if.
+
+           if sr-sales > ws-tier-lower-bound
+               compute ws-tier-band-amount =
+                   ws-tier-upper-bound - ws-tier-lower-bound
+               compute ws-earned rounded = ws-earned +
+                   (ws-tier-band-amount * ws-tier-rate(ws-tier-idx))
+           end-if.
       
        400-less-equal-bonus.
        
@@ -290,9 +1052,10 @@
                
        500-min-logic.
        
-      *     The the amount paid, can't be less then min
-	        if sr-min > ws-earned
-                move sr-min to ws-paid
+      *     The the amount paid, can't be less then the rep's
+      *     eligibility floor
+	        if ws-eff-min > ws-earned
+                move ws-eff-min to ws-paid
                 add 1 to ws-num-less-min
                 move "earned under min" to sdl-notes
             else
@@ -302,9 +1065,10 @@
                
        600-max-logic.
        
-      *     The amount paid, can't be more then the max            
-	        if sr-max < ws-earned
-                move sr-max to ws-paid
+      *     The amount paid, can't be more then the rep's
+      *     eligibility ceiling
+	        if ws-eff-max < ws-earned
+                move ws-eff-max to ws-paid
                 add 1 to ws-num-more-max
                 move "earned over max" to sdl-notes
             else
@@ -312,8 +1076,29 @@
                 add 1 to ws-num-earned-it
             end-if.
                
+       345-process-reversal.
+
+      *     Recompute what the original sale would have earned/paid
+      *     so it can be backed out of the running totals - the min
+      *     and max clamps still apply, but a reversal never touches
+      *     the earned-it/under-min/over-max counts since it isn't
+      *     a fresh sale.
+           compute ws-earned rounded = (sr-sales * (sr-rate/100)).
+
+           if ws-eff-min > ws-earned
+               move ws-eff-min to ws-paid
+           else
+               if ws-eff-max < ws-earned
+                   move ws-eff-max to ws-paid
+               else
+                   move ws-earned to ws-paid
+               end-if
+           end-if.
+
+           move "reversal" to sdl-notes.
+
        700-compute-totals.
-           
+
       *    sales people that got paid what then earned
       *    total lines divied by peole that got paid what they earned.
            compute earnedl-percent rounded =
@@ -331,4 +1116,98 @@
            compute greaterl-percent rounded =
                ws-num-more-max /
                (ws-num-less-min + ws-num-more-max) *
-               100.
\ No newline at end of file
+               100.
+
+       960-check-batch-control.
+           perform 961-read-batch-control.
+
+           move "N" to ws-bc-found-sw.
+           perform 964-check-bc-job-entry
+               varying ws-bc-idx from 1 by 1
+               until ws-bc-idx > ws-bc-count.
+
+           if ws-bc-found
+               if ws-bc-last-run-date(ws-bc-match-idx)
+                       = ws-today-yyyymmdd
+                   display "warning - " ws-this-job-name
+                       " has already processed today's data"
+               end-if
+               add 1 to ws-bc-run-sequence(ws-bc-match-idx)
+               move ws-today-yyyymmdd
+                   to ws-bc-last-run-date(ws-bc-match-idx)
+           else
+               if ws-bc-count < 50
+                   add 1 to ws-bc-count
+                   move ws-this-job-name to ws-bc-job-name(ws-bc-count)
+                   move ws-today-yyyymmdd
+                       to ws-bc-last-run-date(ws-bc-count)
+                   move 1 to ws-bc-run-sequence(ws-bc-count)
+                   move ws-bc-count to ws-bc-match-idx
+               end-if
+           end-if.
+
+           perform 965-write-batch-control.
+
+       961-read-batch-control.
+      *    a missing control file just means this is the first run
+      *    of any job against it.
+           open input batch-control-file.
+           if ws-batchctl-status = "00"
+               read batch-control-file
+                   at end move "y" to sw-batchctl-eof
+               end-read
+               if ws-batchctl-status not = "00"
+                   move "y" to sw-batchctl-eof
+               end-if
+               perform 962-load-one-bc-entry
+                   until sw-batchctl-eof = "y"
+                       or ws-bc-count = 50
+               close batch-control-file
+           end-if.
+
+       962-load-one-bc-entry.
+
+           add 1 to ws-bc-count.
+           move bc-job-name to ws-bc-job-name(ws-bc-count).
+           move bc-last-run-date to ws-bc-last-run-date(ws-bc-count).
+           move bc-run-sequence to ws-bc-run-sequence(ws-bc-count).
+
+           read batch-control-file
+               at end move "y" to sw-batchctl-eof
+           end-read.
+           if ws-batchctl-status not = "00"
+               move "y" to sw-batchctl-eof
+           end-if.
+
+       964-check-bc-job-entry.
+           if ws-bc-job-name(ws-bc-idx) = ws-this-job-name
+               set ws-bc-found to true
+               move ws-bc-idx to ws-bc-match-idx
+           end-if.
+
+       965-write-batch-control.
+           open output batch-control-file.
+           perform 966-write-one-bc-entry
+               varying ws-bc-idx from 1 by 1
+               until ws-bc-idx > ws-bc-count.
+           close batch-control-file.
+
+       966-write-one-bc-entry.
+           move ws-bc-job-name(ws-bc-idx) to bc-job-name.
+           move ws-bc-last-run-date(ws-bc-idx) to bc-last-run-date.
+           move ws-bc-run-sequence(ws-bc-idx) to bc-run-sequence.
+           write batch-control-line.
+
+       970-read-print-config.
+      *    a missing print-config-file just leaves the compiled-in
+      *    ws-lines-per-page default in place.
+           open input print-config-file.
+           if ws-printcfg-status = "00"
+               read print-config-file
+                   at end continue
+               end-read
+               if ws-printcfg-status = "00"
+                   move pc-lines-per-page to ws-lines-per-page
+               end-if
+               close print-config-file
+           end-if.
\ No newline at end of file
